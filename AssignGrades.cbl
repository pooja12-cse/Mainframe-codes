@@ -1,26 +1,764 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GRADE-CALC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MARK  PIC 9(3).
-       01 GRADE PIC X.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER THE MARKS(0-100):".
-           ACCEPT MARK.
-           IF MARK >= 90
-               MOVE 'A' TO GRADE
-           ELSE IF MARK >= 80
-               MOVE 'B' TO GRADE
-           ELSE IF MARK >= 70
-               MOVE 'C' TO GRADE
-           ELSE IF MARK >= 60
-               MOVE 'D' TO GRADE
-           ELSE IF MARK >= 50
-               MOVE 'E' TO GRADE
-           ELSE
-               MOVE 'F' TO GRADE
-           END-IF.
-           DISPLAY "GRADE:" GRADE.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     GRADE-CALC.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   REGISTRAR DATA PROCESSING.
+000050 DATE-WRITTEN.   03/14/2011.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   03/14/2011 RK    ORIGINAL VERSION - SINGLE MARK VIA ACCEPT.
+000130*   08/09/2026 RK    CONVERTED TO BATCH ROSTER GRADING. READS
+000140*                    GRA-MARKS-FILE (STUDENT-ID/MARK PAIRS) AND
+000150*                    WRITES ONE GRADE-RPT LINE PER STUDENT
+000160*                    INSTEAD OF A SINGLE INTERACTIVE ACCEPT.
+000165*   08/09/2026 RK    GRADING CUTOFFS NOW LOADED FROM THE
+000166*                    GRA-SCALE-FILE CONTROL FILE AT START OF
+000167*                    RUN (SEE GRDSCALE COPYBOOK) INSTEAD OF
+000168*                    BEING HARDCODED IN THE PROCEDURE DIVISION.
+000169*   08/09/2026 RK    OUT-OF-RANGE MARKS (NOT 000-100) ARE NO
+000171*                    LONGER GRADED - THEY ARE WRITTEN TO THE
+000172*                    GRA-REJECTS-FILE WITH A REASON CODE.
+000173*   08/09/2026 RK    RUN-DATE/RUN-TIME NOW COME FROM THE SHARED
+000174*                    RUNSTAMP COPYBOOK INSTEAD OF A PRIVATE PAIR
+000175*                    OF FIELDS, AND GRA-RPT-FILE OPENS WITH A
+000176*                    STANDARD RUN-DATE/RUN-TIME HEADER LINE.
+000183*   08/09/2026 RK    ADDED GRA-KEY-FILE, A SMALL FIXED EXTRACT OF
+000184*                    STUDENT-ID/MARK/GRADE WRITTEN ALONGSIDE THE
+000185*                    HUMAN-READABLE GRA-RPT-FILE, SO THE NEW
+000186*                    GRADE-SITE-MERGE UTILITY HAS A RECORD IT
+000187*                    CAN SORT AND MATCH BY KEY WITHOUT HAVING TO
+000188*                    RE-PARSE THE PRINTED REPORT LINES.
+000177*   08/09/2026 RK    ADDED GRA-SECLOG-FILE, ONE AUDITLOG RECORD
+000178*                    WRITTEN AT STARTUP SHOWING WHO RAN THE JOB.
+000179*   08/09/2026 RK    A STUDENT ID SEEN TWICE IN ONE GRA-MARKS-FILE
+000181*                    RUN IS NOW REJECTED AS A DUPLICATE INSTEAD OF
+000182*                    BEING GRADED A SECOND TIME.
+000170*---------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220 SPECIAL-NAMES.
+000230     C01 IS TOP-OF-PAGE.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT GRA-MARKS-FILE   ASSIGN TO GRAMARKS
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000280     SELECT GRA-RPT-FILE     ASSIGN TO GRADERPT
+000290         ORGANIZATION IS LINE SEQUENTIAL.
+000291     SELECT GRA-SCALE-FILE   ASSIGN TO GRASCALE
+000292         ORGANIZATION IS LINE SEQUENTIAL
+000293         FILE STATUS IS GRA-WS-SCALE-STATUS.
+000294     SELECT GRA-REJECTS-FILE ASSIGN TO GRAREJCT
+000295         ORGANIZATION IS LINE SEQUENTIAL.
+000296     SELECT GRA-GPA-FILE     ASSIGN TO GRAGPA
+000297         ORGANIZATION IS LINE SEQUENTIAL.
+000298     SELECT GRA-GPA-RPT-FILE ASSIGN TO GRAGPARP
+000299         ORGANIZATION IS LINE SEQUENTIAL.
+000300     SELECT GRA-AUDIT-FILE   ASSIGN TO GRAAUDIT
+000301         ORGANIZATION IS LINE SEQUENTIAL
+000302         FILE STATUS IS GRA-WS-AUDIT-STATUS.
+000303     SELECT GRA-KEY-FILE     ASSIGN TO GRAKEY
+000304         ORGANIZATION IS LINE SEQUENTIAL.
+000305     SELECT GRA-SECLOG-FILE  ASSIGN TO GRASECLG
+000306         ORGANIZATION IS LINE SEQUENTIAL
+000307         FILE STATUS IS GRA-WS-SECLOG-STATUS.
+000308     SELECT GRA-JOBSTAT-FILE ASSIGN TO NITESTAT
+000309         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS GRA-WS-JOBSTAT-STATUS.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  GRA-MARKS-FILE
+000340     RECORD CONTAINS 20 CHARACTERS.
+000350 01  GRA-MARKS-REC.
+000360     05  GRA-IN-STUDENT-ID       PIC X(09).
+000370     05  GRA-IN-MARK             PIC 9(03).
+000380     05  FILLER                 PIC X(08).
+000390*
+000400 FD  GRA-RPT-FILE
+000410     RECORD CONTAINS 80 CHARACTERS.
+000420 01  GRA-RPT-REC                 PIC X(80).
+000430*
+000431 FD  GRA-SCALE-FILE
+000432     RECORD CONTAINS 04 CHARACTERS.
+000433 01  GRA-SCALE-REC.
+000434     05  GRA-SC-CUTOFF           PIC 9(03).
+000435     05  GRA-SC-GRADE            PIC X(01).
+000436*
+000437 FD  GRA-REJECTS-FILE
+000438     RECORD CONTAINS 80 CHARACTERS.
+000439     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000440         BY ==GRA-REJECTS-REC==.
+000441*
+000442 FD  GRA-GPA-FILE
+000443     RECORD CONTAINS 20 CHARACTERS.
+000444 01  GRA-GPA-REC.
+000445     05  GPA-IN-STUDENT-ID       PIC X(09).
+000446     05  GPA-IN-COURSE-MARK      PIC 9(03).
+000447     05  GPA-IN-CREDIT-HRS       PIC 9(01)V9(01).
+000448     05  FILLER                  PIC X(06).
+000449*
+000451 FD  GRA-GPA-RPT-FILE
+000452     RECORD CONTAINS 80 CHARACTERS.
+000453 01  GRA-GPA-RPT-REC             PIC X(80).
+000454*
+000455 FD  GRA-AUDIT-FILE
+000456     RECORD CONTAINS 80 CHARACTERS.
+000457 01  GRA-AUDIT-REC.
+000458     05  GRA-AU-STUDENT-ID       PIC X(09).
+000459     05  GRA-AU-OLD-GRADE        PIC X(01).
+000460     05  GRA-AU-NEW-GRADE        PIC X(01).
+000461     05  GRA-AU-RUN-DATE         PIC 9(08).
+000462     05  GRA-AU-RUN-TIME         PIC 9(08).
+000463     05  FILLER                  PIC X(53).
+000464*
+000491 FD  GRA-KEY-FILE
+000492     RECORD CONTAINS 20 CHARACTERS.
+000493 01  GRA-KEY-REC.
+000494     05  GAK-KEY-ID              PIC X(09).
+000495     05  GAK-MARK                PIC 9(03).
+000496     05  GAK-GRADE               PIC X(01).
+000497     05  FILLER                  PIC X(07).
+000498*
+000501 FD  GRA-SECLOG-FILE
+000502     RECORD CONTAINS 80 CHARACTERS.
+000503     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000504         BY ==GRA-SECLOG-REC==.
+000505*
+000506 FD  GRA-JOBSTAT-FILE
+000507     RECORD CONTAINS 80 CHARACTERS.
+000508     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000509         BY ==GRA-JOBSTAT-REC==.
+000510*
+000440 WORKING-STORAGE SECTION.
+000450 77  GRA-WS-EOF-SW               PIC X(01) VALUE 'N'.
+000460     88  GRA-WS-EOF              VALUE 'Y'.
+000470 77  GRA-WS-STUDENT-COUNT        PIC 9(05) COMP VALUE ZERO.
+000471 77  GRA-WS-REJECT-COUNT         PIC 9(05) COMP VALUE ZERO.
+000471 77  GRA-WS-SCALE-STATUS         PIC X(02) VALUE '00'.
+000474 77  GRA-WS-AUDIT-STATUS         PIC X(02).
+000475 77  GRA-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000476 77  GRA-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000477 77  GRA-WS-AUDIT-HIST-COUNT     PIC 9(04) COMP VALUE ZERO.
+000478     COPY RUNSTAMP.
+000479     COPY RGCPARM.
+000486 77  GRA-WS-AUDIT-FOUND-SW      PIC X(01).
+000487     88  GRA-WS-AUDIT-FOUND     VALUE 'Y'.
+000488 77  GRA-WS-AUDIT-OLD-GRADE     PIC X(01).
+000478*
+000479 01  GRA-WS-AUDIT-HIST-TABLE.
+000480     05  GRA-AH-ENTRY OCCURS 300 TIMES
+000481                      INDEXED BY GRA-AH-IDX.
+000482         10  GRA-AH-STUDENT-ID   PIC X(09).
+000483         10  GRA-AH-GRADE        PIC X(01).
+000484*
+000485*    STUDENT IDS SEEN SO FAR IN *THIS RUN'S* GRA-MARKS-FILE, SO A
+000486*    STUDENT REPEATED IN THE SAME INPUT FILE IS REJECTED INSTEAD
+000487*    OF GRADED TWICE. SEPARATE FROM GRA-WS-AUDIT-HIST-TABLE ABOVE,
+000488*    WHICH CARRIES PRIOR RUNS' GRADES FORWARD AND WOULD OTHERWISE
+000489*    FALSE-POSITIVE ON A RETURNING STUDENT'S FIRST MARK THIS RUN.
+000490 77  GRA-WS-DUP-COUNT            PIC 9(04) COMP VALUE ZERO.
+000491 77  GRA-WS-DUP-FOUND-SW         PIC X(01).
+000492     88  GRA-WS-DUP-FOUND        VALUE 'Y'.
+000493 01  GRA-WS-DUP-TABLE.
+000494     05  GRA-DUP-ENTRY OCCURS 300 TIMES
+000495                      INDEXED BY GRA-DUP-IDX.
+000496         10  GRA-DUP-STUDENT-ID  PIC X(09).
+000472 77  GRA-WS-VALID-SW             PIC X(01).
+000473     88  GRA-WS-MARK-VALID       VALUE 'Y'.
+000480*
+000490 01  GRA-WS-MARK                 PIC 9(03).
+000500 01  GRA-WS-GRADE                PIC X(01).
+000510*
+000520 01  GRA-WS-RPT-LINE.
+000530     05  GRA-RL-STUDENT-ID       PIC X(09).
+000540     05  FILLER                  PIC X(03).
+000550     05  GRA-RL-MARK             PIC ZZ9.
+000560     05  FILLER                  PIC X(05).
+000570     05  GRA-RL-GRADE            PIC X(01).
+000580     05  FILLER                  PIC X(59).
+000585*
+000586     COPY GRDSCALE.
+000587*
+000587 01  GRA-WS-GRADE-COUNTS.
+000588     05  GRA-WS-GRADE-TALLY  OCCURS 10 TIMES PIC 9(05) COMP.
+000589 01  GRA-WS-PCT             PIC ZZ9.9.
+000591 01  GRA-WS-REJECT-LINE.
+000592     05  GRJ-PROGRAM-ID      PIC X(08).
+000593     05  GRJ-KEY-ID          PIC X(10).
+000594     05  GRJ-REASON          PIC X(40).
+000595     05  GRJ-REJECT-DATE     PIC 9(08).
+000596     05  FILLER              PIC X(14).
+000598*
+000599 77  GRA-WS-GPA-EOF-SW       PIC X(01) VALUE 'N'.
+000600     88  GRA-WS-GPA-EOF      VALUE 'Y'.
+000601 77  GRA-WS-GPA-TRAILER      PIC 9(03) VALUE 999.
+000602 77  GRA-WS-GPA-POINTS       PIC 9(01)V9(02).
+000603 77  GRA-WS-GPA-QUALITY-PTS  PIC 9(04)V9(02) VALUE ZERO.
+000604 77  GRA-WS-GPA-CREDIT-SUM   PIC 9(03)V9(01) VALUE ZERO.
+000605 77  GRA-WS-GPA-RESULT       PIC 9(01)V9(02).
+000606 77  GRA-WS-GPA-STUDENT      PIC X(09).
+000607*
+000608 01  GRA-WS-GPA-LINE.
+000609     05  GPL-STUDENT-ID      PIC X(09).
+000610     05  FILLER              PIC X(04).
+000611     05  GPL-LABEL           PIC X(12) VALUE "WEIGHTED GPA".
+000612     05  FILLER              PIC X(02).
+000613     05  GPL-GPA             PIC 9.99.
+000614     05  FILLER              PIC X(44).
+000615*
+000616 01  GRA-WS-GPA-POINT-TABLE.
+000617     05  GGP-ENTRY OCCURS 6 TIMES INDEXED BY GGP-IDX.
+000618         10  GGP-GRADE       PIC X(01).
+000619         10  GGP-POINTS      PIC 9(01)V9(02).
+000620 77  GRA-WS-GPA-POINT-COUNT  PIC 9(02) COMP VALUE 6.
+000590*
+000600 PROCEDURE DIVISION.
+000610*===============================================================
+000620 0000-MAINLINE.
+000630*===============================================================
+000640     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000650     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+000660         UNTIL GRA-WS-EOF.
+000665     PERFORM 4000-PROCESS-GPA THRU 4000-EXIT
+000666         UNTIL GRA-WS-GPA-EOF.
+000670     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000680     STOP RUN.
+000690*
+000700*===============================================================
+000710 1000-INITIALIZE.
+000720*===============================================================
+000730     OPEN INPUT  GRA-MARKS-FILE.
+000740     OPEN OUTPUT GRA-RPT-FILE.
+000741     OPEN OUTPUT GRA-REJECTS-FILE.
+000742     OPEN INPUT  GRA-GPA-FILE.
+000743     OPEN OUTPUT GRA-GPA-RPT-FILE.
+000744     INITIALIZE GRA-WS-GRADE-COUNTS.
+000745     PERFORM 1050-LOAD-SCALE THRU 1050-EXIT.
+000746     PERFORM 1080-LOAD-GPA-POINTS THRU 1080-EXIT.
+000747     ACCEPT RUNSTAMP-DATE FROM DATE YYYYMMDD.
+000748     ACCEPT RUNSTAMP-TIME FROM TIME.
+000749     MOVE RUNSTAMP-DATE TO RUNSTAMP-HDR-DATE.
+000750     MOVE RUNSTAMP-TIME TO RUNSTAMP-HDR-TIME.
+000751     WRITE GRA-RPT-REC FROM RUNSTAMP-HEADER-LINE.
+000752     PERFORM 1090-LOAD-AUDIT-HIST THRU 1090-EXIT.
+000757     OPEN OUTPUT GRA-KEY-FILE.
+000758     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+000753     READ GRA-MARKS-FILE
+000754         AT END
+000755             MOVE 'Y' TO GRA-WS-EOF-SW
+000756     END-READ.
+000781     READ GRA-GPA-FILE
+000782         AT END
+000783             MOVE 'Y' TO GRA-WS-GPA-EOF-SW
+000784     END-READ.
+000790 1000-EXIT.
+000800     EXIT.
+000801*
+000802*===============================================================
+000803 1050-LOAD-SCALE.
+000804*===============================================================
+000805     MOVE ZERO TO GRA-SCALE-COUNT.
+000806     OPEN INPUT GRA-SCALE-FILE.
+000806     IF GRA-WS-SCALE-STATUS = '35'
+000806         PERFORM 1070-DEFAULT-SCALE THRU 1070-EXIT
+000806         GO TO 1050-EXIT
+000806     END-IF.
+000807     PERFORM 1060-LOAD-SCALE-REC THRU 1060-EXIT
+000808         UNTIL GRA-WS-EOF OR GRA-SCALE-COUNT = 10.
+000809     CLOSE GRA-SCALE-FILE.
+000810     MOVE 'N' TO GRA-WS-EOF-SW.
+000811     IF GRA-SCALE-COUNT = ZERO
+000812         PERFORM 1070-DEFAULT-SCALE THRU 1070-EXIT
+000813     END-IF.
+000814 1050-EXIT.
+000815     EXIT.
+000816*
+000817*===============================================================
+000818 1060-LOAD-SCALE-REC.
+000819*===============================================================
+000820     READ GRA-SCALE-FILE
+000821         AT END
+000822             MOVE 'Y' TO GRA-WS-EOF-SW
+000823     END-READ.
+000824     IF NOT GRA-WS-EOF
+000825         ADD 1 TO GRA-SCALE-COUNT
+000826         SET GRA-SCALE-IDX TO GRA-SCALE-COUNT
+000827         MOVE GRA-SC-CUTOFF TO GRA-SCALE-CUTOFF (GRA-SCALE-IDX)
+000828         MOVE GRA-SC-GRADE  TO GRA-SCALE-GRADE (GRA-SCALE-IDX)
+000829     END-IF.
+000830 1060-EXIT.
+000831     EXIT.
+000832*
+000833*===============================================================
+000834 1070-DEFAULT-SCALE.
+000835*===============================================================
+000836*    NO GRA-SCALE-FILE CONTROL RECORDS WERE FOUND - FALL BACK
+000837*    TO THE TRADITIONAL REGISTRAR CUTOFFS SO A MISSING CONTROL
+000838*    FILE DOES NOT STOP THE RUN.
+000839     MOVE 6 TO GRA-SCALE-COUNT.
+000840     MOVE 90 TO GRA-SCALE-CUTOFF (1).
+000841     MOVE 'A' TO GRA-SCALE-GRADE (1).
+000842     MOVE 80 TO GRA-SCALE-CUTOFF (2).
+000843     MOVE 'B' TO GRA-SCALE-GRADE (2).
+000844     MOVE 70 TO GRA-SCALE-CUTOFF (3).
+000845     MOVE 'C' TO GRA-SCALE-GRADE (3).
+000846     MOVE 60 TO GRA-SCALE-CUTOFF (4).
+000847     MOVE 'D' TO GRA-SCALE-GRADE (4).
+000848     MOVE 50 TO GRA-SCALE-CUTOFF (5).
+000849     MOVE 'E' TO GRA-SCALE-GRADE (5).
+000850     MOVE 00 TO GRA-SCALE-CUTOFF (6).
+000851     MOVE 'F' TO GRA-SCALE-GRADE (6).
+000846 1070-EXIT.
+000847     EXIT.
+000848*
+000852*===============================================================
+000853 1080-LOAD-GPA-POINTS.
+000854*===============================================================
+000855*    TRADITIONAL 4.00 QUALITY-POINT SCALE FOR THE GPA ROLL-UP.
+000856*    KEYED BY LETTER GRADE, NOT BY THE (SITE-CONFIGURABLE)
+000857*    GRA-SCALE-FILE CUTOFFS - A CUSTOM SCALE THAT INVENTS A
+000858*    NON-STANDARD LETTER HAS NO QUALITY-POINT EQUIVALENT HERE.
+000859     MOVE 'A' TO GGP-GRADE (1).  MOVE 4.00 TO GGP-POINTS (1).
+000860     MOVE 'B' TO GGP-GRADE (2).  MOVE 3.00 TO GGP-POINTS (2).
+000861     MOVE 'C' TO GGP-GRADE (3).  MOVE 2.00 TO GGP-POINTS (3).
+000862     MOVE 'D' TO GGP-GRADE (4).  MOVE 1.00 TO GGP-POINTS (4).
+000863     MOVE 'E' TO GGP-GRADE (5).  MOVE 0.00 TO GGP-POINTS (5).
+000864     MOVE 'F' TO GGP-GRADE (6).  MOVE 0.00 TO GGP-POINTS (6).
+000865 1080-EXIT.
+000866     EXIT.
+000867*
+000868*===============================================================
+000869 1090-LOAD-AUDIT-HIST.
+000870*===============================================================
+000871*    REBUILD THE "LAST KNOWN GRADE" TABLE FROM THE EXISTING
+000872*    GRA-AUDIT-FILE SO THIS RUN CAN TELL A GRADE CHANGE FROM A
+000873*    FIRST-TIME ASSIGNMENT. IF THE AUDIT FILE DOES NOT YET
+000874*    EXIST THIS IS A NEW INSTALLATION AND EVERY GRADE IS NEW.
+000875     MOVE ZERO TO GRA-WS-AUDIT-HIST-COUNT.
+000876     MOVE 'N' TO GRA-WS-EOF-SW.
+000877     OPEN INPUT GRA-AUDIT-FILE.
+000878     IF GRA-WS-AUDIT-STATUS = "35"
+000879         MOVE 'Y' TO GRA-WS-EOF-SW
+000880     ELSE
+000881         PERFORM 1092-READ-AUDIT-HIST THRU 1092-EXIT
+000882     END-IF.
+000883     PERFORM 1094-READ-AUDIT-LOOP THRU 1094-EXIT
+000884         UNTIL GRA-WS-EOF
+000885             OR GRA-WS-AUDIT-HIST-COUNT = 300.
+000886     CLOSE GRA-AUDIT-FILE.
+000887     MOVE 'N' TO GRA-WS-EOF-SW.
+000888     OPEN EXTEND GRA-AUDIT-FILE.
+000889     IF GRA-WS-AUDIT-STATUS NOT = "00"
+000890         OPEN OUTPUT GRA-AUDIT-FILE
+000891     END-IF.
+000892 1090-EXIT.
+000893     EXIT.
+000894*
+000895*===============================================================
+000896 1092-READ-AUDIT-HIST.
+000897*===============================================================
+000898     READ GRA-AUDIT-FILE
+000899         AT END
+000900             MOVE 'Y' TO GRA-WS-EOF-SW
+000901     END-READ.
+000902 1092-EXIT.
+000903     EXIT.
+000904*
+000905*===============================================================
+000906 1094-READ-AUDIT-LOOP.
+000907*===============================================================
+000908     PERFORM 1096-UPDATE-HIST-ENTRY THRU 1096-EXIT.
+000909     PERFORM 1092-READ-AUDIT-HIST THRU 1092-EXIT.
+000910 1094-EXIT.
+000911     EXIT.
+000912*
+000913*===============================================================
+000914 1096-UPDATE-HIST-ENTRY.
+000915*===============================================================
+000916*    IF THE STUDENT IS ALREADY IN THE TABLE, REFRESH THEIR
+000917*    GRADE; OTHERWISE ADD A NEW ENTRY.
+000919     MOVE 'N' TO GRA-WS-AUDIT-FOUND-SW.
+000920     PERFORM 1098-SCAN-HIST THRU 1098-EXIT
+000921         VARYING GRA-AH-IDX FROM 1 BY 1
+000922         UNTIL GRA-AH-IDX > GRA-WS-AUDIT-HIST-COUNT.
+000923     IF NOT GRA-WS-AUDIT-FOUND
+000924         ADD 1 TO GRA-WS-AUDIT-HIST-COUNT
+000925         SET GRA-AH-IDX TO GRA-WS-AUDIT-HIST-COUNT
+000926         MOVE GRA-AU-STUDENT-ID TO GRA-AH-STUDENT-ID (GRA-AH-IDX)
+000927         MOVE GRA-AU-NEW-GRADE  TO GRA-AH-GRADE (GRA-AH-IDX)
+000928     END-IF.
+000929 1096-EXIT.
+000930     EXIT.
+000931*
+000932*===============================================================
+000933 1098-SCAN-HIST.
+000934*===============================================================
+000935     IF GRA-AH-STUDENT-ID (GRA-AH-IDX) = GRA-AU-STUDENT-ID
+000936         MOVE GRA-AU-NEW-GRADE TO GRA-AH-GRADE (GRA-AH-IDX)
+000937         MOVE 'Y' TO GRA-WS-AUDIT-FOUND-SW
+000938         SET GRA-AH-IDX TO GRA-WS-AUDIT-HIST-COUNT
+000939     END-IF.
+000940 1098-EXIT.
+000941     EXIT.
+000942*
+000820*===============================================================
+000830 2000-PROCESS-ROSTER.
+000840*===============================================================
+000850     MOVE GRA-IN-MARK TO GRA-WS-MARK.
+000851     PERFORM 2040-CHECK-DUPLICATE THRU 2040-EXIT.
+000852     IF GRA-WS-DUP-FOUND
+000853         PERFORM 2065-WRITE-DUP-REJECT THRU 2065-EXIT
+000854         ADD 1 TO GRA-WS-REJECT-COUNT
+000855         GO TO 2000-READ-NEXT
+000856     END-IF.
+000857     PERFORM 2050-VALIDATE-MARK THRU 2050-EXIT.
+000856     IF GRA-WS-MARK-VALID
+000860         PERFORM 2100-ASSIGN-GRADE THRU 2100-EXIT
+000870         PERFORM 2200-WRITE-RPT-LINE THRU 2200-EXIT
+000880         ADD 1 TO GRA-WS-STUDENT-COUNT
+000881     ELSE
+000882         PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+000883         ADD 1 TO GRA-WS-REJECT-COUNT
+000884     END-IF.
+000885 2000-READ-NEXT.
+000890     READ GRA-MARKS-FILE
+000900         AT END
+000910             MOVE 'Y' TO GRA-WS-EOF-SW
+000920     END-READ.
+000930 2000-EXIT.
+000940     EXIT.
+000941*
+000942*===============================================================
+001700 2040-CHECK-DUPLICATE.
+001701*===============================================================
+001702*    A STUDENT ID REPEATED WITHIN THIS SAME GRA-MARKS-FILE RUN IS
+001703*    A DUPLICATE SUBMISSION, NOT A SECOND LEGITIMATE MARK, AND IS
+001704*    REJECTED RATHER THAN GRADED TWICE.
+001705     MOVE 'N' TO GRA-WS-DUP-FOUND-SW.
+001706     PERFORM 2045-SCAN-DUP-TABLE THRU 2045-EXIT
+001707         VARYING GRA-DUP-IDX FROM 1 BY 1
+001708         UNTIL GRA-DUP-IDX > GRA-WS-DUP-COUNT.
+001709     IF NOT GRA-WS-DUP-FOUND AND GRA-WS-DUP-COUNT < 300
+001710         ADD 1 TO GRA-WS-DUP-COUNT
+001711         SET GRA-DUP-IDX TO GRA-WS-DUP-COUNT
+001712         MOVE GRA-IN-STUDENT-ID TO
+001713             GRA-DUP-STUDENT-ID (GRA-DUP-IDX)
+001714     END-IF.
+001715 2040-EXIT.
+001716     EXIT.
+001717*
+001718*===============================================================
+001719 2045-SCAN-DUP-TABLE.
+001720*===============================================================
+001721     IF GRA-DUP-STUDENT-ID (GRA-DUP-IDX) = GRA-IN-STUDENT-ID
+001722         MOVE 'Y' TO GRA-WS-DUP-FOUND-SW
+001723         SET GRA-DUP-IDX TO GRA-WS-DUP-COUNT
+001724     END-IF.
+001725 2045-EXIT.
+001726     EXIT.
+001727*
+001728*===============================================================
+000943 2050-VALIDATE-MARK.
+000944*===============================================================
+000945     IF GRA-WS-MARK NOT NUMERIC
+000946         MOVE 'N' TO GRA-WS-VALID-SW
+000947         GO TO 2050-EXIT
+000948     END-IF.
+000993     MOVE GRA-WS-MARK    TO RGC-PARM-VALUE.
+000994     MOVE ZERO           TO RGC-PARM-MIN.
+000995     MOVE 100            TO RGC-PARM-MAX.
+000996     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+000997         RGC-PARM-MAX RGC-PARM-VALID-SW.
+000998     IF RGC-PARM-VALID
+000999         MOVE 'Y' TO GRA-WS-VALID-SW
+000949     ELSE
+000950         MOVE 'N' TO GRA-WS-VALID-SW
+000984     END-IF.
+000951 2050-EXIT.
+000952     EXIT.
+000953*
+000954*===============================================================
+000955 2060-WRITE-REJECT.
+000956*===============================================================
+000957     MOVE SPACES             TO GRA-WS-REJECT-LINE.
+000958     MOVE "GRADECLC"         TO GRJ-PROGRAM-ID.
+000959     MOVE GRA-IN-STUDENT-ID  TO GRJ-KEY-ID.
+000960     MOVE "MARK OUT OF RANGE (00-100)" TO GRJ-REASON.
+000966     MOVE RUNSTAMP-DATE      TO GRJ-REJECT-DATE.
+000967     WRITE GRA-REJECTS-REC FROM GRA-WS-REJECT-LINE.
+000962 2060-EXIT.
+000963     EXIT.
+000964*
+001730*===============================================================
+001731 2065-WRITE-DUP-REJECT.
+001732*===============================================================
+001733     MOVE SPACES             TO GRA-WS-REJECT-LINE.
+001734     MOVE "GRADECLC"         TO GRJ-PROGRAM-ID.
+001735     MOVE GRA-IN-STUDENT-ID  TO GRJ-KEY-ID.
+001736     MOVE "DUPLICATE STUDENT ID IN INPUT" TO GRJ-REASON.
+001737     MOVE RUNSTAMP-DATE      TO GRJ-REJECT-DATE.
+001738     WRITE GRA-REJECTS-REC FROM GRA-WS-REJECT-LINE.
+001739 2065-EXIT.
+001740     EXIT.
+001741*
+000965*===============================================================
+000970 2100-ASSIGN-GRADE.
+000980*===============================================================
+000981*    SCAN THE SCALE TABLE (DESCENDING CUTOFFS) AND STOP AT THE
+000982*    FIRST ENTRY THE MARK MEETS OR EXCEEDS.
+000983     MOVE 'F' TO GRA-WS-GRADE.
+000990     PERFORM 2110-SCAN-SCALE THRU 2110-EXIT
+000991         VARYING GRA-SCALE-IDX FROM 1 BY 1
+000992         UNTIL GRA-SCALE-IDX > GRA-SCALE-COUNT.
+001120 2100-EXIT.
+001130     EXIT.
+001131*
+001132*===============================================================
+001133 2110-SCAN-SCALE.
+001134*===============================================================
+001135     IF GRA-WS-MARK >= GRA-SCALE-CUTOFF (GRA-SCALE-IDX)
+001136         MOVE GRA-SCALE-GRADE (GRA-SCALE-IDX) TO GRA-WS-GRADE
+001139         ADD 1 TO GRA-WS-GRADE-TALLY (GRA-SCALE-IDX)
+001137         SET GRA-SCALE-IDX TO GRA-SCALE-COUNT
+001138     END-IF.
+001139 2110-EXIT.
+001140     EXIT.
+001140*
+001150*===============================================================
+001160 2200-WRITE-RPT-LINE.
+001170*===============================================================
+001180     MOVE SPACES            TO GRA-WS-RPT-LINE.
+001190     MOVE GRA-IN-STUDENT-ID  TO GRA-RL-STUDENT-ID.
+001200     MOVE GRA-WS-MARK        TO GRA-RL-MARK.
+001210     MOVE GRA-WS-GRADE       TO GRA-RL-GRADE.
+001220     WRITE GRA-RPT-REC FROM GRA-WS-RPT-LINE.
+001222     MOVE SPACES             TO GRA-KEY-REC.
+001223     MOVE GRA-IN-STUDENT-ID  TO GAK-KEY-ID.
+001224     MOVE GRA-WS-MARK        TO GAK-MARK.
+001225     MOVE GRA-WS-GRADE       TO GAK-GRADE.
+001226     WRITE GRA-KEY-REC.
+001221     PERFORM 2250-AUDIT-GRADE THRU 2250-EXIT.
+001230 2200-EXIT.
+001240     EXIT.
+001241*
+001242*===============================================================
+001243 2250-AUDIT-GRADE.
+001244*===============================================================
+001245*    LOOK UP THIS STUDENT'S LAST KNOWN GRADE. IF IT IS MISSING
+001246*    OR DIFFERENT FROM THE GRADE JUST ASSIGNED, WRITE A
+001247*    GRA-AUDIT-FILE RECORD AND REFRESH THE IN-MEMORY TABLE SO A
+001248*    SECOND CHANGE FOR THE SAME STUDENT LATER IN THIS RUN IS
+001249*    ALSO CAUGHT.
+001251     MOVE SPACES TO GRA-WS-AUDIT-OLD-GRADE.
+001252     MOVE 'N' TO GRA-WS-AUDIT-FOUND-SW.
+001253     PERFORM 2260-FIND-HIST THRU 2260-EXIT
+001254         VARYING GRA-AH-IDX FROM 1 BY 1
+001255         UNTIL GRA-AH-IDX > GRA-WS-AUDIT-HIST-COUNT.
+001256     IF NOT GRA-WS-AUDIT-FOUND
+001257         ADD 1 TO GRA-WS-AUDIT-HIST-COUNT
+001258         SET GRA-AH-IDX TO GRA-WS-AUDIT-HIST-COUNT
+001259         MOVE GRA-IN-STUDENT-ID TO GRA-AH-STUDENT-ID (GRA-AH-IDX)
+001260         MOVE GRA-WS-GRADE      TO GRA-AH-GRADE (GRA-AH-IDX)
+001261     END-IF.
+001262     IF GRA-WS-AUDIT-OLD-GRADE NOT = GRA-WS-GRADE
+001263         MOVE SPACES          TO GRA-AUDIT-REC
+001264         MOVE GRA-IN-STUDENT-ID TO GRA-AU-STUDENT-ID
+001265         MOVE GRA-WS-AUDIT-OLD-GRADE TO GRA-AU-OLD-GRADE
+001266         MOVE GRA-WS-GRADE    TO GRA-AU-NEW-GRADE
+001267         MOVE RUNSTAMP-DATE   TO GRA-AU-RUN-DATE
+001268         MOVE RUNSTAMP-TIME   TO GRA-AU-RUN-TIME
+001269         WRITE GRA-AUDIT-REC
+001270     END-IF.
+001271 2250-EXIT.
+001272     EXIT.
+001273*
+001274*===============================================================
+001275 2260-FIND-HIST.
+001276*===============================================================
+001277     IF GRA-AH-STUDENT-ID (GRA-AH-IDX) = GRA-IN-STUDENT-ID
+001278         MOVE GRA-AH-GRADE (GRA-AH-IDX) TO GRA-WS-AUDIT-OLD-GRADE
+001279         MOVE 'Y' TO GRA-WS-AUDIT-FOUND-SW
+001280         MOVE GRA-WS-GRADE TO GRA-AH-GRADE (GRA-AH-IDX)
+001281         SET GRA-AH-IDX TO GRA-WS-AUDIT-HIST-COUNT
+001282     END-IF.
+001283 2260-EXIT.
+001284     EXIT.
+001285*
+001260*===============================================================
+001270 3000-TERMINATE.
+001280*===============================================================
+001290     CLOSE GRA-MARKS-FILE.
+001300     CLOSE GRA-RPT-FILE.
+001301     CLOSE GRA-REJECTS-FILE.
+001302     CLOSE GRA-GPA-FILE.
+001303     CLOSE GRA-GPA-RPT-FILE.
+001304     CLOSE GRA-AUDIT-FILE.
+001305     CLOSE GRA-KEY-FILE.
+001310     DISPLAY "GRADE-CALC: STUDENTS PROCESSED: "
+001311         GRA-WS-STUDENT-COUNT.
+001312     DISPLAY "GRADE-CALC: MARKS REJECTED:     "
+001313         GRA-WS-REJECT-COUNT.
+001312     DISPLAY "GRADE DISTRIBUTION SUMMARY".
+001313     DISPLAY "GRADE   COUNT   PERCENT".
+001314     PERFORM 3100-PRINT-DIST THRU 3100-EXIT
+001315         VARYING GRA-SCALE-IDX FROM 1 BY 1
+001316         UNTIL GRA-SCALE-IDX > GRA-SCALE-COUNT.
+001317     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001320 3000-EXIT.
+001330     EXIT.
+001331*
+001332*===============================================================
+001333 3100-PRINT-DIST.
+001334*===============================================================
+001335     IF GRA-WS-STUDENT-COUNT > ZERO
+001336         COMPUTE GRA-WS-PCT ROUNDED =
+001337             GRA-WS-GRADE-TALLY (GRA-SCALE-IDX) * 100
+001338                 / GRA-WS-STUDENT-COUNT
+001339     ELSE
+001340         MOVE ZERO TO GRA-WS-PCT
+001341     END-IF.
+001342     DISPLAY "  " GRA-SCALE-GRADE (GRA-SCALE-IDX)
+001343         "       " GRA-WS-GRADE-TALLY (GRA-SCALE-IDX)
+001344         "     " GRA-WS-PCT "%".
+001345 3100-EXIT.
+001346     EXIT.
+001347*
+001348*===============================================================
+001349 4000-PROCESS-GPA.
+001350*===============================================================
+001351*    CONTROL-BREAK PROCESSING OF ONE STUDENT'S GROUP OF COURSE
+001352*    MARK/CREDIT-HOUR RECORDS ON GRA-GPA-FILE. EACH GROUP IS
+001353*    ENDED BY A TRAILER RECORD (COURSE MARK = 999) CARRYING THE
+001354*    SAME STUDENT ID, SO THE STUDENT NEED NOT BE RESORTED INTO
+001355*    COUNT-CONTROLLED BLOCKS.
+001356     MOVE GPA-IN-STUDENT-ID  TO GRA-WS-GPA-STUDENT.
+001357     MOVE ZERO TO GRA-WS-GPA-QUALITY-PTS.
+001358     MOVE ZERO TO GRA-WS-GPA-CREDIT-SUM.
+001359     PERFORM 4100-ACCUM-COURSE THRU 4100-EXIT
+001360         UNTIL GRA-WS-GPA-EOF
+001361             OR GPA-IN-COURSE-MARK = GRA-WS-GPA-TRAILER.
+001362     PERFORM 4200-WRITE-GPA-LINE THRU 4200-EXIT.
+001363     IF NOT GRA-WS-GPA-EOF
+001364         READ GRA-GPA-FILE
+001365             AT END
+001366                 MOVE 'Y' TO GRA-WS-GPA-EOF-SW
+001367         END-READ
+001368     END-IF.
+001368 4000-EXIT.
+001369     EXIT.
+001370*
+001371*===============================================================
+001372 4100-ACCUM-COURSE.
+001373*===============================================================
+001374     PERFORM 4110-ADD-COURSE THRU 4110-EXIT.
+001375     READ GRA-GPA-FILE
+001376         AT END
+001377             MOVE 'Y' TO GRA-WS-GPA-EOF-SW
+001378     END-READ.
+001379 4100-EXIT.
+001380     EXIT.
+001381*
+001382*===============================================================
+001383 4110-ADD-COURSE.
+001384*===============================================================
+001384     MOVE GPA-IN-COURSE-MARK TO GRA-WS-MARK.
+001385     PERFORM 4120-GPA-GRADE-SCAN THRU 4120-EXIT
+001386         VARYING GRA-SCALE-IDX FROM 1 BY 1
+001387         UNTIL GRA-SCALE-IDX > GRA-SCALE-COUNT.
+001388     PERFORM 4130-LOOKUP-POINTS THRU 4130-EXIT.
+001389     COMPUTE GRA-WS-GPA-QUALITY-PTS =
+001390         GRA-WS-GPA-QUALITY-PTS +
+001391             (GRA-WS-GPA-POINTS * GPA-IN-CREDIT-HRS).
+001392     ADD GPA-IN-CREDIT-HRS TO GRA-WS-GPA-CREDIT-SUM.
+001393 4110-EXIT.
+001394     EXIT.
+001395*
+001396*===============================================================
+001397 4120-GPA-GRADE-SCAN.
+001398*===============================================================
+001399     IF GRA-WS-MARK >= GRA-SCALE-CUTOFF (GRA-SCALE-IDX)
+001400         MOVE GRA-SCALE-GRADE (GRA-SCALE-IDX) TO GRA-WS-GRADE
+001401         SET GRA-SCALE-IDX TO GRA-SCALE-COUNT
+001402     END-IF.
+001403 4120-EXIT.
+001404     EXIT.
+001405*
+001406*===============================================================
+001407 4130-LOOKUP-POINTS.
+001408*===============================================================
+001409     MOVE ZERO TO GRA-WS-GPA-POINTS.
+001410     PERFORM 4140-SCAN-POINTS THRU 4140-EXIT
+001411         VARYING GGP-IDX FROM 1 BY 1
+001412         UNTIL GGP-IDX > GRA-WS-GPA-POINT-COUNT.
+001413 4130-EXIT.
+001414     EXIT.
+001415*
+001416*===============================================================
+001417 4140-SCAN-POINTS.
+001418*===============================================================
+001419     IF GGP-GRADE (GGP-IDX) = GRA-WS-GRADE
+001420         MOVE GGP-POINTS (GGP-IDX) TO GRA-WS-GPA-POINTS
+001421         SET GGP-IDX TO GRA-WS-GPA-POINT-COUNT
+001422     END-IF.
+001423 4140-EXIT.
+001424     EXIT.
+001425*
+001426*===============================================================
+001427 4200-WRITE-GPA-LINE.
+001428*===============================================================
+001429     IF GRA-WS-GPA-CREDIT-SUM > ZERO
+001430         COMPUTE GRA-WS-GPA-RESULT ROUNDED =
+001431             GRA-WS-GPA-QUALITY-PTS / GRA-WS-GPA-CREDIT-SUM
+001432     ELSE
+001433         MOVE ZERO TO GRA-WS-GPA-RESULT
+001434     END-IF.
+001435     MOVE SPACES TO GRA-WS-GPA-LINE.
+001436     MOVE GRA-WS-GPA-STUDENT TO GPL-STUDENT-ID.
+001437     MOVE GRA-WS-GPA-RESULT  TO GPL-GPA.
+001438     WRITE GRA-GPA-RPT-REC FROM GRA-WS-GPA-LINE.
+001439 4200-EXIT.
+001440     EXIT.
+001441*
+001442*===============================================================
+001443 1095-WRITE-SECLOG.
+001444*===============================================================
+001445     OPEN EXTEND GRA-SECLOG-FILE.
+001446     IF GRA-WS-SECLOG-STATUS NOT = "00"
+001447         OPEN OUTPUT GRA-SECLOG-FILE
+001448     END-IF.
+001449     MOVE SPACES          TO GRA-SECLOG-REC.
+001450     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+001451     MOVE "GRADECLC"      TO AUD-PROGRAM-ID.
+001452     MOVE RUNSTAMP-DATE   TO AUD-RUN-DATE.
+001453     MOVE RUNSTAMP-TIME   TO AUD-RUN-TIME.
+001454     MOVE "BATCH ROSTER GRADING RUN" TO AUD-KEY-INPUT.
+001455     WRITE GRA-SECLOG-REC.
+001456     CLOSE GRA-SECLOG-FILE.
+001457 1095-EXIT.
+001458     EXIT.
+001459*
+001460*===============================================================
+001461 9000-WRITE-JOBSTAT.
+001462*===============================================================
+001463*    RECORDS THAT GRADE-CALC (STEP010 IN NITERUN.JCL) FINISHED
+001464*    THIS RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO
+001465*    A RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+001466     OPEN EXTEND GRA-JOBSTAT-FILE.
+001467     IF GRA-WS-JOBSTAT-STATUS NOT = "00"
+001468         OPEN OUTPUT GRA-JOBSTAT-FILE
+001469     END-IF.
+001470     MOVE SPACES          TO GRA-JOBSTAT-REC.
+001471     MOVE "GRADECLC"      TO RST-PROGRAM-ID.
+001472     MOVE 01              TO RST-SEQ-NO.
+001473     MOVE RUNSTAMP-DATE   TO RST-RUN-DATE.
+001474     MOVE RUNSTAMP-TIME   TO RST-RUN-TIME.
+001475     MOVE 'S'             TO RST-STATUS.
+001476     WRITE GRA-JOBSTAT-REC.
+001477     CLOSE GRA-JOBSTAT-FILE.
+001478 9000-EXIT.
+001479     EXIT.
