@@ -1,30 +1,449 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LARGEST.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A PIC 9(2).
-       01 B PIC 9(2).
-       01 C PIC 9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER A:"A.
-           ACCEPT A.
-           DISPLAY "ENTER B:"B.
-           ACCEPT B.
-           DISPLAY "ENTER C:"C.
-           ACCEPT C.
-           IF A = B AND B = C
-               DISPLAY "ALL NUMBERS ARE EQUAL"
-           ELSE
-               IF A >= B AND A >= C
-                   DISPLAY "A IS LARGEST"
-               ELSE
-                   IF B >= A AND B >= C
-                       DISPLAY "B IS LARGEST"
-                   ELSE
-                       DISPLAY "C IS LARGEST"
-                   END-IF
-               END-IF
-           END-IF.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     LARGEST.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   SHIPPING OPERATIONS DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - SINGLE A/B/C TRIPLE VIA
+000130*                    ACCEPT, NESTED IF COMPARISON.
+000140*   08/09/2026 RK    CONVERTED TO BATCH TRIPLE-FILE RUN. READS
+000150*                    LGN-IN-FILE (ONE A/B/C TRIPLE PER RECORD)
+000160*                    AND WRITES ONE RESULT LINE PER TRIPLE TO
+000170*                    LGN-RPT-FILE INSTEAD OF ONE ACCEPT PER RUN.
+000180*                    THE ORIGINAL NESTED-IF COMPARISON LOGIC IS
+000190*                    KEPT, JUST DRIVEN FROM THE INPUT RECORD.
+000200*   08/09/2026 RK    BROKE THE TIE CASE OUT INTO THREE SEPARATE
+000210*                    TWO-WAY TIE CATEGORIES (AB/AC/BC) INSTEAD
+000220*                    OF FOLDING THEM INTO WHICHEVER FIELD HAPPENED
+000230*                    TO COMPARE FIRST, AND ADDED A TIE-BREAKDOWN
+000240*                    STATISTICS SECTION AT THE END OF THE REPORT
+000250*                    SO OPERATIONS CAN SEE HOW OFTEN EACH CASE
+000260*                    (ALL EQUAL, EACH TWO-WAY TIE, EACH OUTRIGHT
+000270*                    WINNER) OCCURRED ACROSS THE WHOLE RUN.
+000271*   08/09/2026 RK    A/B/C ARE NOW VALIDATED BEFORE COMPARISON -
+000272*                    NOT NUMERIC OR OUTSIDE 00-99 SENDS THE TRIPLE
+000273*                    TO LGN-REJECTS-FILE (SHARED REJCOMM LAYOUT)
+000274*                    INSTEAD OF INTO THE COMPARISON LOGIC. THE
+000275*                    00-99 RANGE TEST CALLS THE SHARED RANGE-CHECK
+000276*                    SUBPROGRAM RATHER THAN CODING ITS OWN IF.
+000277*   08/09/2026 RK    CARVED LGN-IN-SITE-ID OUT OF THE INPUT
+000278*                    RECORD'S FILLER AND ADDED LGN-KEY-FILE, A
+000279*                    SMALL EXTRACT FOR THE GRADE-SITE-MERGE JOB.
+000281*   08/09/2026 RK    ADDED LGN-SECLOG-FILE, ONE AUDITLOG RECORD
+000282*                    WRITTEN AT STARTUP SHOWING WHO RAN THE RUN.
+000283*   08/09/2026 RK    A SITE ID SEEN TWICE IN ONE LGN-IN-FILE RUN
+000284*                    IS NOW REJECTED AS A DUPLICATE INSTEAD OF
+000285*                    BEING COMPARED A SECOND TIME.
+000280*---------------------------------------------------------------
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT LGN-IN-FILE       ASSIGN TO LGNNUMS
+000360         ORGANIZATION IS LINE SEQUENTIAL.
+000370     SELECT LGN-RPT-FILE      ASSIGN TO LGNRPT
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000385     SELECT LGN-REJECTS-FILE  ASSIGN TO LGNREJCT
+000386         ORGANIZATION IS LINE SEQUENTIAL.
+000387     SELECT LGN-KEY-FILE      ASSIGN TO LGNKEY
+000388         ORGANIZATION IS LINE SEQUENTIAL.
+000391     SELECT LGN-SECLOG-FILE   ASSIGN TO LGNSECLG
+000392         ORGANIZATION IS LINE SEQUENTIAL
+000393         FILE STATUS IS LGN-WS-SECLOG-STATUS.
+000394     SELECT LGN-JOBSTAT-FILE  ASSIGN TO NITESTAT
+000395         ORGANIZATION IS LINE SEQUENTIAL
+000396         FILE STATUS IS LGN-WS-JOBSTAT-STATUS.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  LGN-IN-FILE
+000430     RECORD CONTAINS 20 CHARACTERS.
+000440 01  LGN-IN-REC.
+000450     05  LGN-IN-A                PIC 9(02).
+000460     05  LGN-IN-B                PIC 9(02).
+000470     05  LGN-IN-C                PIC 9(02).
+000475     05  LGN-IN-SITE-ID          PIC X(09).
+000480     05  FILLER                  PIC X(05).
+000490*
+000500 FD  LGN-RPT-FILE
+000510     RECORD CONTAINS 80 CHARACTERS.
+000520 01  LGN-RPT-REC                 PIC X(80).
+000521*
+000522 FD  LGN-REJECTS-FILE
+000523     RECORD CONTAINS 80 CHARACTERS.
+000524     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000525         BY ==LGN-REJECTS-REC==.
+000530*
+000531 FD  LGN-KEY-FILE
+000532     RECORD CONTAINS 20 CHARACTERS.
+000533 01  LGN-KEY-REC.
+000534     05  LKY-KEY-ID              PIC X(09).
+000535     05  LKY-A                   PIC 9(02).
+000536     05  LKY-B                   PIC 9(02).
+000537     05  LKY-C                   PIC 9(02).
+000538     05  FILLER                  PIC X(05).
+000539*
+000541 FD  LGN-SECLOG-FILE
+000542     RECORD CONTAINS 80 CHARACTERS.
+000543     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000544         BY ==LGN-SECLOG-REC==.
+000545*
+000546 FD  LGN-JOBSTAT-FILE
+000547     RECORD CONTAINS 80 CHARACTERS.
+000548     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000549         BY ==LGN-JOBSTAT-REC==.
+000540 WORKING-STORAGE SECTION.
+000550 01  A                           PIC 9(02).
+000560 01  B                           PIC 9(02).
+000570 01  C                           PIC 9(02).
+000580*
+000590 77  LGN-WS-EOF-SW               PIC X(01) VALUE 'N'.
+000600     88  LGN-WS-EOF              VALUE 'Y'.
+000601 77  LGN-WS-VALID-SW             PIC X(01).
+000602     88  LGN-WS-TRIPLE-VALID     VALUE 'Y'.
+000603 77  LGN-WS-REJECT-DATE          PIC 9(08).
+000604     COPY RGCPARM.
+000605 77  LGN-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000606 77  LGN-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000610 77  LGN-WS-RECORD-COUNT         PIC 9(05) COMP VALUE ZERO.
+000611 77  LGN-WS-REJECT-COUNT         PIC 9(05) COMP VALUE ZERO.
+000612*
+000613*    SITE IDS SEEN SO FAR IN THIS RUN'S LGN-IN-FILE, SO A SITE
+000614*    REPEATED IN THE SAME INPUT FILE IS REJECTED RATHER THAN
+000615*    COMPARED TWICE. A BLANK SITE ID (OLDER-FORMAT RECORDS THAT
+000616*    PREDATE LGN-IN-SITE-ID) IS NEVER TREATED AS A DUPLICATE.
+000617 77  LGN-WS-DUP-COUNT            PIC 9(05) COMP VALUE ZERO.
+000618 77  LGN-WS-DUP-FOUND-SW         PIC X(01).
+000619     88  LGN-WS-DUP-FOUND        VALUE 'Y'.
+000620 01  LGN-WS-DUP-TABLE.
+000621     05  LGN-DUP-ENTRY OCCURS 500 TIMES
+000622                      INDEXED BY LGN-DUP-IDX.
+000623         10  LGN-DUP-SITE-ID     PIC X(09).
+000620 77  LGN-WS-ALL-EQUAL-CNT        PIC 9(05) COMP VALUE ZERO.
+000630 77  LGN-WS-TIE-AB-CNT           PIC 9(05) COMP VALUE ZERO.
+000640 77  LGN-WS-TIE-AC-CNT           PIC 9(05) COMP VALUE ZERO.
+000650 77  LGN-WS-TIE-BC-CNT           PIC 9(05) COMP VALUE ZERO.
+000660 77  LGN-WS-A-LARGEST-CNT        PIC 9(05) COMP VALUE ZERO.
+000670 77  LGN-WS-B-LARGEST-CNT        PIC 9(05) COMP VALUE ZERO.
+000680 77  LGN-WS-C-LARGEST-CNT        PIC 9(05) COMP VALUE ZERO.
+000690*
+000700 01  LGN-WS-RESULT-TEXT          PIC X(30).
+000710*
+000720 01  LGN-WS-RPT-LINE.
+000730     05  LRL-A                   PIC Z9.
+000740     05  FILLER                  PIC X(03) VALUE SPACE.
+000750     05  LRL-B                   PIC Z9.
+000760     05  FILLER                  PIC X(03) VALUE SPACE.
+000770     05  LRL-C                   PIC Z9.
+000780     05  FILLER                  PIC X(03) VALUE SPACE.
+000790     05  LRL-RESULT              PIC X(30).
+000800     05  FILLER                  PIC X(35).
+000810*
+000820 01  LGN-WS-STATS-HDR.
+000830     05  FILLER                  PIC X(27) VALUE
+000840         "TIE-BREAKDOWN STATISTICS".
+000850     05  FILLER                  PIC X(53).
+000860*
+000870 01  LGN-WS-STATS-LINE.
+000880     05  LSL-LABEL               PIC X(30).
+000890     05  LSL-COUNT               PIC Z(4)9.
+000900     05  FILLER                  PIC X(45).
+000905*
+000906 01  LGN-WS-REJECT-LINE.
+000907     05  LGJ-PROGRAM-ID          PIC X(08).
+000908     05  LGJ-KEY-ID              PIC X(10).
+000909     05  LGJ-REASON              PIC X(40).
+000911     05  LGJ-REJECT-DATE         PIC 9(08).
+000912     05  FILLER                  PIC X(14).
+000910*
+000920 PROCEDURE DIVISION.
+000930*===============================================================
+000940 0000-MAINLINE.
+000950*===============================================================
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-PROCESS-TRIPLE THRU 2000-EXIT
+000980         UNTIL LGN-WS-EOF.
+000990     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001000     STOP RUN.
+001010*
+001020*===============================================================
+001030 1000-INITIALIZE.
+001040*===============================================================
+001050     OPEN INPUT  LGN-IN-FILE.
+001060     OPEN OUTPUT LGN-RPT-FILE.
+001061     OPEN OUTPUT LGN-REJECTS-FILE.
+001063     OPEN OUTPUT LGN-KEY-FILE.
+001064     ACCEPT LGN-WS-REJECT-DATE FROM DATE YYYYMMDD.
+001065     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+001070     READ LGN-IN-FILE
+001080         AT END
+001090             MOVE 'Y' TO LGN-WS-EOF-SW
+001100     END-READ.
+001110 1000-EXIT.
+001120     EXIT.
+001130*
+001140*===============================================================
+001150 2000-PROCESS-TRIPLE.
+001160*===============================================================
+001170     MOVE LGN-IN-A TO A.
+001180     MOVE LGN-IN-B TO B.
+001190     MOVE LGN-IN-C TO C.
+001195     PERFORM 2040-CHECK-DUPLICATE THRU 2040-EXIT.
+001196     IF LGN-WS-DUP-FOUND
+001197         PERFORM 2065-WRITE-DUP-REJECT THRU 2065-EXIT
+001198         GO TO 2000-READ-NEXT
+001199     END-IF.
+001201     PERFORM 2050-VALIDATE-TRIPLE THRU 2050-EXIT.
+001202     IF LGN-WS-TRIPLE-VALID
+001203         PERFORM 2100-DETERMINE-RESULT THRU 2100-EXIT
+001204         PERFORM 2200-WRITE-RPT-LINE THRU 2200-EXIT
+001205         ADD 1 TO LGN-WS-RECORD-COUNT
+001206     ELSE
+001207         PERFORM 2060-WRITE-REJECT THRU 2060-EXIT
+001208     END-IF.
+001209 2000-READ-NEXT.
+001230     READ LGN-IN-FILE
+001240         AT END
+001250             MOVE 'Y' TO LGN-WS-EOF-SW
+001260     END-READ.
+001270 2000-EXIT.
+001280     EXIT.
+001291*
+002280*===============================================================
+002281 2040-CHECK-DUPLICATE.
+002282*===============================================================
+002283     MOVE 'N' TO LGN-WS-DUP-FOUND-SW.
+002284     IF LGN-IN-SITE-ID = SPACES
+002285         GO TO 2040-EXIT
+002286     END-IF.
+002287     PERFORM 2045-SCAN-DUP-TABLE THRU 2045-EXIT
+002288         VARYING LGN-DUP-IDX FROM 1 BY 1
+002289         UNTIL LGN-DUP-IDX > LGN-WS-DUP-COUNT.
+002290     IF NOT LGN-WS-DUP-FOUND AND LGN-WS-DUP-COUNT < 500
+002291         ADD 1 TO LGN-WS-DUP-COUNT
+002292         SET LGN-DUP-IDX TO LGN-WS-DUP-COUNT
+002293         MOVE LGN-IN-SITE-ID TO
+002294             LGN-DUP-SITE-ID (LGN-DUP-IDX)
+002295     END-IF.
+002296 2040-EXIT.
+002297     EXIT.
+002298*
+002400*===============================================================
+002401 2045-SCAN-DUP-TABLE.
+002402*===============================================================
+002403     IF LGN-DUP-SITE-ID (LGN-DUP-IDX) = LGN-IN-SITE-ID
+002404         MOVE 'Y' TO LGN-WS-DUP-FOUND-SW
+002405         SET LGN-DUP-IDX TO LGN-WS-DUP-COUNT
+002406     END-IF.
+002407 2045-EXIT.
+002408     EXIT.
+002409*
+002410*===============================================================
+002411 2050-VALIDATE-TRIPLE.
+002302*===============================================================
+002303     IF LGN-IN-A NOT NUMERIC OR LGN-IN-B NOT NUMERIC OR
+002304             LGN-IN-C NOT NUMERIC
+002305         MOVE 'N' TO LGN-WS-VALID-SW
+002306         GO TO 2050-EXIT
+002307     END-IF.
+002308     MOVE ZERO     TO RGC-PARM-MIN.
+002309     MOVE 99       TO RGC-PARM-MAX.
+002310     MOVE 'Y'      TO LGN-WS-VALID-SW.
+002311     MOVE A        TO RGC-PARM-VALUE.
+002312     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+002313         RGC-PARM-MAX RGC-PARM-VALID-SW.
+002314     IF RGC-PARM-INVALID
+002315         MOVE 'N' TO LGN-WS-VALID-SW
+002316     END-IF.
+002317     MOVE B        TO RGC-PARM-VALUE.
+002318     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+002319         RGC-PARM-MAX RGC-PARM-VALID-SW.
+002320     IF RGC-PARM-INVALID
+002321         MOVE 'N' TO LGN-WS-VALID-SW
+002322     END-IF.
+002323     MOVE C        TO RGC-PARM-VALUE.
+002324     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+002325         RGC-PARM-MAX RGC-PARM-VALID-SW.
+002326     IF RGC-PARM-INVALID
+002327         MOVE 'N' TO LGN-WS-VALID-SW
+002328     END-IF.
+002329 2050-EXIT.
+002330     EXIT.
+002331*
+002332*===============================================================
+002333 2060-WRITE-REJECT.
+002334*===============================================================
+002335     MOVE SPACES             TO LGN-WS-REJECT-LINE.
+002336     MOVE "LARGEST "         TO LGJ-PROGRAM-ID.
+002337     MOVE SPACES             TO LGJ-KEY-ID.
+002338     MOVE "A/B/C NOT NUMERIC OR OUTSIDE 00-99" TO LGJ-REASON.
+002339     MOVE LGN-WS-REJECT-DATE TO LGJ-REJECT-DATE.
+002340     WRITE LGN-REJECTS-REC FROM LGN-WS-REJECT-LINE.
+002341     ADD 1 TO LGN-WS-REJECT-COUNT.
+002342 2060-EXIT.
+002343     EXIT.
+002344*
+002450*===============================================================
+002451 2065-WRITE-DUP-REJECT.
+002452*===============================================================
+002453     MOVE SPACES             TO LGN-WS-REJECT-LINE.
+002454     MOVE "LARGEST "         TO LGJ-PROGRAM-ID.
+002455     MOVE LGN-IN-SITE-ID     TO LGJ-KEY-ID.
+002456     MOVE "DUPLICATE SITE ID IN INPUT" TO LGJ-REASON.
+002457     MOVE LGN-WS-REJECT-DATE TO LGJ-REJECT-DATE.
+002458     WRITE LGN-REJECTS-REC FROM LGN-WS-REJECT-LINE.
+002459     ADD 1 TO LGN-WS-REJECT-COUNT.
+002460 2065-EXIT.
+002461     EXIT.
+002462*
+001300*===============================================================
+001310 2100-DETERMINE-RESULT.
+001320*===============================================================
+001330*    THE ALL-EQUAL AND TWO-WAY-TIE CASES ARE CHECKED BEFORE THE
+001340*    OUTRIGHT-WINNER CASES SO A TIE FOR LARGEST IS REPORTED AS A
+001350*    TIE, NOT CREDITED TO WHICHEVER FIELD HAPPENED TO COMPARE
+001360*    FIRST.
+001370     IF A = B AND B = C
+001380         MOVE "ALL NUMBERS ARE EQUAL" TO LGN-WS-RESULT-TEXT
+001390         ADD 1 TO LGN-WS-ALL-EQUAL-CNT
+001400     ELSE
+001410         IF A = B AND A > C
+001420             MOVE "A AND B TIE FOR LARGEST" TO LGN-WS-RESULT-TEXT
+001430             ADD 1 TO LGN-WS-TIE-AB-CNT
+001440         ELSE
+001450             IF A = C AND A > B
+001460                 MOVE "A AND C TIE FOR LARGEST" TO
+001470                     LGN-WS-RESULT-TEXT
+001480                 ADD 1 TO LGN-WS-TIE-AC-CNT
+001490             ELSE
+001500                 IF B = C AND B > A
+001510                     MOVE "B AND C TIE FOR LARGEST" TO
+001520                         LGN-WS-RESULT-TEXT
+001530                     ADD 1 TO LGN-WS-TIE-BC-CNT
+001540                 ELSE
+001550                     IF A >= B AND A >= C
+001560                         MOVE "A IS LARGEST" TO LGN-WS-RESULT-TEXT
+001570                         ADD 1 TO LGN-WS-A-LARGEST-CNT
+001580                     ELSE
+001590                         IF B >= A AND B >= C
+001600                             MOVE "B IS LARGEST" TO
+001610                                 LGN-WS-RESULT-TEXT
+001620                             ADD 1 TO LGN-WS-B-LARGEST-CNT
+001630                         ELSE
+001640                             MOVE "C IS LARGEST" TO
+001650                                 LGN-WS-RESULT-TEXT
+001660                             ADD 1 TO LGN-WS-C-LARGEST-CNT
+001670                         END-IF
+001680                     END-IF
+001690                 END-IF
+001700             END-IF
+001710         END-IF
+001720     END-IF.
+001730 2100-EXIT.
+001740     EXIT.
+001750*
+001760*===============================================================
+001770 2200-WRITE-RPT-LINE.
+001780*===============================================================
+001790     MOVE SPACES           TO LGN-WS-RPT-LINE.
+001800     MOVE A                TO LRL-A.
+001810     MOVE B                TO LRL-B.
+001820     MOVE C                TO LRL-C.
+001830     MOVE LGN-WS-RESULT-TEXT TO LRL-RESULT.
+001840     WRITE LGN-RPT-REC FROM LGN-WS-RPT-LINE.
+001841     MOVE SPACES             TO LGN-KEY-REC.
+001842     MOVE LGN-IN-SITE-ID     TO LKY-KEY-ID.
+001843     MOVE A                  TO LKY-A.
+001844     MOVE B                  TO LKY-B.
+001845     MOVE C                  TO LKY-C.
+001846     WRITE LGN-KEY-REC.
+001850 2200-EXIT.
+001860     EXIT.
+001870*
+001880*===============================================================
+001890 3000-TERMINATE.
+001900*===============================================================
+001910     WRITE LGN-RPT-REC FROM LGN-WS-STATS-HDR.
+001920     PERFORM 3100-WRITE-STAT THRU 3100-EXIT.
+001930     CLOSE LGN-IN-FILE.
+001940     CLOSE LGN-RPT-FILE.
+001941     CLOSE LGN-REJECTS-FILE.
+001942     CLOSE LGN-KEY-FILE.
+001950     DISPLAY "LARGEST: TRIPLES PROCESSED: " LGN-WS-RECORD-COUNT.
+001951     DISPLAY "LARGEST: TRIPLES REJECTED: " LGN-WS-REJECT-COUNT.
+001955     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001960 3000-EXIT.
+001970     EXIT.
+001980*
+001990*===============================================================
+002000 3100-WRITE-STAT.
+002010*===============================================================
+002020     MOVE "ALL NUMBERS EQUAL:       " TO LSL-LABEL.
+002030     MOVE LGN-WS-ALL-EQUAL-CNT        TO LSL-COUNT.
+002040     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002050     MOVE "A AND B TIE FOR LARGEST: " TO LSL-LABEL.
+002060     MOVE LGN-WS-TIE-AB-CNT           TO LSL-COUNT.
+002070     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002080     MOVE "A AND C TIE FOR LARGEST: " TO LSL-LABEL.
+002090     MOVE LGN-WS-TIE-AC-CNT           TO LSL-COUNT.
+002100     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002110     MOVE "B AND C TIE FOR LARGEST: " TO LSL-LABEL.
+002120     MOVE LGN-WS-TIE-BC-CNT           TO LSL-COUNT.
+002130     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002140     MOVE "A IS LARGEST:            " TO LSL-LABEL.
+002150     MOVE LGN-WS-A-LARGEST-CNT        TO LSL-COUNT.
+002160     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002170     MOVE "B IS LARGEST:            " TO LSL-LABEL.
+002180     MOVE LGN-WS-B-LARGEST-CNT        TO LSL-COUNT.
+002190     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002200     MOVE "C IS LARGEST:            " TO LSL-LABEL.
+002210     MOVE LGN-WS-C-LARGEST-CNT        TO LSL-COUNT.
+002220     WRITE LGN-RPT-REC FROM LGN-WS-STATS-LINE.
+002230 3100-EXIT.
+002240     EXIT.
+002250*
+002430*===============================================================
+002440 1095-WRITE-SECLOG.
+002450*===============================================================
+002460     OPEN EXTEND LGN-SECLOG-FILE.
+002470     IF LGN-WS-SECLOG-STATUS NOT = "00"
+002480         OPEN OUTPUT LGN-SECLOG-FILE
+002490     END-IF.
+002500     MOVE SPACES             TO LGN-SECLOG-REC.
+002510     ACCEPT AUD-USERID       FROM ENVIRONMENT "USER".
+002520     MOVE "LARGEST"          TO AUD-PROGRAM-ID.
+002530     ACCEPT AUD-RUN-DATE     FROM DATE YYYYMMDD.
+002540     ACCEPT AUD-RUN-TIME     FROM TIME.
+002550     MOVE "BATCH TRIPLE COMPARISON RUN" TO AUD-KEY-INPUT.
+002560     WRITE LGN-SECLOG-REC.
+002570     CLOSE LGN-SECLOG-FILE.
+002580 1095-EXIT.
+002590     EXIT.
+002591*
+002592*===============================================================
+002593 9000-WRITE-JOBSTAT.
+002594*===============================================================
+002595*    RECORDS THAT LARGEST (STEP070 IN NITERUN.JCL) FINISHED THIS
+002596*    RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO A
+002597*    RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+002598     OPEN EXTEND LGN-JOBSTAT-FILE.
+002599     IF LGN-WS-JOBSTAT-STATUS NOT = "00"
+002600         OPEN OUTPUT LGN-JOBSTAT-FILE
+002601     END-IF.
+002602     MOVE SPACES          TO LGN-JOBSTAT-REC.
+002603     MOVE "LARGEST"       TO RST-PROGRAM-ID.
+002604     MOVE 07              TO RST-SEQ-NO.
+002605     ACCEPT RST-RUN-DATE  FROM DATE YYYYMMDD.
+002606     ACCEPT RST-RUN-TIME  FROM TIME.
+002607     MOVE 'S'             TO RST-STATUS.
+002608     WRITE LGN-JOBSTAT-REC.
+002609     CLOSE LGN-JOBSTAT-FILE.
+002610 9000-EXIT.
+002611     EXIT.
