@@ -0,0 +1,19 @@
+000010*---------------------------------------------------------------
+000020* REJCOMM.CPY
+000030* COMMON REJECT/EXCEPTION RECORD LAYOUT SHARED BY EVERY PROGRAM
+000040* THAT WRITES A REJECT OR EXCEPTION FILE, SO ONE CONSOLIDATION
+000050* PROGRAM (EXCEPTION-RPT) CAN READ ALL OF THEM THE SAME WAY
+000060* INSTEAD OF KNOWING EACH PROGRAM'S PRIVATE REJECT FORMAT.
+000070*
+000080* COPY THIS INTO AN FD WITH REPLACING ==REJCOMM-RECORD== BY
+000090* ==<YOUR-REJECT-REC-NAME>== TO PICK UP THE LAYOUT UNDER YOUR
+000100* OWN RECORD NAME. THE FIELDS THEMSELVES (REJ-PROGRAM-ID, ETC.)
+000110* KEEP THEIR NAMES SO THE CONSOLIDATION PROGRAM CAN COPY THE
+000120* SAME LAYOUT UNDER A DIFFERENT RECORD NAME PER INPUT FILE.
+000130*---------------------------------------------------------------
+000140 01  REJCOMM-RECORD.
+000150     05  REJ-PROGRAM-ID           PIC X(08).
+000160     05  REJ-KEY-ID               PIC X(10).
+000170     05  REJ-REASON               PIC X(40).
+000180     05  REJ-REJECT-DATE          PIC 9(08).
+000190     05  FILLER                   PIC X(14).
