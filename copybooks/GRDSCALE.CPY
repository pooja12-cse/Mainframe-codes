@@ -0,0 +1,15 @@
+000010*---------------------------------------------------------------
+000020* GRDSCALE.CPY
+000030* GRADING SCALE TABLE - LOADED AT RUN TIME FROM THE
+000040* GRA-SCALE-FILE CONTROL FILE SO THE REGISTRAR CAN CHANGE
+000050* CUTOFFS EACH SEMESTER WITHOUT A RECOMPILE.
+000060* ENTRIES MUST BE IN DESCENDING ORDER BY CUTOFF; THE TABLE
+000070* IS SCANNED TOP-TO-BOTTOM AND THE FIRST CUTOFF THE MARK
+000080* MEETS OR EXCEEDS DETERMINES THE LETTER GRADE.
+000090*---------------------------------------------------------------
+000100 01  GRA-SCALE-TABLE.
+000110     05  GRA-SCALE-ENTRY OCCURS 10 TIMES
+000120                         INDEXED BY GRA-SCALE-IDX.
+000130         10  GRA-SCALE-CUTOFF    PIC 9(03).
+000140         10  GRA-SCALE-GRADE     PIC X(01).
+000150 01  GRA-SCALE-COUNT             PIC 9(02) COMP VALUE ZERO.
