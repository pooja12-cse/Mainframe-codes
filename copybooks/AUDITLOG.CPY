@@ -0,0 +1,18 @@
+000010*---------------------------------------------------------------
+000020* AUDITLOG.CPY
+000030* SHARED SECURITY/AUDIT LOG RECORD. EACH PROGRAM COPIES THIS
+000040* REPLACING THE 01-LEVEL RECORD NAME (SAME PATTERN AS REJCOMM
+000050* AND CTLPARM) SO EVERY PROGRAM'S LOG FILE HAS ITS OWN NAMED
+000060* RECORD BUT THE SUBORDINATE FIELDS - AND THEREFORE THE LAYOUT
+000070* A DOWNSTREAM READER OF THE LOG SEES - ARE IDENTICAL EVERYWHERE.
+000080* WRITTEN ONCE AT THE START OF EACH RUN SO THAT WHO RAN A
+000090* PROGRAM, WHEN, AND WITH WHAT KEY INPUT VALUES CAN BE SHOWN IF
+000100* A CUSTOMER LATER DISPUTES A COMPUTED FIGURE.
+000110*---------------------------------------------------------------
+000120 01  AUDITLOG-RECORD.
+000130     05  AUD-USERID              PIC X(08).
+000140     05  AUD-PROGRAM-ID          PIC X(08).
+000150     05  AUD-RUN-DATE            PIC 9(08).
+000160     05  AUD-RUN-TIME            PIC 9(08).
+000170     05  AUD-KEY-INPUT           PIC X(40).
+000180     05  FILLER                  PIC X(08).
