@@ -0,0 +1,33 @@
+000010*---------------------------------------------------------------
+000020* RPTPAGE.CPY
+000030* COMMON PAGE-CONTROL COUNTERS AND A STANDARD PAGE-HEADER/PAGE-
+000040* FOOTER LINE LAYOUT SHARED ACROSS THE BATCH NUMERIC REPORTS.
+000050* EACH REPORT MOVES ITS OWN TWO TITLE LINES INTO RPT-HDR-TITLE1/2
+000060* ONCE AT START-OF-RUN, THEN ON EVERY DETAIL LINE CHECKS
+000070* RPT-LINE-CNT AGAINST RPT-LINES-PER-PAGE AND PERFORMS ITS
+000080* HEADER-WRITING PARAGRAPH WHEN THE PAGE IS FULL, THE SAME WAY
+000090* DIVISIBLE ALREADY DID BEFORE THIS LAYOUT WAS PULLED OUT INTO A
+000100* SHARED COPYBOOK. THE FOOTER LINE IS WRITTEN ONCE AT END-OF-RUN
+000110* WITH A PROGRAM-SUPPLIED LABEL AND COUNT.
+000120*
+000130* NO REPLACING IS NEEDED - LIKE RUNSTAMP/RGCPARM THERE IS ONLY
+000140* ONE COPY OF THIS BLOCK PER PROGRAM, SO THE NAMES NEVER COLLIDE.
+000150*---------------------------------------------------------------
+000160 01  RPT-PAGE-CTL.
+000170     05  RPT-PAGE-NO              PIC 9(03) COMP VALUE ZERO.
+000180     05  RPT-LINE-CNT             PIC 9(03) COMP VALUE 99.
+000190     05  RPT-LINES-PER-PAGE       PIC 9(03) COMP VALUE 20.
+000200*
+000210 01  RPT-PAGE-HDR-LINE.
+000220     05  RPT-HDR-TITLE1           PIC X(20).
+000230     05  RPT-HDR-TITLE2           PIC X(20).
+000240     05  FILLER                   PIC X(14) VALUE
+000250         "      PAGE: ".
+000260     05  RPT-HDR-PAGE-NO          PIC ZZ9.
+000270     05  FILLER                   PIC X(23).
+000280*
+000290 01  RPT-PAGE-FTR-LINE.
+000300     05  RPT-FTR-LABEL            PIC X(20).
+000310     05  RPT-FTR-COUNT            PIC Z(4)9.
+000320     05  FILLER                   PIC X(55).
+000330*
