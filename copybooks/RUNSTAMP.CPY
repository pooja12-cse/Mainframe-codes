@@ -0,0 +1,20 @@
+000010*---------------------------------------------------------------
+000020* RUNSTAMP.CPY
+000030* COMMON RUN-DATE/RUN-TIME FIELDS AND A STANDARD RUN-HEADER LINE
+000040* SHARED ACROSS PROGRAMS SO EVERY REPORT STAMPS ITSELF THE SAME
+000050* WAY, AND ANY AUDIT/GL RECORD THAT NEEDS A RUN DATE USES THE
+000060* SAME FIELD LAYOUT. ACCEPT RUNSTAMP-DATE FROM DATE YYYYMMDD AND
+000070* ACCEPT RUNSTAMP-TIME FROM TIME AT THE START OF THE RUN, THEN
+000080* MOVE RUNSTAMP-DATE/RUNSTAMP-TIME TO RUNSTAMP-HDR-DATE/
+000090* RUNSTAMP-HDR-TIME BEFORE WRITING RUNSTAMP-HEADER-LINE AS A
+000100* REPORT'S FIRST LINE.
+000110*---------------------------------------------------------------
+000120 01  RUNSTAMP-DATE                PIC 9(08).
+000130 01  RUNSTAMP-TIME                PIC 9(08).
+000140 01  RUNSTAMP-HEADER-LINE.
+000150     05  FILLER                   PIC X(10) VALUE "RUN DATE: ".
+000160     05  RUNSTAMP-HDR-DATE        PIC 9(08).
+000170     05  FILLER                   PIC X(05) VALUE SPACES.
+000180     05  FILLER                   PIC X(10) VALUE "RUN TIME: ".
+000190     05  RUNSTAMP-HDR-TIME        PIC 9(08).
+000200     05  FILLER                   PIC X(39).
