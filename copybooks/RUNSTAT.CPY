@@ -0,0 +1,29 @@
+000010*---------------------------------------------------------------
+000020* RUNSTAT.CPY
+000030* SHARED NIGHTLY-RUN COMPLETION RECORD. EACH OF THE EIGHT
+000040* CALCULATION PROGRAMS COPIES THIS REPLACING THE 01-LEVEL RECORD
+000050* NAME (SAME PATTERN AS AUDITLOG, REJCOMM, AND CTLPARM) AND
+000060* APPENDS ONE RECORD TO THE SHARED NITE-STATUS DATASET RIGHT
+000070* BEFORE STOP RUN. RST-SEQ-NO IS THE PROGRAM'S STEP NUMBER IN
+000080* JCL/NITERUN.JCL (01 = STEP010 THROUGH 08 = STEP080), SO A
+000090* DOWNSTREAM CONSUMER - THE GL INTERFACE, THE TRANSCRIPT SYSTEM -
+000100* CAN READ THIS ONE FILE AND CONFIRM ALL EIGHT STEPS OF LAST
+000110* NIGHT'S RUN POSTED A RECORD FOR TODAY'S RST-RUN-DATE INSTEAD OF
+000120* EACH HAVING TO CHECK EVERY PROGRAM'S OWN OUTPUT FILE. A STEP
+000130* THAT ABENDS BEFORE REACHING ITS TERMINATION PARAGRAPH NEVER
+000140* WRITES ITS RECORD, SO A MISSING SEQUENCE NUMBER FOR A GIVEN
+000150* DATE MEANS THAT STEP DID NOT FINISH.
+000155* A STEP THAT REACHES ITS TERMINATION PARAGRAPH BUT REJECTED ITS
+000156* OWN INPUT (E.G. A LIMIT OVER THE CONFIGURED MAXIMUM) STILL
+000157* POSTS A RECORD, WITH RST-STATUS = 'R', SO A REJECTED RUN IS
+000158* DISTINGUISHABLE FROM BOTH A CLEAN RUN AND ONE THAT ABENDED.
+000160*---------------------------------------------------------------
+000170 01  RUNSTAT-RECORD.
+000180     05  RST-PROGRAM-ID           PIC X(08).
+000190     05  RST-SEQ-NO               PIC 9(02).
+000200     05  RST-RUN-DATE             PIC 9(08).
+000210     05  RST-RUN-TIME             PIC 9(08).
+000220     05  RST-STATUS               PIC X(01).
+000230         88  RST-SUCCESS          VALUE 'S'.
+000235         88  RST-REJECTED         VALUE 'R'.
+000240     05  FILLER                   PIC X(53).
