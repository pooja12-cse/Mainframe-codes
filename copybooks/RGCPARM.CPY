@@ -0,0 +1,20 @@
+000010*---------------------------------------------------------------
+000020* RGCPARM.CPY
+000030* COMMON PARAMETER BLOCK FOR THE RANGE-CHECK SUBPROGRAM. ANY
+000040* DATA-ENTRY PROGRAM THAT NEEDS TO CHECK A NUMERIC FIELD AGAINST
+000050* A MINIMUM/MAXIMUM INSTEAD OF CODING ITS OWN IF STATEMENT COPIES
+000060* THIS BLOCK INTO WORKING-STORAGE, MOVES THE FIELD AND THE LIMITS
+000070* INTO RGC-PARM-VALUE/MIN/MAX, AND CALLS 'RANGE-CHECK' USING THE
+000080* FOUR FIELDS BELOW IN ORDER. RANGE-CHECK.CBL COPIES THE SAME
+000090* BLOCK INTO ITS LINKAGE SECTION SO BOTH SIDES AGREE ON THE
+000100* LAYOUT.
+000110*
+000120* NO REPLACING IS NEEDED - UNLIKE REJCOMM/CTLPARM THERE IS ONLY
+000130* ONE COPY OF THIS BLOCK PER PROGRAM, SO THE NAMES NEVER COLLIDE.
+000140*---------------------------------------------------------------
+000150 01  RGC-PARM-VALUE              PIC 9(07)V99.
+000160 01  RGC-PARM-MIN                PIC 9(07)V99.
+000170 01  RGC-PARM-MAX                PIC 9(07)V99.
+000180 01  RGC-PARM-VALID-SW           PIC X(01).
+000190     88  RGC-PARM-VALID          VALUE 'Y'.
+000200     88  RGC-PARM-INVALID        VALUE 'N'.
