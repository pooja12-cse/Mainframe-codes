@@ -0,0 +1,19 @@
+000010*---------------------------------------------------------------
+000020* NUMUTIL.CPY
+000030* COMMON PARAMETER BLOCK FOR THE NUM-UTIL SUBPROGRAM. ANY
+000040* PROGRAM THAT NEEDS TO TEST WHETHER ONE NUMBER IS EVENLY
+000050* DIVISIBLE BY ANOTHER, INSTEAD OF CODING ITS OWN DIVIDE
+000060* STATEMENT, COPIES THIS BLOCK INTO WORKING-STORAGE, MOVES THE
+000070* DIVIDEND AND DIVISOR INTO NUM-PARM-DIVIDEND/DIVISOR, AND CALLS
+000080* 'NUM-UTIL' USING THE THREE FIELDS BELOW IN ORDER. NUMUTIL.CBL
+000090* COPIES THE SAME BLOCK INTO ITS LINKAGE SECTION SO BOTH SIDES
+000100* AGREE ON THE LAYOUT.
+000110*
+000120* NO REPLACING IS NEEDED - LIKE RGCPARM THERE IS ONLY ONE COPY
+000130* OF THIS BLOCK PER PROGRAM, SO THE NAMES NEVER COLLIDE.
+000140*---------------------------------------------------------------
+000150 01  NUM-PARM-DIVIDEND           PIC 9(07).
+000160 01  NUM-PARM-DIVISOR            PIC 9(07).
+000170 01  NUM-PARM-RESULT-SW          PIC X(01).
+000180     88  NUM-PARM-DIVISIBLE      VALUE 'Y'.
+000190     88  NUM-PARM-NOT-DIVISIBLE  VALUE 'N'.
