@@ -0,0 +1,19 @@
+000010*---------------------------------------------------------------
+000020* CHKPOINT.CPY
+000030* COMMON CHECKPOINT-RECORD SHELL FOR LONG-RUNNING BATCH NUMERIC
+000040* JOBS. CKP-DONE-SW TELLS THE NEXT RUN WHETHER THE LAST RUN
+000050* FINISHED NORMALLY (VALUE 'Y') OR WAS CUT OFF PARTWAY THROUGH
+000060* (VALUE 'N'), THE SAME 'Y'/'N' CONVENTION FIBONACCI ORIGINALLY
+000070* USED ON ITS OWN PRIVATE CHECKPOINT RECORD. CKP-STATE IS A
+000080* GENERIC 29-BYTE AREA EACH PROGRAM REDEFINES WITH ITS OWN
+000090* RESUME FIELDS (THE LAST NUMBER SCANNED, A RUNNING COUNT, AND
+000100* WHATEVER ELSE IT NEEDS TO PICK UP WHERE IT LEFT OFF) SINCE NO
+000110* TWO OF THESE JOBS CHECKPOINT THE SAME SHAPE OF DATA.
+000120*
+000130* REPLACING IS USED THE SAME WAY AS REJCOMM/CTLPARM SO EACH
+000140* PROGRAM'S FD GETS ITS OWN 01-LEVEL RECORD NAME.
+000150*---------------------------------------------------------------
+000160 01  CHKPOINT-RECORD.
+000170     05  CKP-DONE-SW              PIC X(01).
+000180     05  CKP-STATE                PIC X(29).
+000190*
