@@ -0,0 +1,13 @@
+000010*---------------------------------------------------------------
+000020* DVLDIVSR.CPY
+000030* DIVISOR TABLE FOR DIVISIBLE - LOADED AT RUN TIME FROM THE
+000040* DVL-DIVISOR-FILE CONTROL FILE SO OPERATIONS CAN CHANGE WHICH
+000050* PACKING-CASE SIZES WE SCAN FOR WITHOUT A RECOMPILE.
+000060* A NUMBER QUALIFIES WHEN IT IS EVENLY DIVISIBLE BY EVERY
+000070* ENTRY IN THE TABLE.
+000080*---------------------------------------------------------------
+000090 01  DVL-DIVISOR-TABLE.
+000100     05  DVL-DIVISOR-ENTRY OCCURS 10 TIMES
+000110                           INDEXED BY DVL-DIVISOR-IDX.
+000120         10  DVL-DIVISOR         PIC 9(05).
+000130 01  DVL-DIVISOR-COUNT            PIC 9(02) COMP VALUE ZERO.
