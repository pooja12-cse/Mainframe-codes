@@ -0,0 +1,16 @@
+000010*---------------------------------------------------------------
+000020* CTLPARM.CPY
+000030* COMMON BUSINESS-PARAMETER RECORD LAYOUT. EACH PROGRAM THAT
+000040* NEEDS A TUNABLE BUSINESS ASSUMPTION (COMPOUNDING FREQUENCY,
+000050* RATE BASIS, AND SO ON) READS ITS OWN CONTROL FILE OF THESE
+000060* RECORDS AT START-OF-RUN INSTEAD OF HARDCODING THE ASSUMPTION,
+000070* SO A BUSINESS-RULE CHANGE IS A DATA CHANGE, NOT A RECOMPILE.
+000080*
+000090* COPY THIS INTO AN FD WITH REPLACING ==CTLPARM-RECORD== BY
+000100* ==<YOUR-CONTROL-REC-NAME>==, THE SAME WAY REJCOMM.CPY IS
+000110* COPIED INTO A REJECT FILE'S FD.
+000120*---------------------------------------------------------------
+000130 01  CTLPARM-RECORD.
+000140     05  CTL-PARM-CODE            PIC X(08).
+000150     05  CTL-PARM-VALUE           PIC 9(05)V99.
+000160     05  FILLER                   PIC X(05).
