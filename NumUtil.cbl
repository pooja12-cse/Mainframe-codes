@@ -0,0 +1,64 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     NUM-UTIL.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   CENTRAL DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. SHARED NUMERIC-UTILITY
+000130*                    SUBPROGRAM SO A PROGRAM THAT NEEDS A SINGLE
+000140*                    EVENLY-DIVISIBLE TEST CHECKS IT THE SAME WAY
+000150*                    INSTEAD OF CODING ITS OWN DIVIDE STATEMENT,
+000160*                    THE SAME RGCPARM/RANGE-CHECK PRECEDENT USED
+000170*                    FOR NUMERIC-RANGE VALIDATION. PRIME-NUMBER'S
+000180*                    SIEVE (SEE ITS OWN MOD HISTORY) DELIBERATELY
+000190*                    DOES NOT CALL THIS - IT MARKS MULTIPLES OFF
+000200*                    A TABLE INSTEAD OF TESTING ONE NUMBER AT A
+000210*                    TIME, WHICH IS THE WHOLE POINT OF THAT
+000220*                    REDESIGN, AND A CALL PER CANDIDATE NUMBER
+000230*                    WOULD UNDO IT.
+000240*---------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM-370.
+000280 OBJECT-COMPUTER. IBM-370.
+000290*
+000300 DATA DIVISION.
+000310 WORKING-STORAGE SECTION.
+000320*    (NO WORKING-STORAGE OF ITS OWN - ALL DATA COMES IN VIA THE
+000330*    LINKAGE SECTION BELOW.)
+000340 77  NUM-WS-QUOT                 PIC 9(07).
+000350 77  NUM-WS-REM                  PIC 9(07).
+000360*
+000370 LINKAGE SECTION.
+000380     COPY NUMUTIL.
+000390*
+000400 PROCEDURE DIVISION USING NUM-PARM-DIVIDEND NUM-PARM-DIVISOR
+000410         NUM-PARM-RESULT-SW.
+000420*===============================================================
+000430 0000-MAINLINE.
+000440*===============================================================
+000450     PERFORM 1000-CHECK-DIVISIBLE THRU 1000-EXIT.
+000460     GOBACK.
+000470*
+000480*===============================================================
+000490 1000-CHECK-DIVISIBLE.
+000500*===============================================================
+000510     DIVIDE NUM-PARM-DIVIDEND BY NUM-PARM-DIVISOR
+000520         GIVING NUM-WS-QUOT
+000530         REMAINDER NUM-WS-REM
+000535         ON SIZE ERROR
+000536             SET NUM-PARM-NOT-DIVISIBLE TO TRUE
+000537             GO TO 1000-EXIT
+000538     END-DIVIDE.
+000540     IF NUM-WS-REM = ZERO
+000550         SET NUM-PARM-DIVISIBLE     TO TRUE
+000560     ELSE
+000570         SET NUM-PARM-NOT-DIVISIBLE TO TRUE
+000580     END-IF.
+000590 1000-EXIT.
+000600     EXIT.
