@@ -1,36 +1,436 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 LMT     PIC 9(3).
-       01 A       PIC 9(2) VALUE 0.
-       01 B       PIC 9(2) VALUE 1.
-       01 C       PIC 9(3).
-       01 TOTAL   PIC 9(5) VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER LIMIT VALUE:" LMT.
-           ACCEPT LMT.
-           IF LMT LESS THAN 0
-               DISPLAY "INVALID INPUT"
-               STOP RUN
-           END-IF.
-           DISPLAY "FIBONACCI SERIES:".
-           DISPLAY A.
-           ADD A TO TOTAL.
-           IF B <= LMT
-               DISPLAY B
-               ADD B TO TOTAL
-           END-IF.
-           PERFORM UNTIL C > LMT
-               COMPUTE C = A + B
-               IF C <= LMT
-                   DISPLAY C
-                   ADD C TO TOTAL
-               END-IF
-               MOVE B TO A
-               MOVE C TO B
-           END-PERFORM.
-           DISPLAY "SUM OF FIBONACCI SERIES:" TOTAL.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     FIBONACCI.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   SHIPPING OPERATIONS DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - INLINE PERFORM UNTIL,
+000130*                    DISPLAY ONLY, NO RESTART CAPABILITY.
+000140*   08/09/2026 RK    ADDED FIB-CHKPT-FILE. THE TERM LOOP NOW
+000150*                    SAVES ITS CURRENT A/B/TOTAL/TERM-COUNT TO
+000160*                    A CHECKPOINT RECORD EVERY FIB-WS-CKPT-INTVL
+000170*                    TERMS SO A LONG RUN (A LARGE LIMIT VALUE)
+000180*                    THAT GETS CANCELLED CAN BE RESTARTED FROM
+000190*                    THE LAST CHECKPOINT INSTEAD OF FROM A=0/
+000200*                    B=1 EVERY TIME. A COMPLETED RUN MARKS THE
+000210*                    CHECKPOINT RECORD DONE SO THE NEXT RUN
+000220*                    STARTS CLEAN.
+000221*   08/09/2026 RK    ADDED FIB-SERIES-FILE SO EACH TERM AND THE
+000222*                    RUNNING SUM GO TO A SEQUENTIAL FILE, NOT
+000223*                    JUST THE CONSOLE. A RESUMED RUN EXTENDS THE
+000224*                    EXISTING FILE INSTEAD OF OVERWRITING THE
+000225*                    TERMS ALREADY WRITTEN BY THE PRIOR RUN.
+000226*   08/09/2026 RK    FIB-SERIES-FILE NOW CARRIES PAGE HEADERS AND
+000227*                    AN END-OF-RUN FOOTER LINE, USING THE SAME
+000228*                    SHARED RPTPAGE LAYOUT AS DIVISIBLE AND
+000229*                    PRIME-NUMBER, INSTEAD OF BEING ONE UNBROKEN
+000231*                    STREAM OF DETAIL LINES.
+000232*   08/09/2026 RK    FIB-CHKPT-REC IS NOW BUILT FROM THE SHARED
+000233*                    CHKPOINT LAYOUT (ALSO USED BY DIVISIBLE AND
+000234*                    PRIME-NUMBER) INSTEAD OF ITS OWN PRIVATE
+000235*                    RECORD. FIB-CKP-A/B/TOTAL/TERM-COUNT ARE NOW
+000236*                    REACHED THROUGH A REDEFINES OF THE GENERIC
+000237*                    RECORD SO THE PROCEDURE DIVISION DID NOT
+000238*                    NEED TO CHANGE.
+000239*   08/09/2026 RK    ADDED FIB-SECLOG-FILE, WRITTEN AT STARTUP.
+000254*   08/09/2026 RK    THE LIMIT IS NOW CHECKED AGAINST A CONFIGURABLE
+000255*                    MAXIMUM LOADED FROM FIB-CTL-FILE (SHARED
+000256*                    CTLPARM LAYOUT) BEFORE THE SERIES STARTS, AND
+000257*                    THE A+B ADDITION, RUNNING TOTAL, AND TERM COUNT
+000258*                    ARE ALL GUARDED WITH ON SIZE ERROR SO A RUNAWAY
+000259*                    LIMIT STOPS THE SERIES CLEANLY INSTEAD OF
+000261*                    WRAPPING A FIELD.
+000262*   08/09/2026 RK    ADDED FIB-JOBSTAT-FILE, ONE COMPLETION RECORD
+000263*                    APPENDED TO THE SHARED NITE-STATUS DATASET AT
+000264*                    THE END OF THE RUN. NOTHING TO DO WITH THE
+000265*                    NEW SHARED NUM-UTIL SUBPROGRAM - THIS PROGRAM'S
+000266*                    ONLY DIVIDE IS THE CHECKPOINT-INTERVAL TEST,
+000267*                    NOT A DIVISOR OR PRIMALITY CHECK, SO THERE IS
+000268*                    NOTHING HERE FOR NUM-UTIL TO REPLACE.
+000230*---------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER. IBM-370.
+000270 OBJECT-COMPUTER. IBM-370.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT FIB-CHKPT-FILE    ASSIGN TO FIBCKPT
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS FIB-WS-CKPT-STATUS.
+000325     SELECT FIB-SERIES-FILE   ASSIGN TO FIBSERES
+000326         ORGANIZATION IS LINE SEQUENTIAL.
+000327     SELECT FIB-SECLOG-FILE   ASSIGN TO FIBSECLG
+000328         ORGANIZATION IS LINE SEQUENTIAL
+000329         FILE STATUS IS FIB-WS-SECLOG-STATUS.
+000331     SELECT FIB-CTL-FILE      ASSIGN TO FIBCTL
+000332         ORGANIZATION IS LINE SEQUENTIAL
+000333         FILE STATUS IS FIB-WS-CTL-STATUS.
+000334     SELECT FIB-JOBSTAT-FILE  ASSIGN TO NITESTAT
+000335         ORGANIZATION IS LINE SEQUENTIAL
+000336         FILE STATUS IS FIB-WS-JOBSTAT-STATUS.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  FIB-CHKPT-FILE
+000370     RECORD CONTAINS 30 CHARACTERS.
+000380     COPY CHKPOINT REPLACING ==CHKPOINT-RECORD== BY
+000381         ==FIB-CHKPT-REC==.
+000382 01  FIB-CHKPT-STATE REDEFINES FIB-CHKPT-REC.
+000383     05  FIB-CKP-DONE-SW         PIC X(01).
+000384     05  FIB-CKP-A               PIC 9(02).
+000385     05  FIB-CKP-B               PIC 9(02).
+000386     05  FIB-CKP-TOTAL           PIC 9(05).
+000387     05  FIB-CKP-TERM-COUNT      PIC 9(03).
+000388     05  FILLER                  PIC X(17).
+000445*
+000446 FD  FIB-SERIES-FILE
+000447     RECORD CONTAINS 80 CHARACTERS.
+000448 01  FIB-SERIES-REC              PIC X(80).
+000449*
+000450 FD  FIB-SECLOG-FILE
+000451     RECORD CONTAINS 80 CHARACTERS.
+000452     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD== BY
+000453         ==FIB-SECLOG-REC==.
+000454*
+000455 FD  FIB-CTL-FILE
+000456     RECORD CONTAINS 20 CHARACTERS.
+000457     COPY CTLPARM REPLACING ==CTLPARM-RECORD==
+000458         BY ==FIB-CTL-REC==.
+000459*
+000461 FD  FIB-JOBSTAT-FILE
+000462     RECORD CONTAINS 80 CHARACTERS.
+000463     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000464         BY ==FIB-JOBSTAT-REC==.
+000465*
+000460 WORKING-STORAGE SECTION.
+000470 01  LMT                         PIC 9(3).
+000480 01  A                           PIC 9(2) VALUE 0.
+000490 01  B                           PIC 9(2) VALUE 1.
+000500 01  C                           PIC 9(3).
+000510 01  TOTAL                       PIC 9(5) VALUE 0.
+000520*
+000530 77  FIB-WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+000540 77  FIB-WS-TERM-COUNT           PIC 9(03) COMP VALUE ZERO.
+000550 77  FIB-WS-CKPT-INTVL           PIC 9(03) COMP VALUE 10.
+000560 77  FIB-WS-CKPT-QUOT            PIC 9(03) COMP VALUE ZERO.
+000570 77  FIB-WS-CKPT-REM             PIC 9(03) COMP VALUE ZERO.
+000580 77  FIB-WS-BAD-LIMIT-SW         PIC X(01) VALUE 'N'.
+000590     88  FIB-WS-BAD-LIMIT        VALUE 'Y'.
+000581 77  FIB-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000582 77  FIB-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000582 77  FIB-WS-RUN-STATUS           PIC X(01) VALUE 'S'.
+000582 01  FIB-WS-SECLOG-LMT           PIC ZZ9.
+000592 77  FIB-WS-CUR-VALUE            PIC 9(05) VALUE ZERO.
+000594 77  FIB-WS-CTL-STATUS           PIC X(02) VALUE '00'.
+000595 77  FIB-WS-MAX-LIMIT            PIC 9(03) VALUE 999.
+000596*
+000597*    SET WHEN THE A+B ADDITION, THE RUNNING TOTAL, OR THE TERM
+000598*    COUNT WOULD OVERFLOW ITS FIELD. THE SERIES STOPS AT THE LAST
+000599*    GOOD TERM INSTEAD OF SILENTLY WRAPPING A FIELD.
+000600 77  FIB-WS-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+000601     88  FIB-WS-OVERFLOW         VALUE 'Y'.
+000602     COPY RPTPAGE.
+000595*
+000596 01  FIB-WS-SERIES-LINE.
+000597     05  FSL-LABEL1              PIC X(07) VALUE
+000598         "TERM: ".
+000599     05  FSL-TERM-COUNT          PIC ZZ9.
+000600     05  FILLER                  PIC X(03).
+000601     05  FSL-LABEL2               PIC X(08) VALUE
+000602         "VALUE: ".
+000603     05  FSL-VALUE               PIC Z(4)9.
+000604     05  FILLER                  PIC X(03).
+000605     05  FSL-LABEL3              PIC X(07) VALUE
+000606         "SUM: ".
+000607     05  FSL-TOTAL               PIC Z(4)9.
+000608     05  FILLER                  PIC X(39).
+000609*
+000610 PROCEDURE DIVISION.
+000620*===============================================================
+000630 0000-MAINLINE.
+000640*===============================================================
+000650     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000655     IF FIB-WS-BAD-LIMIT
+000656         MOVE 'R' TO FIB-WS-RUN-STATUS
+000657         MOVE 16 TO RETURN-CODE
+000658         PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT
+000659     ELSE
+000670         PERFORM 2000-GENERATE-SERIES THRU 2000-EXIT
+000680             UNTIL C > LMT OR FIB-WS-OVERFLOW
+000690         PERFORM 3000-TERMINATE THRU 3000-EXIT
+000700     END-IF.
+000710     STOP RUN.
+000720*
+000730*===============================================================
+000740 1000-INITIALIZE.
+000750*===============================================================
+000760     DISPLAY "ENTER LIMIT VALUE:".
+000770     ACCEPT LMT.
+000780     IF LMT LESS THAN 0
+000790         DISPLAY "INVALID INPUT"
+000800         MOVE 'Y' TO FIB-WS-BAD-LIMIT-SW
+000810         GO TO 1000-EXIT
+000820     END-IF.
+000821     PERFORM 1050-LOAD-MAX-LIMIT THRU 1050-EXIT.
+000822     IF LMT > FIB-WS-MAX-LIMIT
+000823         DISPLAY "LIMIT EXCEEDS CONFIGURED MAXIMUM OF "
+000824             FIB-WS-MAX-LIMIT
+000825         MOVE 'Y' TO FIB-WS-BAD-LIMIT-SW
+000826         GO TO 1000-EXIT
+000827     END-IF.
+000830     DISPLAY "FIBONACCI SERIES:".
+000835     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+000840     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+000845     PERFORM 1300-OPEN-SERIES-FILE THRU 1300-EXIT.
+000846     MOVE "SHIPPING OPERATIONS" TO RPT-HDR-TITLE1.
+000847     MOVE "FIBONACCI SERIES"    TO RPT-HDR-TITLE2.
+000850     IF FIB-WS-TERM-COUNT = ZERO
+000860         PERFORM 1200-DISPLAY-FIRST-TERMS THRU 1200-EXIT
+000870     END-IF.
+000880 1000-EXIT.
+000890     EXIT.
+000900*
+000901*===============================================================
+000902 1050-LOAD-MAX-LIMIT.
+000903*===============================================================
+000904*    LOADS THE HIGHEST LMT VALUE THIS SITE WILL ALLOW FROM
+000905*    FIB-CTL-FILE. A MISSING CONTROL FILE IS NOT AN ERROR - IT
+000906*    MEANS THIS SITE HASN'T CUT OVER TO THE CONTROL FILE YET, SO
+000907*    LMT'S OWN PIC 9(3) WIDTH (ALREADY LOADED BY FIB-WS-MAX-LIMIT'S
+000908*    VALUE CLAUSE) REMAINS THE ONLY CEILING.
+000909     OPEN INPUT FIB-CTL-FILE.
+000910     IF FIB-WS-CTL-STATUS = '35'
+000911         GO TO 1050-EXIT
+000912     END-IF.
+000913     READ FIB-CTL-FILE
+000914         AT END
+000915             GO TO 1050-CLOSE
+000916     END-READ.
+000917     IF CTL-PARM-CODE OF FIB-CTL-REC = 'MAXLIMIT'
+000918         MOVE CTL-PARM-VALUE OF FIB-CTL-REC TO FIB-WS-MAX-LIMIT
+000919     END-IF.
+000920 1050-CLOSE.
+000921     CLOSE FIB-CTL-FILE.
+000922 1050-EXIT.
+000923     EXIT.
+000924*
+000925*===============================================================
+000926 1100-CHECK-RESTART.
+000930*===============================================================
+000940*    LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT
+000950*    FINISH. IF ONE EXISTS AND IS NOT MARKED DONE, THE SERIES
+000960*    PICKS UP FROM THE SAVED A/B/TOTAL/TERM-COUNT INSTEAD OF
+000970*    RESTARTING FROM A=0/B=1. THE EARLY TERMS ALREADY DISPLAYED
+000980*    ON THE PRIOR RUN ARE NOT RE-DISPLAYED.
+000990     OPEN INPUT FIB-CHKPT-FILE.
+001000     IF FIB-WS-CKPT-STATUS = '35'
+001010         GO TO 1100-EXIT
+001020     END-IF.
+001030     READ FIB-CHKPT-FILE
+001040         AT END
+001050             CLOSE FIB-CHKPT-FILE
+001060             GO TO 1100-EXIT
+001070     END-READ.
+001080     CLOSE FIB-CHKPT-FILE.
+001090     IF FIB-CKP-DONE-SW = 'Y'
+001100         GO TO 1100-EXIT
+001110     END-IF.
+001120     MOVE FIB-CKP-A          TO A.
+001130     MOVE FIB-CKP-B          TO B.
+001140     MOVE FIB-CKP-TOTAL      TO TOTAL.
+001150     MOVE FIB-CKP-TERM-COUNT TO FIB-WS-TERM-COUNT.
+001160     DISPLAY "RESUMING FROM CHECKPOINT AT TERM: "
+001170         FIB-WS-TERM-COUNT.
+001180 1100-EXIT.
+001190     EXIT.
+001200*
+001201*===============================================================
+001202 1300-OPEN-SERIES-FILE.
+001203*===============================================================
+001204*    A FRESH RUN STARTS THE SEQUENTIAL SERIES FILE OVER; A RUN
+001205*    THAT IS RESUMING FROM A CHECKPOINT EXTENDS THE FILE LEFT
+001206*    BY THE PRIOR RUN SO ITS TERMS ARE NOT LOST.
+001207     IF FIB-WS-TERM-COUNT = ZERO
+001208         OPEN OUTPUT FIB-SERIES-FILE
+001209     ELSE
+001210         OPEN EXTEND FIB-SERIES-FILE
+001211     END-IF.
+001212 1300-EXIT.
+001213     EXIT.
+001214*
+001215*===============================================================
+001220 1200-DISPLAY-FIRST-TERMS.
+001230*===============================================================
+001240     DISPLAY A.
+001250     ADD A TO TOTAL.
+001260     ADD 1 TO FIB-WS-TERM-COUNT.
+001261     MOVE A TO FIB-WS-CUR-VALUE.
+001262     PERFORM 2010-WRITE-SERIES-LINE THRU 2010-EXIT.
+001270     IF B <= LMT
+001280         DISPLAY B
+001290         ADD B TO TOTAL
+001300         ADD 1 TO FIB-WS-TERM-COUNT
+001301         MOVE B TO FIB-WS-CUR-VALUE
+001302         PERFORM 2010-WRITE-SERIES-LINE THRU 2010-EXIT
+001310     END-IF.
+001320 1200-EXIT.
+001330     EXIT.
+001340*
+001350*===============================================================
+001360 2000-GENERATE-SERIES.
+001370*===============================================================
+001375     COMPUTE C = A + B
+001376         ON SIZE ERROR
+001377             PERFORM 2080-OVERFLOW THRU 2080-EXIT
+001378             GO TO 2000-EXIT
+001379     END-COMPUTE.
+001390     IF C <= LMT
+001400         DISPLAY C
+001411         ADD C TO TOTAL
+001412             ON SIZE ERROR
+001413                 PERFORM 2080-OVERFLOW THRU 2080-EXIT
+001414                 GO TO 2000-EXIT
+001415         END-ADD
+001416         ADD 1 TO FIB-WS-TERM-COUNT
+001417             ON SIZE ERROR
+001418                 PERFORM 2080-OVERFLOW THRU 2080-EXIT
+001419                 GO TO 2000-EXIT
+001420         END-ADD
+001421         MOVE C TO FIB-WS-CUR-VALUE
+001422         PERFORM 2010-WRITE-SERIES-LINE THRU 2010-EXIT
+001430         DIVIDE FIB-WS-TERM-COUNT BY FIB-WS-CKPT-INTVL
+001440             GIVING FIB-WS-CKPT-QUOT
+001450             REMAINDER FIB-WS-CKPT-REM
+001460         IF FIB-WS-CKPT-REM = ZERO
+001470             PERFORM 2050-SAVE-CHECKPOINT THRU 2050-EXIT
+001480         END-IF
+001490     END-IF.
+001500     MOVE B TO A.
+001510     MOVE C TO B.
+001520 2000-EXIT.
+001530     EXIT.
+001531*
+001532*===============================================================
+001533 2080-OVERFLOW.
+001534*===============================================================
+001535*    A+B, TOTAL, OR THE TERM COUNT WOULD NO LONGER FIT ITS FIELD.
+001536*    THE SERIES STOPS HERE WITH THE LAST GOOD TERM RATHER THAN
+001537*    CONTINUING WITH A SILENTLY TRUNCATED VALUE.
+001538     DISPLAY "FIBONACCI: ARITHMETIC OVERFLOW - SERIES STOPPED".
+001539     MOVE 'Y' TO FIB-WS-OVERFLOW-SW.
+001540 2080-EXIT.
+001541     EXIT.
+001542*
+001543*===============================================================
+001544 2010-WRITE-SERIES-LINE.
+001545*===============================================================
+001546     IF RPT-LINE-CNT >= RPT-LINES-PER-PAGE
+001547         PERFORM 2015-WRITE-HEADER THRU 2015-EXIT
+001548     END-IF.
+001549     MOVE SPACES            TO FIB-WS-SERIES-LINE.
+001550     MOVE FIB-WS-TERM-COUNT  TO FSL-TERM-COUNT.
+001551     MOVE FIB-WS-CUR-VALUE   TO FSL-VALUE.
+001552     MOVE TOTAL              TO FSL-TOTAL.
+001553     WRITE FIB-SERIES-REC FROM FIB-WS-SERIES-LINE.
+001554     ADD 1 TO RPT-LINE-CNT.
+001555 2010-EXIT.
+001556     EXIT.
+001557*===============================================================
+001558 2015-WRITE-HEADER.
+001559*===============================================================
+001561     ADD 1 TO RPT-PAGE-NO.
+001562     MOVE RPT-PAGE-NO TO RPT-HDR-PAGE-NO.
+001563     WRITE FIB-SERIES-REC FROM RPT-PAGE-HDR-LINE.
+001564     MOVE ZERO TO RPT-LINE-CNT.
+001565 2015-EXIT.
+001566     EXIT.
+001567*
+001550*===============================================================
+001560 2050-SAVE-CHECKPOINT.
+001570*===============================================================
+001580     OPEN OUTPUT FIB-CHKPT-FILE.
+001590     MOVE 'N'               TO FIB-CKP-DONE-SW.
+001600     MOVE A                 TO FIB-CKP-A.
+001610     MOVE B                 TO FIB-CKP-B.
+001620     MOVE TOTAL             TO FIB-CKP-TOTAL.
+001630     MOVE FIB-WS-TERM-COUNT TO FIB-CKP-TERM-COUNT.
+001640     WRITE FIB-CHKPT-REC.
+001650     CLOSE FIB-CHKPT-FILE.
+001660 2050-EXIT.
+001670     EXIT.
+001680*
+001690*===============================================================
+001700 3000-TERMINATE.
+001710*===============================================================
+001720     DISPLAY "SUM OF FIBONACCI SERIES:" TOTAL.
+001722     MOVE "TOTAL TERMS GENERATED:" TO RPT-FTR-LABEL.
+001723     MOVE FIB-WS-TERM-COUNT         TO RPT-FTR-COUNT.
+001724     WRITE FIB-SERIES-REC FROM RPT-PAGE-FTR-LINE.
+001721     CLOSE FIB-SERIES-FILE.
+001730     PERFORM 3100-WRITE-DONE-CHECKPOINT THRU 3100-EXIT.
+001735     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001740 3000-EXIT.
+001750     EXIT.
+001760*
+001770*===============================================================
+001780 3100-WRITE-DONE-CHECKPOINT.
+001790*===============================================================
+001800*    THE RUN FINISHED NORMALLY, SO THE CHECKPOINT IS REWRITTEN
+001810*    WITH THE DONE SWITCH SET. THE NEXT RUN WILL SEE THIS AND
+001820*    START A FRESH SERIES RATHER THAN RESUMING A FINISHED ONE.
+001830     OPEN OUTPUT FIB-CHKPT-FILE.
+001840     MOVE 'Y'               TO FIB-CKP-DONE-SW.
+001850     MOVE A                 TO FIB-CKP-A.
+001860     MOVE B                 TO FIB-CKP-B.
+001870     MOVE TOTAL             TO FIB-CKP-TOTAL.
+001880     MOVE FIB-WS-TERM-COUNT TO FIB-CKP-TERM-COUNT.
+001890     WRITE FIB-CHKPT-REC.
+001900     CLOSE FIB-CHKPT-FILE.
+001910 3100-EXIT.
+001920     EXIT.
+001930*
+001940*===============================================================
+001950 1095-WRITE-SECLOG.
+001960*===============================================================
+001970     OPEN EXTEND FIB-SECLOG-FILE.
+001980     IF FIB-WS-SECLOG-STATUS NOT = "00"
+001990         OPEN OUTPUT FIB-SECLOG-FILE
+002000     END-IF.
+002010     MOVE SPACES          TO FIB-SECLOG-REC.
+002020     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+002030     MOVE "FIBONACC"      TO AUD-PROGRAM-ID.
+002040     ACCEPT AUD-RUN-DATE  FROM DATE YYYYMMDD.
+002050     ACCEPT AUD-RUN-TIME  FROM TIME.
+002060     MOVE LMT             TO FIB-WS-SECLOG-LMT.
+002070     STRING "SERIES LIMIT " FIB-WS-SECLOG-LMT DELIMITED BY SIZE
+002080         INTO AUD-KEY-INPUT.
+002090     WRITE FIB-SECLOG-REC.
+002100     CLOSE FIB-SECLOG-FILE.
+002110 1095-EXIT.
+002120     EXIT.
+002130*
+002140*===============================================================
+002150 9000-WRITE-JOBSTAT.
+002160*===============================================================
+002170*    RECORDS THAT FIBONACCI (STEP060 IN NITERUN.JCL) FINISHED
+002180*    THIS RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO
+002190*    A RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+002200     OPEN EXTEND FIB-JOBSTAT-FILE.
+002210     IF FIB-WS-JOBSTAT-STATUS NOT = "00"
+002220         OPEN OUTPUT FIB-JOBSTAT-FILE
+002230     END-IF.
+002240     MOVE SPACES          TO FIB-JOBSTAT-REC.
+002250     MOVE "FIBONACC"      TO RST-PROGRAM-ID.
+002260     MOVE 06              TO RST-SEQ-NO.
+002270     ACCEPT RST-RUN-DATE  FROM DATE YYYYMMDD.
+002280     ACCEPT RST-RUN-TIME  FROM TIME.
+002290     MOVE FIB-WS-RUN-STATUS TO RST-STATUS.
+002300     WRITE FIB-JOBSTAT-REC.
+002310     CLOSE FIB-JOBSTAT-FILE.
+002320 9000-EXIT.
+002330     EXIT.
