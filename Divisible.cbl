@@ -1,21 +1,445 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DIVISIBLE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM PIC 9(4) VALUE 1.
-       01 LMT PIC 9(4).
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER THE LIMIT:".
-           ACCEPT LMT.
-
-           PERFORM VARYING NUM FROM 1 BY 1 UNTIL NUM > LMT
-               IF FUNCTION MOD(NUM, 2) = 0
-                  AND FUNCTION MOD(NUM, 3) = 0
-                  AND FUNCTION MOD(NUM, 17) = 0
-                   DISPLAY NUM
-               END-IF
-           END-PERFORM.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     DIVISIBLE.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   SHIPPING OPERATIONS DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - HARDCODED DIVISORS
+000130*                    2, 3, AND 17 VIA FUNCTION MOD.
+000140*   08/09/2026 RK    REPLACED THE HARDCODED DIVISORS WITH A
+000150*                    TABLE LOADED FROM DVL-DIVISOR-FILE SO
+000160*                    OPERATIONS CAN CHANGE PACKING-CASE SIZES
+000170*                    WITHOUT A RECOMPILE. DEFAULTS TO 2/3/17
+000180*                    WHEN THE CONTROL FILE IS MISSING OR EMPTY.
+000181*   08/09/2026 RK    ADDED DVL-RPT-FILE WITH PAGE HEADERS AND A
+000182*                    FINAL TOTAL LINE IN PLACE OF THE BARE
+000183*                    DISPLAY NUM SO THE MATCH COUNT DOES NOT
+000184*                    HAVE TO BE SCRAPED OFF THE CONSOLE.
+000185*   08/09/2026 RK    ADDED A STARTING NUMBER (FROM) SO A FAILED
+000186*                    SUB-RANGE CAN BE RERUN WITHOUT RESCANNING
+000187*                    FROM 1 EVERY TIME.
+000188*   08/09/2026 RK    PAGE-HEADER/FOOTER FIELDS ARE NOW THE SHARED
+000189*                    RPTPAGE LAYOUT (ALSO USED BY FIBONACCI AND
+000190*                    PRIME-NUMBER) INSTEAD OF THIS PROGRAM'S OWN
+000191*                    PRIVATE COPIES OF THE SAME FIELDS.
+000192*   08/09/2026 RK    ADDED DVL-CHKPT-FILE, BUILT FROM THE SAME
+000193*                    SHARED CHKPOINT LAYOUT FIBONACCI USES, SO A
+000194*                    LARGE FROM/TO RANGE THAT GETS CANCELLED CAN
+000195*                    BE RESTARTED FROM THE LAST NUMBER SCANNED
+000196*                    INSTEAD OF FROM THE ORIGINAL FROM VALUE.
+000198*   08/09/2026 RK    ADDED DVL-SECLOG-FILE, ONE AUDITLOG RECORD
+000199*                    WRITTEN AT STARTUP SHOWING WHO RAN THE SCAN.
+000201*   08/09/2026 RK    THE ENDING NUMBER IS NOW CHECKED AGAINST A
+000202*                    CONFIGURABLE MAXIMUM LOADED FROM DVL-CTL-FILE
+000203*                    (SHARED CTLPARM LAYOUT) BEFORE THE SCAN STARTS,
+000204*                    AND THE MATCH COUNT IS GUARDED WITH ON SIZE
+000205*                    ERROR SO A RUNAWAY RANGE STOPS CLEANLY INSTEAD
+000206*                    OF WRAPPING THE COUNTER.
+000207*   08/09/2026 RK    ADDED DVL-JOBSTAT-FILE, ONE COMPLETION RECORD
+000208*                    APPENDED TO THE SHARED NITE-STATUS DATASET AT
+000209*                    THE END OF THE RUN.
+000211*   08/09/2026 RK    THE PER-DIVISOR REMAINDER TEST IN
+000212*                    2100-CHECK-DIVISORS NOW CALLS THE SHARED
+000213*                    NUM-UTIL SUBPROGRAM INSTEAD OF CODING ITS OWN
+000214*                    DIVIDE STATEMENT.
+000197*---------------------------------------------------------------
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. IBM-370.
+000230 OBJECT-COMPUTER. IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT DVL-DIVISOR-FILE ASSIGN TO DVLDIVSR
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS DVL-WS-DIVISOR-STATUS.
+000285     SELECT DVL-RPT-FILE     ASSIGN TO DVLRPT
+000286         ORGANIZATION IS LINE SEQUENTIAL.
+000287     SELECT DVL-CHKPT-FILE   ASSIGN TO DVLCKPT
+000288         ORGANIZATION IS LINE SEQUENTIAL
+000289         FILE STATUS IS DVL-WS-CKPT-STATUS.
+000291     SELECT DVL-SECLOG-FILE  ASSIGN TO DVLSECLG
+000292         ORGANIZATION IS LINE SEQUENTIAL
+000293         FILE STATUS IS DVL-WS-SECLOG-STATUS.
+000294     SELECT DVL-CTL-FILE     ASSIGN TO DVLCTL
+000295         ORGANIZATION IS LINE SEQUENTIAL
+000296         FILE STATUS IS DVL-WS-CTL-STATUS.
+000297     SELECT DVL-JOBSTAT-FILE ASSIGN TO NITESTAT
+000298         ORGANIZATION IS LINE SEQUENTIAL
+000299         FILE STATUS IS DVL-WS-JOBSTAT-STATUS.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  DVL-DIVISOR-FILE
+000330     RECORD CONTAINS 5 CHARACTERS.
+000340 01  DVL-DIVISOR-REC             PIC 9(05).
+000350*
+000351 FD  DVL-RPT-FILE
+000352     RECORD CONTAINS 80 CHARACTERS.
+000353 01  DVL-RPT-REC                 PIC X(80).
+000354*
+000355 FD  DVL-CHKPT-FILE
+000356     RECORD CONTAINS 30 CHARACTERS.
+000357     COPY CHKPOINT REPLACING ==CHKPOINT-RECORD== BY
+000358         ==DVL-CHKPT-REC==.
+000359 01  DVL-CHKPT-STATE REDEFINES DVL-CHKPT-REC.
+000361     05  DVL-CKP-DONE-SW          PIC X(01).
+000362     05  DVL-CKP-NUM              PIC 9(04).
+000363     05  DVL-CKP-MATCH-COUNT      PIC 9(05).
+000364     05  FILLER                  PIC X(20).
+000365*
+000366 FD  DVL-SECLOG-FILE
+000367     RECORD CONTAINS 80 CHARACTERS.
+000368     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD== BY
+000369         ==DVL-SECLOG-REC==.
+000372*
+000373 FD  DVL-CTL-FILE
+000374     RECORD CONTAINS 20 CHARACTERS.
+000375     COPY CTLPARM REPLACING ==CTLPARM-RECORD==
+000376         BY ==DVL-CTL-REC==.
+000371*
+000377 FD  DVL-JOBSTAT-FILE
+000378     RECORD CONTAINS 80 CHARACTERS.
+000379     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000381         BY ==DVL-JOBSTAT-REC==.
+000360 WORKING-STORAGE SECTION.
+000370 COPY DVLDIVSR.
+000382 COPY NUMUTIL.
+000380*
+000390 01  NUM                         PIC 9(4) VALUE 1.
+000400 01  LMT                         PIC 9(4).
+000405 01  DVL-WS-FROM-NUM             PIC 9(4) VALUE 1.
+000410*
+000420 77  DVL-WS-DIVISOR-STATUS       PIC X(02) VALUE '00'.
+000421 77  DVL-WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+000422 77  DVL-WS-CKPT-INTVL           PIC 9(03) COMP VALUE 50.
+000423 77  DVL-WS-CKPT-REM             PIC 9(03) COMP VALUE ZERO.
+000424 77  DVL-WS-RESUME-SW            PIC X(01) VALUE 'N'.
+000426 77  DVL-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000429 77  DVL-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000427 01  DVL-WS-SECLOG-FROM          PIC Z(3)9.
+000428 01  DVL-WS-SECLOG-TO            PIC Z(3)9.
+000425 77  DVL-WS-QUOT                 PIC 9(05) VALUE ZERO.
+000440 77  DVL-WS-ALL-DIV-SW           PIC X(01) VALUE 'N'.
+000450     88  DVL-WS-ALL-DIVISIBLE    VALUE 'Y'.
+000454 77  DVL-WS-MATCH-COUNT          PIC 9(05) COMP VALUE ZERO.
+000456 77  DVL-WS-CTL-STATUS           PIC X(02) VALUE '00'.
+000457 77  DVL-WS-MAX-LIMIT            PIC 9(04) VALUE 9999.
+000458*
+000459*    SET WHEN DVL-WS-MATCH-COUNT WOULD OVERFLOW ITS FIELD. THE
+000460*    SCAN STOPS AT THE LAST GOOD NUMBER INSTEAD OF SILENTLY
+000461*    WRAPPING THE COUNTER.
+000462 77  DVL-WS-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+000463     88  DVL-WS-OVERFLOW         VALUE 'Y'.
+000465 77  DVL-WS-BAD-LIMIT-SW         PIC X(01) VALUE 'N'.
+000466     88  DVL-WS-BAD-LIMIT        VALUE 'Y'.
+000466 77  DVL-WS-RUN-STATUS           PIC X(01) VALUE 'S'.
+000464     COPY RPTPAGE.
+000466 01  DVL-WS-DETAIL-LINE.
+000467     05  FILLER                  PIC X(10) VALUE
+000468         "MATCH: ".
+000469     05  DDL-NUM                 PIC Z(3)9.
+000470     05  FILLER                  PIC X(66).
+000471*
+000470 PROCEDURE DIVISION.
+000480*===============================================================
+000490 0000-MAINLINE.
+000500*===============================================================
+000510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000511     IF DVL-WS-BAD-LIMIT
+000512         MOVE 'R' TO DVL-WS-RUN-STATUS
+000513         MOVE 16 TO RETURN-CODE
+000514         PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT
+000515     ELSE
+000520         PERFORM 2000-SCAN-RANGE THRU 2000-EXIT
+000530             VARYING NUM FROM DVL-WS-FROM-NUM BY 1
+000531             UNTIL NUM > LMT OR DVL-WS-OVERFLOW
+000535         PERFORM 3000-TERMINATE THRU 3000-EXIT
+000536     END-IF.
+000540     STOP RUN.
+000550*
+000560*===============================================================
+000570 1000-INITIALIZE.
+000580*===============================================================
+000590     DISPLAY "ENTER THE STARTING NUMBER (FROM):".
+000595     ACCEPT DVL-WS-FROM-NUM.
+000600     DISPLAY "ENTER THE ENDING NUMBER (TO):".
+000605     ACCEPT LMT.
+000606     PERFORM 1055-LOAD-MAX-LIMIT THRU 1055-EXIT.
+000607     IF LMT > DVL-WS-MAX-LIMIT
+000608         DISPLAY "LIMIT EXCEEDS CONFIGURED MAXIMUM OF "
+000609             DVL-WS-MAX-LIMIT
+000610         MOVE 'Y' TO DVL-WS-BAD-LIMIT-SW
+000611         GO TO 1000-EXIT
+000612     END-IF.
+000613     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+000614     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+000615     PERFORM 1050-LOAD-DIVISORS THRU 1050-EXIT.
+000616     PERFORM 1150-OPEN-RPT-FILE THRU 1150-EXIT.
+000617     MOVE "SHIPPING OPERATIONS " TO RPT-HDR-TITLE1.
+000618     MOVE "DIVISOR MATCH REPORT" TO RPT-HDR-TITLE2.
+000619 1000-EXIT.
+000630     EXIT.
+000640*
+000641*===============================================================
+000642 1055-LOAD-MAX-LIMIT.
+000643*===============================================================
+000644*    LOADS THE HIGHEST TO VALUE THIS SITE WILL ALLOW FROM
+000645*    DVL-CTL-FILE. A MISSING CONTROL FILE IS NOT AN ERROR - IT
+000646*    MEANS THIS SITE HASN'T CUT OVER TO THE CONTROL FILE YET, SO
+000647*    LMT'S OWN PIC 9(4) WIDTH (ALREADY LOADED BY DVL-WS-MAX-LIMIT'S
+000648*    VALUE CLAUSE) REMAINS THE ONLY CEILING.
+000649     OPEN INPUT DVL-CTL-FILE.
+000650     IF DVL-WS-CTL-STATUS = '35'
+000651         GO TO 1055-EXIT
+000652     END-IF.
+000653     READ DVL-CTL-FILE
+000654         AT END
+000655             GO TO 1055-CLOSE
+000656     END-READ.
+000657     IF CTL-PARM-CODE OF DVL-CTL-REC = 'MAXLIMIT'
+000658         MOVE CTL-PARM-VALUE OF DVL-CTL-REC TO DVL-WS-MAX-LIMIT
+000659     END-IF.
+000661 1055-CLOSE.
+000662     CLOSE DVL-CTL-FILE.
+000663 1055-EXIT.
+000664     EXIT.
+000665*
+000666*===============================================================
+000667 1050-LOAD-DIVISORS.
+000670*===============================================================
+000680     MOVE ZERO TO DVL-DIVISOR-COUNT.
+000690     OPEN INPUT DVL-DIVISOR-FILE.
+000700     IF DVL-WS-DIVISOR-STATUS = '35'
+000710         GO TO 1050-DEFAULT
+000720     END-IF.
+000730     PERFORM 1060-LOAD-DIVISOR-REC THRU 1060-EXIT
+000740         UNTIL DVL-WS-DIVISOR-STATUS NOT = '00'.
+000750     CLOSE DVL-DIVISOR-FILE.
+000760     IF DVL-DIVISOR-COUNT = ZERO
+000770         GO TO 1050-DEFAULT
+000780     END-IF.
+000790     GO TO 1050-EXIT.
+000800 1050-DEFAULT.
+000810     SET DVL-DIVISOR-IDX TO 1.
+000820     MOVE 2  TO DVL-DIVISOR (1).
+000830     SET DVL-DIVISOR-IDX TO 2.
+000840     MOVE 3  TO DVL-DIVISOR (2).
+000850     SET DVL-DIVISOR-IDX TO 3.
+000860     MOVE 17 TO DVL-DIVISOR (3).
+000870     MOVE 3  TO DVL-DIVISOR-COUNT.
+000880 1050-EXIT.
+000890     EXIT.
+000900*
+000910*===============================================================
+000920 1060-LOAD-DIVISOR-REC.
+000930*===============================================================
+000940     READ DVL-DIVISOR-FILE
+000950         AT END
+000960             MOVE '10' TO DVL-WS-DIVISOR-STATUS
+000970     END-READ.
+000980     IF DVL-WS-DIVISOR-STATUS = '00'
+000990         ADD 1 TO DVL-DIVISOR-COUNT
+001000         SET DVL-DIVISOR-IDX TO DVL-DIVISOR-COUNT
+001010         MOVE DVL-DIVISOR-REC TO DVL-DIVISOR (DVL-DIVISOR-IDX)
+001020     END-IF.
+001030 1060-EXIT.
+001040     EXIT.
+001050*
+001060*===============================================================
+001070 2000-SCAN-RANGE.
+001080*===============================================================
+001090     MOVE 'N' TO DVL-WS-ALL-DIV-SW.
+001100     PERFORM 2100-CHECK-DIVISORS THRU 2100-EXIT
+001110         VARYING DVL-DIVISOR-IDX FROM 1 BY 1
+001120         UNTIL DVL-DIVISOR-IDX > DVL-DIVISOR-COUNT.
+001130     IF DVL-WS-ALL-DIVISIBLE
+001140         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+001150     END-IF.
+001151     DIVIDE NUM BY DVL-WS-CKPT-INTVL GIVING DVL-WS-QUOT
+001152         REMAINDER DVL-WS-CKPT-REM.
+001153     IF DVL-WS-CKPT-REM = ZERO
+001154         PERFORM 2300-SAVE-CHECKPOINT THRU 2300-EXIT
+001155     END-IF.
+001160 2000-EXIT.
+001170     EXIT.
+001171*
+001172*===============================================================
+001173 2200-WRITE-DETAIL.
+001174*===============================================================
+001175     IF RPT-LINE-CNT >= RPT-LINES-PER-PAGE
+001176         PERFORM 2250-WRITE-HEADER THRU 2250-EXIT
+001177     END-IF.
+001178     MOVE SPACES       TO DVL-WS-DETAIL-LINE.
+001179     MOVE NUM          TO DDL-NUM.
+001180     WRITE DVL-RPT-REC FROM DVL-WS-DETAIL-LINE.
+001181     ADD 1 TO RPT-LINE-CNT.
+001182     ADD 1 TO DVL-WS-MATCH-COUNT
+001183         ON SIZE ERROR
+001184             DISPLAY "DIVISIBLE: MATCH COUNT OVERFLOW - "
+001185                 "SCAN STOPPED"
+001186             MOVE 'Y' TO DVL-WS-OVERFLOW-SW
+001187     END-ADD.
+001188 2200-EXIT.
+001189     EXIT.
+001191*
+001192*===============================================================
+001193 2250-WRITE-HEADER.
+001194*===============================================================
+001195     ADD 1 TO RPT-PAGE-NO.
+001196     MOVE RPT-PAGE-NO TO RPT-HDR-PAGE-NO.
+001197     WRITE DVL-RPT-REC FROM RPT-PAGE-HDR-LINE.
+001198     MOVE ZERO TO RPT-LINE-CNT.
+001200 2250-EXIT.
+001201     EXIT.
+001202*
+001203*===============================================================
+001204 2100-CHECK-DIVISORS.
+001210*===============================================================
+001220*    ASSUMES NUM QUALIFIES UNTIL A DIVISOR FAILS IT; THE FIRST
+001230*    NON-ZERO REMAINDER FORCES THE INDEX PAST THE TABLE END SO
+001240*    THE LOOP STOPS WITHOUT CHECKING THE REST. THE DIVISIBILITY
+001241*    TEST ITSELF IS THE SHARED NUM-UTIL SUBPROGRAM RATHER THAN A
+001242*    PRIVATE DIVIDE STATEMENT.
+001250     IF DVL-DIVISOR-IDX = 1
+001260         MOVE 'Y' TO DVL-WS-ALL-DIV-SW
+001270     END-IF.
+001280     MOVE NUM                        TO NUM-PARM-DIVIDEND.
+001281     MOVE DVL-DIVISOR (DVL-DIVISOR-IDX) TO NUM-PARM-DIVISOR.
+001282     CALL 'NUM-UTIL' USING NUM-PARM-DIVIDEND NUM-PARM-DIVISOR
+001283         NUM-PARM-RESULT-SW.
+001310     IF NUM-PARM-NOT-DIVISIBLE
+001320         MOVE 'N' TO DVL-WS-ALL-DIV-SW
+001330         SET DVL-DIVISOR-IDX TO DVL-DIVISOR-COUNT
+001340     END-IF.
+001350 2100-EXIT.
+001360     EXIT.
+001370*
+001380*===============================================================
+001390 3000-TERMINATE.
+001400*===============================================================
+001410     MOVE "TOTAL MATCHES FOUND:" TO RPT-FTR-LABEL.
+001415     MOVE DVL-WS-MATCH-COUNT TO RPT-FTR-COUNT.
+001420     WRITE DVL-RPT-REC FROM RPT-PAGE-FTR-LINE.
+001430     CLOSE DVL-RPT-FILE.
+001435     PERFORM 3100-WRITE-DONE-CHECKPOINT THRU 3100-EXIT.
+001440     DISPLAY "DIVISIBLE: MATCHES FOUND: " DVL-WS-MATCH-COUNT.
+001445     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001450 3000-EXIT.
+001460     EXIT.
+001470*
+001480*===============================================================
+001490 2300-SAVE-CHECKPOINT.
+001500*===============================================================
+001510     OPEN OUTPUT DVL-CHKPT-FILE.
+001520     MOVE 'N' TO DVL-CKP-DONE-SW.
+001530     MOVE NUM TO DVL-CKP-NUM.
+001540     MOVE DVL-WS-MATCH-COUNT TO DVL-CKP-MATCH-COUNT.
+001550     WRITE DVL-CHKPT-REC.
+001560     CLOSE DVL-CHKPT-FILE.
+001570 2300-EXIT.
+001580     EXIT.
+001590*
+001600*===============================================================
+001610 3100-WRITE-DONE-CHECKPOINT.
+001620*===============================================================
+001630     OPEN OUTPUT DVL-CHKPT-FILE.
+001640     MOVE 'Y' TO DVL-CKP-DONE-SW.
+001650     MOVE LMT TO DVL-CKP-NUM.
+001660     MOVE DVL-WS-MATCH-COUNT TO DVL-CKP-MATCH-COUNT.
+001670     WRITE DVL-CHKPT-REC.
+001680     CLOSE DVL-CHKPT-FILE.
+001690 3100-EXIT.
+001700     EXIT.
+001710*
+001720*===============================================================
+001730 1100-CHECK-RESTART.
+001740*===============================================================
+001750     OPEN INPUT DVL-CHKPT-FILE.
+001760     IF DVL-WS-CKPT-STATUS = '35'
+001770         MOVE 'N' TO DVL-WS-RESUME-SW
+001780         GO TO 1100-EXIT
+001790     END-IF.
+001800     READ DVL-CHKPT-FILE
+001810         AT END
+001820             MOVE 'N' TO DVL-WS-RESUME-SW
+001830             GO TO 1100-CLOSE
+001840     END-READ.
+001850     CLOSE DVL-CHKPT-FILE.
+001860     IF DVL-CKP-DONE-SW = 'N'
+001870         MOVE 'Y' TO DVL-WS-RESUME-SW
+001880         COMPUTE DVL-WS-FROM-NUM = DVL-CKP-NUM + 1
+001882             ON SIZE ERROR
+001884                 DISPLAY "DIVISIBLE: CHECKPOINT AT MAXIMUM "
+001886                     "VALUE - SCAN COMPLETE"
+001888                 MOVE DVL-CKP-NUM TO DVL-WS-FROM-NUM
+001889                 MOVE 'Y' TO DVL-WS-OVERFLOW-SW
+001895         END-COMPUTE
+001890         MOVE DVL-CKP-MATCH-COUNT TO DVL-WS-MATCH-COUNT
+001900         DISPLAY "DIVISIBLE: RESUMING SCAN AT " DVL-WS-FROM-NUM
+001910     ELSE
+001920         MOVE 'N' TO DVL-WS-RESUME-SW
+001930     END-IF.
+001940     GO TO 1100-EXIT.
+001950 1100-CLOSE.
+001960     CLOSE DVL-CHKPT-FILE.
+001970 1100-EXIT.
+001980     EXIT.
+001990*
+002000*===============================================================
+002010 1150-OPEN-RPT-FILE.
+002020*===============================================================
+002030     IF DVL-WS-RESUME-SW = 'Y'
+002040         OPEN EXTEND DVL-RPT-FILE
+002050     ELSE
+002060         OPEN OUTPUT DVL-RPT-FILE
+002070     END-IF.
+002080 1150-EXIT.
+002090     EXIT.
+002100*
+002110*===============================================================
+002120 1095-WRITE-SECLOG.
+002130*===============================================================
+002140     OPEN EXTEND DVL-SECLOG-FILE.
+002150     IF DVL-WS-SECLOG-STATUS NOT = "00"
+002160         OPEN OUTPUT DVL-SECLOG-FILE
+002170     END-IF.
+002180     MOVE SPACES             TO DVL-SECLOG-REC.
+002190     ACCEPT AUD-USERID       FROM ENVIRONMENT "USER".
+002200     MOVE "DIVSBLE"          TO AUD-PROGRAM-ID.
+002210     ACCEPT AUD-RUN-DATE     FROM DATE YYYYMMDD.
+002220     ACCEPT AUD-RUN-TIME     FROM TIME.
+002230     MOVE DVL-WS-FROM-NUM    TO DVL-WS-SECLOG-FROM.
+002240     MOVE LMT                TO DVL-WS-SECLOG-TO.
+002250     STRING "RANGE FROM " DVL-WS-SECLOG-FROM DELIMITED BY SIZE
+002260         " TO "           DVL-WS-SECLOG-TO   DELIMITED BY SIZE
+002270         INTO AUD-KEY-INPUT.
+002280     WRITE DVL-SECLOG-REC.
+002290     CLOSE DVL-SECLOG-FILE.
+002300 1095-EXIT.
+002310     EXIT.
+002320*
+002330*===============================================================
+002340 9000-WRITE-JOBSTAT.
+002350*===============================================================
+002360*    RECORDS THAT DIVISIBLE (STEP050 IN NITERUN.JCL) FINISHED
+002370*    THIS RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO
+002380*    A RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+002390     OPEN EXTEND DVL-JOBSTAT-FILE.
+002400     IF DVL-WS-JOBSTAT-STATUS NOT = "00"
+002410         OPEN OUTPUT DVL-JOBSTAT-FILE
+002420     END-IF.
+002430     MOVE SPACES          TO DVL-JOBSTAT-REC.
+002440     MOVE "DIVSBLE"       TO RST-PROGRAM-ID.
+002450     MOVE 05              TO RST-SEQ-NO.
+002460     ACCEPT RST-RUN-DATE  FROM DATE YYYYMMDD.
+002470     ACCEPT RST-RUN-TIME  FROM TIME.
+002480     MOVE DVL-WS-RUN-STATUS TO RST-STATUS.
+002490     WRITE DVL-JOBSTAT-REC.
+002500     CLOSE DVL-JOBSTAT-FILE.
+002510 9000-EXIT.
+002520     EXIT.
