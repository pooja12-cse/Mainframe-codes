@@ -0,0 +1,205 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     LOAN-ONLINE.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   LOAN SERVICING DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. SCREEN-DRIVEN FRONT END
+000130*                    FOR A LOAN OFFICER TO KEY ONE LOAN'S
+000140*                    PRINCIPAL/RATE/TERM AT A TERMINAL AND SEE
+000150*                    THE SIMPLE INTEREST IMMEDIATELY, WITHOUT
+000160*                    GOING THROUGH A SIM-LOAN-FILE BATCH
+000170*                    SUBMISSION. SHARES THE SAME SIM-CTL-FILE
+000180*                    RATE BASIS AND RANGE-CHECK VALIDATION AS
+000190*                    THE BATCH SIMPLE-INTEREST RUN SO AN ONLINE
+000200*                    QUOTE ALWAYS AGREES WITH THE NIGHTLY JOB,
+000210*                    AND LOGS EACH QUOTE TO THE SAME
+000220*                    SIM-SECLOG-FILE AUDIT TRAIL SIMPLE-INTEREST
+000230*                    USES.
+000240*---------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER. IBM-370.
+000280 OBJECT-COMPUTER. IBM-370.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT SIM-CTL-FILE      ASSIGN TO SIMCTL
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS LON-WS-CTL-STATUS.
+000340     SELECT SIM-SECLOG-FILE   ASSIGN TO SIMSECLG
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS LON-WS-SECLOG-STATUS.
+000370*
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  SIM-CTL-FILE
+000410     RECORD CONTAINS 20 CHARACTERS.
+000420     COPY CTLPARM REPLACING ==CTLPARM-RECORD==
+000430         BY ==SIM-CTL-REC==.
+000440*
+000450 FD  SIM-SECLOG-FILE
+000460     RECORD CONTAINS 80 CHARACTERS.
+000470     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000480         BY ==SIM-SECLOG-REC==.
+000490*
+000500 WORKING-STORAGE SECTION.
+000510 77  LON-WS-DONE-SW              PIC X(01) VALUE 'N'.
+000520     88  LON-WS-DONE             VALUE 'Y'.
+000530 77  LON-WS-CTL-STATUS           PIC X(02) VALUE '00'.
+000540 77  LON-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000550 77  LON-WS-VALID-SW             PIC X(01).
+000560     88  LON-WS-VALID            VALUE 'Y'.
+000570     88  LON-WS-INVALID          VALUE 'N'.
+000580     COPY RGCPARM.
+000590     COPY RUNSTAMP.
+000600*
+000610 01  LON-WS-LOAN-ID              PIC X(10).
+000620 01  LON-WS-PRINCIPAL            PIC 9(04)V99.
+000630 01  LON-WS-RATE                 PIC 9(02)V99.
+000640 01  LON-WS-TERM                 PIC 9(01)V99.
+000650 01  LON-WS-RATE-BASIS           PIC 9(03)V99 VALUE 100.00.
+000660 01  LON-WS-INTEREST-CALC        PIC 9(07)V99.
+000670 01  LON-WS-INTEREST             PIC $ZZ9.99.
+000680*
+000690 PROCEDURE DIVISION.
+000700*===============================================================
+000710 0000-MAINLINE.
+000720*===============================================================
+000730     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000740     PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+000750         UNTIL LON-WS-DONE.
+000760     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000770     STOP RUN.
+000780*
+000790*===============================================================
+000800 1000-INITIALIZE.
+000810*===============================================================
+000820     ACCEPT RUNSTAMP-DATE FROM DATE YYYYMMDD.
+000830     ACCEPT RUNSTAMP-TIME FROM TIME.
+000840     PERFORM 1050-LOAD-RATE-BASIS THRU 1050-EXIT.
+000850     DISPLAY "LOAN-ONLINE - ONE-LOAN SIMPLE INTEREST QUOTE".
+000860 1000-EXIT.
+000870     EXIT.
+000880*
+000890*===============================================================
+000900 1050-LOAD-RATE-BASIS.
+000910*===============================================================
+000920*    SAME LOAD LOGIC SIMPLE-INTEREST USES SO AN ONLINE QUOTE
+000930*    ALWAYS AGREES WITH THE BATCH LOAN RUN'S RATE BASIS.
+000940     OPEN INPUT SIM-CTL-FILE.
+000950     IF LON-WS-CTL-STATUS = '35'
+000960         GO TO 1050-EXIT
+000970     END-IF.
+000980     READ SIM-CTL-FILE
+000990         AT END
+001000             GO TO 1050-CLOSE
+001010     END-READ.
+001020     IF CTL-PARM-CODE OF SIM-CTL-REC = 'RATEBASE'
+001030         MOVE CTL-PARM-VALUE OF SIM-CTL-REC TO LON-WS-RATE-BASIS
+001040     END-IF.
+001050 1050-CLOSE.
+001060     CLOSE SIM-CTL-FILE.
+001070 1050-EXIT.
+001080     EXIT.
+001090*
+001100*===============================================================
+001110 2000-PROCESS-ENTRY.
+001120*===============================================================
+001130     DISPLAY "ENTER LOAN ID (OR 'END' TO QUIT): ".
+001140     ACCEPT LON-WS-LOAN-ID.
+001150     IF LON-WS-LOAN-ID = "END       "
+001160         MOVE 'Y' TO LON-WS-DONE-SW
+001170         GO TO 2000-EXIT
+001180     END-IF.
+001190     DISPLAY "ENTER PRINCIPAL (0000.00-9999.99): ".
+001200     ACCEPT LON-WS-PRINCIPAL.
+001210     DISPLAY "ENTER RATE (00.00-99.99): ".
+001220     ACCEPT LON-WS-RATE.
+001230     DISPLAY "ENTER TERM IN YEARS (0.00-9.99): ".
+001240     ACCEPT LON-WS-TERM.
+001250     PERFORM 2050-VALIDATE-LOAN THRU 2050-EXIT.
+001260     IF LON-WS-VALID
+001270         COMPUTE LON-WS-INTEREST-CALC ROUNDED =
+001280             (LON-WS-PRINCIPAL * LON-WS-RATE * LON-WS-TERM)
+001290                 / LON-WS-RATE-BASIS
+001300         IF LON-WS-INTEREST-CALC > 999.99
+001310             DISPLAY "INTEREST EXCEEDS 999.99 - REFER TO BATCH"
+001320         ELSE
+001330             MOVE LON-WS-INTEREST-CALC TO LON-WS-INTEREST
+001340             DISPLAY "LOAN " LON-WS-LOAN-ID
+001350                 " SIMPLE INTEREST IS: " LON-WS-INTEREST
+001360         END-IF
+001370     ELSE
+001380         DISPLAY "P/R/T NOT NUMERIC OR OUT OF RANGE - NO QUOTE"
+001390     END-IF.
+001400     PERFORM 2200-WRITE-SECLOG THRU 2200-EXIT.
+001410 2000-EXIT.
+001420     EXIT.
+001430*
+001440*===============================================================
+001450 2050-VALIDATE-LOAN.
+001460*===============================================================
+001470     MOVE 'Y' TO LON-WS-VALID-SW.
+001480     IF LON-WS-PRINCIPAL NOT NUMERIC OR LON-WS-RATE NOT NUMERIC
+001490             OR LON-WS-TERM NOT NUMERIC
+001500         MOVE 'N' TO LON-WS-VALID-SW
+001510         GO TO 2050-EXIT
+001520     END-IF.
+001530     MOVE 0.01     TO RGC-PARM-MIN.
+001540     MOVE 9999.99  TO RGC-PARM-MAX.
+001550     MOVE LON-WS-PRINCIPAL TO RGC-PARM-VALUE.
+001560     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001570         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001580     IF RGC-PARM-INVALID
+001590         MOVE 'N' TO LON-WS-VALID-SW
+001600     END-IF.
+001610     MOVE 0.01     TO RGC-PARM-MIN.
+001620     MOVE 99.99    TO RGC-PARM-MAX.
+001630     MOVE LON-WS-RATE      TO RGC-PARM-VALUE.
+001640     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001650         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001660     IF RGC-PARM-INVALID
+001670         MOVE 'N' TO LON-WS-VALID-SW
+001680     END-IF.
+001690     MOVE 0.01     TO RGC-PARM-MIN.
+001700     MOVE 9.99     TO RGC-PARM-MAX.
+001710     MOVE LON-WS-TERM      TO RGC-PARM-VALUE.
+001720     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001730         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001740     IF RGC-PARM-INVALID
+001750         MOVE 'N' TO LON-WS-VALID-SW
+001760     END-IF.
+001770 2050-EXIT.
+001780     EXIT.
+001790*
+001800*===============================================================
+001810 2200-WRITE-SECLOG.
+001820*===============================================================
+001830     OPEN EXTEND SIM-SECLOG-FILE.
+001840     IF LON-WS-SECLOG-STATUS NOT = "00"
+001850         OPEN OUTPUT SIM-SECLOG-FILE
+001860     END-IF.
+001870     MOVE SPACES          TO SIM-SECLOG-REC.
+001880     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+001890     MOVE "LOANONLN"      TO AUD-PROGRAM-ID.
+001900     MOVE RUNSTAMP-DATE   TO AUD-RUN-DATE.
+001910     MOVE RUNSTAMP-TIME   TO AUD-RUN-TIME.
+001920     MOVE SPACES          TO AUD-KEY-INPUT.
+001930     STRING "LOAN=" LON-WS-LOAN-ID " P=" LON-WS-PRINCIPAL
+001940         DELIMITED BY SIZE INTO AUD-KEY-INPUT.
+001950     WRITE SIM-SECLOG-REC.
+001960     CLOSE SIM-SECLOG-FILE.
+001970 2200-EXIT.
+001980     EXIT.
+001990*
+002000*===============================================================
+002010 3000-TERMINATE.
+002020*===============================================================
+002030     DISPLAY "LOAN-ONLINE SESSION ENDED".
+002040 3000-EXIT.
+002050     EXIT.
