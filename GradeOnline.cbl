@@ -0,0 +1,231 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     GRADE-ONLINE.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   REGISTRAR DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. SCREEN-DRIVEN FRONT END
+000130*                    FOR AN ADVISOR TO KEY ONE STUDENT ID/MARK
+000140*                    AT A TERMINAL AND SEE THE ASSIGNED GRADE
+000150*                    IMMEDIATELY, WITHOUT GOING THROUGH A
+000160*                    GRA-MARKS-FILE BATCH SUBMISSION. SHARES THE
+000170*                    SAME GRA-SCALE-FILE CUTOFFS AS THE BATCH
+000180*                    GRADE-CALC RUN SO AN ADVISOR'S ONLINE LOOKUP
+000190*                    ALWAYS AGREES WITH THE NIGHTLY GRADING JOB,
+000200*                    AND LOGS EACH LOOKUP TO THE SAME
+000210*                    GRA-SECLOG-FILE AUDIT TRAIL GRADE-CALC USES.
+000220*---------------------------------------------------------------
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT GRA-SCALE-FILE   ASSIGN TO GRASCALE
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000305         FILE STATUS IS GRO-WS-SCALE-STATUS.
+000310     SELECT GRA-SECLOG-FILE  ASSIGN TO GRASECLG
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS GRO-WS-SECLOG-STATUS.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  GRA-SCALE-FILE
+000380     RECORD CONTAINS 04 CHARACTERS.
+000390 01  GRA-SCALE-REC.
+000400     05  GRA-SC-CUTOFF           PIC 9(03).
+000410     05  GRA-SC-GRADE            PIC X(01).
+000420*
+000430 FD  GRA-SECLOG-FILE
+000440     RECORD CONTAINS 80 CHARACTERS.
+000450     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000460         BY ==GRA-SECLOG-REC==.
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 77  GRO-WS-EOF-SW               PIC X(01) VALUE 'N'.
+000500     88  GRO-WS-EOF              VALUE 'Y'.
+000510 77  GRO-WS-DONE-SW              PIC X(01) VALUE 'N'.
+000520     88  GRO-WS-DONE             VALUE 'Y'.
+000530 77  GRO-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000535 77  GRO-WS-SCALE-STATUS         PIC X(02) VALUE '00'.
+000540 77  GRO-WS-VALID-SW             PIC X(01).
+000550     88  GRO-WS-MARK-VALID       VALUE 'Y'.
+000560     COPY RGCPARM.
+000570     COPY RUNSTAMP.
+000580     COPY GRDSCALE.
+000590*
+000600 01  GRO-WS-STUDENT-ID           PIC X(09).
+000610 01  GRO-WS-MARK                 PIC 9(03).
+000620 01  GRO-WS-GRADE                PIC X(01).
+000630*
+000640 PROCEDURE DIVISION.
+000650*===============================================================
+000660 0000-MAINLINE.
+000670*===============================================================
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000690     PERFORM 2000-PROCESS-ENTRY THRU 2000-EXIT
+000700         UNTIL GRO-WS-DONE.
+000710     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000720     STOP RUN.
+000730*
+000740*===============================================================
+000750 1000-INITIALIZE.
+000760*===============================================================
+000770     ACCEPT RUNSTAMP-DATE FROM DATE YYYYMMDD.
+000780     ACCEPT RUNSTAMP-TIME FROM TIME.
+000790     PERFORM 1050-LOAD-SCALE THRU 1050-EXIT.
+000800     DISPLAY "GRADE-ONLINE - ONE-STUDENT GRADE LOOKUP".
+000810 1000-EXIT.
+000820     EXIT.
+000830*
+000840*===============================================================
+000850 1050-LOAD-SCALE.
+000860*===============================================================
+000870*    SAME LOAD LOGIC GRADE-CALC USES SO AN ONLINE LOOKUP ALWAYS
+000880*    AGREES WITH THE BATCH GRADING RUN'S CUTOFFS. A MISSING
+000890*    CONTROL FILE FALLS BACK TO THE TRADITIONAL CUTOFFS.
+000900     MOVE ZERO TO GRA-SCALE-COUNT.
+000910     OPEN INPUT GRA-SCALE-FILE.
+000912     IF GRO-WS-SCALE-STATUS = '35'
+000914         PERFORM 1070-DEFAULT-SCALE THRU 1070-EXIT
+000916         GO TO 1050-EXIT
+000918     END-IF.
+000920     PERFORM 1060-LOAD-SCALE-REC THRU 1060-EXIT
+000930         UNTIL GRO-WS-EOF OR GRA-SCALE-COUNT = 10.
+000940     CLOSE GRA-SCALE-FILE.
+000950     MOVE 'N' TO GRO-WS-EOF-SW.
+000960     IF GRA-SCALE-COUNT = ZERO
+000970         PERFORM 1070-DEFAULT-SCALE THRU 1070-EXIT
+000980     END-IF.
+000990 1050-EXIT.
+001000     EXIT.
+001010*
+001020*===============================================================
+001030 1060-LOAD-SCALE-REC.
+001040*===============================================================
+001050     READ GRA-SCALE-FILE
+001060         AT END
+001070             MOVE 'Y' TO GRO-WS-EOF-SW
+001080     END-READ.
+001090     IF NOT GRO-WS-EOF
+001100         ADD 1 TO GRA-SCALE-COUNT
+001110         SET GRA-SCALE-IDX TO GRA-SCALE-COUNT
+001120         MOVE GRA-SC-CUTOFF TO GRA-SCALE-CUTOFF (GRA-SCALE-IDX)
+001130         MOVE GRA-SC-GRADE  TO GRA-SCALE-GRADE (GRA-SCALE-IDX)
+001140     END-IF.
+001150 1060-EXIT.
+001160     EXIT.
+001170*
+001180*===============================================================
+001190 1070-DEFAULT-SCALE.
+001200*===============================================================
+001210     MOVE 6 TO GRA-SCALE-COUNT.
+001220     MOVE 90 TO GRA-SCALE-CUTOFF (1).
+001230     MOVE 'A' TO GRA-SCALE-GRADE (1).
+001240     MOVE 80 TO GRA-SCALE-CUTOFF (2).
+001250     MOVE 'B' TO GRA-SCALE-GRADE (2).
+001260     MOVE 70 TO GRA-SCALE-CUTOFF (3).
+001270     MOVE 'C' TO GRA-SCALE-GRADE (3).
+001280     MOVE 60 TO GRA-SCALE-CUTOFF (4).
+001290     MOVE 'D' TO GRA-SCALE-GRADE (4).
+001300     MOVE 50 TO GRA-SCALE-CUTOFF (5).
+001310     MOVE 'E' TO GRA-SCALE-GRADE (5).
+001320     MOVE 00 TO GRA-SCALE-CUTOFF (6).
+001330     MOVE 'F' TO GRA-SCALE-GRADE (6).
+001340 1070-EXIT.
+001350     EXIT.
+001360*
+001370*===============================================================
+001380 2000-PROCESS-ENTRY.
+001390*===============================================================
+001400     DISPLAY "ENTER STUDENT ID (OR 'END' TO QUIT): ".
+001410     ACCEPT GRO-WS-STUDENT-ID.
+001420     IF GRO-WS-STUDENT-ID = "END      "
+001430         MOVE 'Y' TO GRO-WS-DONE-SW
+001440         GO TO 2000-EXIT
+001450     END-IF.
+001460     DISPLAY "ENTER MARK (000-100): ".
+001470     ACCEPT GRO-WS-MARK.
+001480     PERFORM 2050-VALIDATE-MARK THRU 2050-EXIT.
+001490     IF GRO-WS-MARK-VALID
+001500         PERFORM 2100-ASSIGN-GRADE THRU 2100-EXIT
+001510         DISPLAY "STUDENT " GRO-WS-STUDENT-ID
+001520             " MARK " GRO-WS-MARK " GRADE " GRO-WS-GRADE
+001530     ELSE
+001540         DISPLAY "MARK OUT OF RANGE (00-100) - NOT GRADED"
+001550     END-IF.
+001560     PERFORM 2200-WRITE-SECLOG THRU 2200-EXIT.
+001570 2000-EXIT.
+001580     EXIT.
+001590*
+001600*===============================================================
+001610 2050-VALIDATE-MARK.
+001620*===============================================================
+001630     IF GRO-WS-MARK NOT NUMERIC
+001640         MOVE 'N' TO GRO-WS-VALID-SW
+001650         GO TO 2050-EXIT
+001660     END-IF.
+001670     MOVE GRO-WS-MARK    TO RGC-PARM-VALUE.
+001680     MOVE ZERO           TO RGC-PARM-MIN.
+001690     MOVE 100            TO RGC-PARM-MAX.
+001700     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001710         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001720     IF RGC-PARM-VALID
+001730         MOVE 'Y' TO GRO-WS-VALID-SW
+001740     ELSE
+001750         MOVE 'N' TO GRO-WS-VALID-SW
+001760     END-IF.
+001770 2050-EXIT.
+001780     EXIT.
+001790*
+001800*===============================================================
+001810 2100-ASSIGN-GRADE.
+001820*===============================================================
+001830     MOVE 'F' TO GRO-WS-GRADE.
+001840     PERFORM 2110-SCAN-SCALE THRU 2110-EXIT
+001850         VARYING GRA-SCALE-IDX FROM 1 BY 1
+001860         UNTIL GRA-SCALE-IDX > GRA-SCALE-COUNT.
+001870 2100-EXIT.
+001880     EXIT.
+001890*
+001900*===============================================================
+001910 2110-SCAN-SCALE.
+001920*===============================================================
+001930     IF GRO-WS-MARK >= GRA-SCALE-CUTOFF (GRA-SCALE-IDX)
+001940         MOVE GRA-SCALE-GRADE (GRA-SCALE-IDX) TO GRO-WS-GRADE
+001950         SET GRA-SCALE-IDX TO GRA-SCALE-COUNT
+001960     END-IF.
+001970 2110-EXIT.
+001980     EXIT.
+001990*
+002000*===============================================================
+002010 2200-WRITE-SECLOG.
+002020*===============================================================
+002030     OPEN EXTEND GRA-SECLOG-FILE.
+002040     IF GRO-WS-SECLOG-STATUS NOT = "00"
+002050         OPEN OUTPUT GRA-SECLOG-FILE
+002060     END-IF.
+002070     MOVE SPACES          TO GRA-SECLOG-REC.
+002080     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+002090     MOVE "GRADONLN"      TO AUD-PROGRAM-ID.
+002100     MOVE RUNSTAMP-DATE   TO AUD-RUN-DATE.
+002110     MOVE RUNSTAMP-TIME   TO AUD-RUN-TIME.
+002120     MOVE SPACES          TO AUD-KEY-INPUT.
+002130     STRING "ID=" GRO-WS-STUDENT-ID " MARK=" GRO-WS-MARK
+002140         DELIMITED BY SIZE INTO AUD-KEY-INPUT.
+002150     WRITE GRA-SECLOG-REC.
+002160     CLOSE GRA-SECLOG-FILE.
+002170 2200-EXIT.
+002180     EXIT.
+002190*
+002200*===============================================================
+002210 3000-TERMINATE.
+002220*===============================================================
+002230     DISPLAY "GRADE-ONLINE SESSION ENDED".
+002240 3000-EXIT.
+002250     EXIT.
