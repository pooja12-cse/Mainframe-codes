@@ -1,20 +1,480 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SIMPLE-INTEREST.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 P     PIC 9(4)V99 VALUE 0.
-       01 R         PIC 9(2)V99 VALUE 0.
-       01 T          PIC 9(1)V99 VALUE 0.
-       01 SIMPLE     PIC 9(3)V99 VALUE 0.
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter Principal Amount: ".
-           ACCEPT P.
-           DISPLAY "Enter Rate of Interest: ".
-           ACCEPT R.
-           DISPLAY "Enter Time (in years): ".
-           ACCEPT T.
-           COMPUTE SIMPLE = (P * R * T) / 100.
-           DISPLAY "Simple Interest is: " SIMPLE.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SIMPLE-INTEREST.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   LOAN SERVICING DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - SINGLE P/R/T VIA ACCEPT.
+000130*   08/09/2026 RK    CONVERTED TO BATCH LOAN-FILE RUN. READS
+000140*                    SIM-LOAN-FILE (ONE LOAN PER RECORD) AND
+000150*                    WRITES A SIMPLE-INT-RPT LINE PER LOAN
+000160*                    INSTEAD OF ONE ACCEPT PER RUN.
+000165*   08/09/2026 RK    ADDED AN OVERFLOW GUARD - SIM-WS-INTEREST
+000166*                    ONLY HOLDS 999.99. A LOAN WHOSE CALCULATED
+000167*                    INTEREST WOULD EXCEED THAT NOW GOES TO
+000168*                    SIM-EXCEPT-FILE INSTEAD OF A TRUNCATED
+000169*                    NUMBER ON THE REPORT.
+000171*   08/09/2026 RK    ADDED SIM-GL-FILE SO THE GENERAL-LEDGER
+000172*                    INTERFACE CAN PICK UP THE ACCOUNT NUMBER,
+000173*                    INTEREST AMOUNT, AND POSTING DATE DIRECTLY
+000174*                    INSTEAD OF SOMEONE RE-KEYING THE TOTALS.
+000175*   08/09/2026 RK    POSTING DATE NOW COMES FROM THE SHARED
+000176*                    RUNSTAMP COPYBOOK INSTEAD OF A PRIVATE
+000177*                    SIM-WS-POST-DATE FIELD, AND SIM-RPT-FILE
+000178*                    OPENS WITH A STANDARD RUN-DATE/RUN-TIME
+000179*                    HEADER LINE.
+000181*   08/09/2026 RK    THE INTEREST FORMULA'S "/100" RATE BASIS IS
+000182*                    NO LONGER A LITERAL IN THE COMPUTE. IT NOW
+000183*                    LOADS FROM SIM-CTL-FILE (SHARED CTLPARM
+000184*                    LAYOUT) AT START-OF-RUN, FALLING BACK TO
+000185*                    TODAY'S 100.00 IF THE CONTROL FILE IS ABSENT.
+000186*   08/09/2026 RK    PRINCIPAL/RATE/TERM ARE NOW VALIDATED BEFORE
+000187*                    THE INTEREST COMPUTE. NOT NUMERIC OR OUT OF
+000188*                    RANGE SENDS THE LOAN TO SIM-EXCEPT-FILE
+000189*                    INSTEAD OF INTO THE CALCULATION. THE RANGE
+000192*                    TEST CALLS THE SHARED RANGE-CHECK SUBPROGRAM
+000193*                    RATHER THAN CODING ITS OWN IF.
+000194*   08/09/2026 RK    ADDED SIM-SECLOG-FILE, ONE AUDITLOG RECORD
+000195*                    WRITTEN AT STARTUP SHOWING WHO RAN THE JOB.
+000196*   08/09/2026 RK    SRL-INTEREST NOW PRINTS WITH A $ SIGN
+000197*                    INSTEAD OF A PLAIN ZERO-SUPPRESSED NUMBER.
+000198*                    NO COMMA OR CR/DB EDITING IS NEEDED - THE
+000199*                    FIELD NEVER HOLDS MORE THAN 999.99 AND
+000200*                    SIMPLE INTEREST NEVER GOES NEGATIVE.
+000201*   08/09/2026 RK    ADDED SIM-HIST-FILE, ONE INTEREST-HISTORY
+000202*                    RECORD PER LOAN APPENDED EACH RUN (SAME
+000203*                    OPEN-EXTEND-OR-OUTPUT PATTERN AS GRADE-CALC'S
+000204*                    GRA-AUDIT-FILE), SO THE YEAR-END-ARCHIVE
+000205*                    UTILITY HAS A GROWING LENDING CALCULATION
+000206*                    HISTORY TO EXTRACT FROM AND PURGE.
+000207*   08/09/2026 RK    A LOAN ID SEEN TWICE IN ONE SIM-LOAN-FILE RUN
+000208*                    IS NOW REJECTED AS A DUPLICATE INSTEAD OF
+000209*                    BEING CALCULATED AND POSTED A SECOND TIME.
+000170*---------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT SIM-LOAN-FILE     ASSIGN TO SIMLOAN
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000260     SELECT SIM-RPT-FILE      ASSIGN TO SIMRPT
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000275     SELECT SIM-EXCEPT-FILE   ASSIGN TO SIMEXCP
+000276         ORGANIZATION IS LINE SEQUENTIAL.
+000277     SELECT SIM-GL-FILE       ASSIGN TO SIMGLPST
+000278         ORGANIZATION IS LINE SEQUENTIAL.
+000279     SELECT SIM-CTL-FILE      ASSIGN TO SIMCTL
+000281         ORGANIZATION IS LINE SEQUENTIAL
+000282         FILE STATUS IS SIM-WS-CTL-STATUS.
+000283     SELECT SIM-SECLOG-FILE   ASSIGN TO SIMSECLG
+000284         ORGANIZATION IS LINE SEQUENTIAL
+000285         FILE STATUS IS SIM-WS-SECLOG-STATUS.
+000286     SELECT SIM-HIST-FILE     ASSIGN TO SIMHIST
+000287         ORGANIZATION IS LINE SEQUENTIAL
+000288         FILE STATUS IS SIM-WS-HIST-STATUS.
+000289     SELECT SIM-JOBSTAT-FILE  ASSIGN TO NITESTAT
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000291         FILE STATUS IS SIM-WS-JOBSTAT-STATUS.
+000280*
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  SIM-LOAN-FILE
+000320     RECORD CONTAINS 30 CHARACTERS.
+000330 01  SIM-LOAN-REC.
+000340     05  SIM-IN-LOAN-ID          PIC X(10).
+000350     05  SIM-IN-PRINCIPAL        PIC 9(04)V99.
+000360     05  SIM-IN-RATE             PIC 9(02)V99.
+000370     05  SIM-IN-TERM             PIC 9(01)V99.
+000380     05  FILLER                  PIC X(07).
+000390*
+000400 FD  SIM-RPT-FILE
+000410     RECORD CONTAINS 80 CHARACTERS.
+000420 01  SIM-RPT-REC                 PIC X(80).
+000421*
+000422 FD  SIM-EXCEPT-FILE
+000423     RECORD CONTAINS 80 CHARACTERS.
+000424     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000429         BY ==SIM-EXCEPT-REC==.
+000425*
+000426 FD  SIM-GL-FILE
+000427     RECORD CONTAINS 30 CHARACTERS.
+000428 01  SIM-GL-REC.
+000430     05  GL-ACCOUNT-NO           PIC X(10).
+000431     05  GL-INTEREST-AMT         PIC 9(05)V99.
+000432     05  GL-POST-DATE            PIC 9(08).
+000433     05  FILLER                  PIC X(05).
+000434*
+000435 FD  SIM-CTL-FILE
+000436     RECORD CONTAINS 20 CHARACTERS.
+000437     COPY CTLPARM REPLACING ==CTLPARM-RECORD==
+000438         BY ==SIM-CTL-REC==.
+000439*
+000441 FD  SIM-SECLOG-FILE
+000442     RECORD CONTAINS 80 CHARACTERS.
+000443     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000444         BY ==SIM-SECLOG-REC==.
+000445*
+000446 FD  SIM-HIST-FILE
+000447     RECORD CONTAINS 40 CHARACTERS.
+000448 01  SIM-HIST-REC.
+000449     05  SHR-LOAN-ID             PIC X(10).
+000450     05  SHR-PRINCIPAL           PIC 9(04)V99.
+000451     05  SHR-RATE                PIC 9(02)V99.
+000452     05  SHR-TERM                PIC 9(01)V99.
+000453     05  SHR-INTEREST            PIC 9(03)V99.
+000454     05  SHR-RUN-DATE            PIC 9(08).
+000455     05  FILLER                  PIC X(10).
+000456*
+000457 FD  SIM-JOBSTAT-FILE
+000458     RECORD CONTAINS 80 CHARACTERS.
+000459     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000460         BY ==SIM-JOBSTAT-REC==.
+000461*
+000440 WORKING-STORAGE SECTION.
+000450 77  SIM-WS-EOF-SW               PIC X(01) VALUE 'N'.
+000460     88  SIM-WS-EOF              VALUE 'Y'.
+000470 77  SIM-WS-LOAN-COUNT           PIC 9(05) COMP VALUE ZERO.
+000471 77  SIM-WS-EXCEPT-COUNT         PIC 9(05) COMP VALUE ZERO.
+000472 77  SIM-WS-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+000473     88  SIM-WS-OVERFLOW         VALUE 'Y'.
+000474 77  SIM-WS-CTL-STATUS           PIC X(02) VALUE '00'.
+000476 77  SIM-WS-HIST-STATUS          PIC X(02) VALUE '00'.
+000475 77  SIM-WS-VALID-SW             PIC X(01).
+000476     88  SIM-WS-VALID            VALUE 'Y'.
+000477     88  SIM-WS-INVALID          VALUE 'N'.
+000478     COPY RGCPARM.
+000479 77  SIM-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000480 77  SIM-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000480*
+000481*    LOAN IDS SEEN SO FAR IN THIS RUN'S SIM-LOAN-FILE, SO A LOAN
+000482*    REPEATED IN THE SAME INPUT FILE IS REJECTED RATHER THAN
+000483*    POSTED TWICE TO THE GL.
+000482 77  SIM-WS-DUP-COUNT            PIC 9(05) COMP VALUE ZERO.
+000483 77  SIM-WS-DUP-FOUND-SW         PIC X(01).
+000484     88  SIM-WS-DUP-FOUND        VALUE 'Y'.
+000485 01  SIM-WS-DUP-TABLE.
+000486     05  SIM-DUP-ENTRY OCCURS 1000 TIMES
+000487                      INDEXED BY SIM-DUP-IDX.
+000488         10  SIM-DUP-LOAN-ID     PIC X(10).
+000485 01  SIM-WS-INTEREST-CALC        PIC 9(07)V99.
+000487 01  SIM-WS-RATE-BASIS           PIC 9(03)V99 VALUE 100.00.
+000490 01  SIM-WS-INTEREST             PIC 9(03)V99.
+000496     COPY RUNSTAMP.
+000500*
+000501 01  SIM-WS-GL-LINE.
+000502     05  SGL-ACCOUNT-NO          PIC X(10).
+000503     05  SGL-INTEREST-AMT        PIC 9(05)V99.
+000504     05  SGL-POST-DATE           PIC 9(08).
+000505     05  FILLER                  PIC X(05).
+000506*
+000511 01  SIM-WS-EXCEPT-LINE.
+000512     05  SEL-PROGRAM-ID          PIC X(08).
+000513     05  SEL-LOAN-ID             PIC X(10).
+000514     05  SEL-REASON              PIC X(40) VALUE
+000515         "INTEREST EXCEEDS 999.99 - WOULD TRUNCATE".
+000516     05  SEL-REJECT-DATE         PIC 9(08).
+000517     05  FILLER                  PIC X(14).
+000518*
+000510 01  SIM-WS-RPT-LINE.
+000520     05  SRL-LOAN-ID             PIC X(10).
+000530     05  FILLER                  PIC X(03).
+000540     05  SRL-LABEL1              PIC X(18) VALUE
+000550         "SIMPLE INTEREST: ".
+000560     05  SRL-INTEREST            PIC $ZZ9.99.
+000570     05  FILLER                  PIC X(36).
+000580*
+000590 PROCEDURE DIVISION.
+000600*===============================================================
+000610 0000-MAINLINE.
+000620*===============================================================
+000630     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000640     PERFORM 2000-PROCESS-LOAN THRU 2000-EXIT
+000650         UNTIL SIM-WS-EOF.
+000660     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000670     STOP RUN.
+000680*
+000690*===============================================================
+000700 1000-INITIALIZE.
+000710*===============================================================
+000720     OPEN INPUT  SIM-LOAN-FILE.
+000730     OPEN OUTPUT SIM-RPT-FILE.
+000731     OPEN OUTPUT SIM-EXCEPT-FILE.
+000732     OPEN OUTPUT SIM-GL-FILE.
+000738     PERFORM 1050-LOAD-RATE-BASIS THRU 1050-EXIT.
+000733     ACCEPT RUNSTAMP-DATE FROM DATE YYYYMMDD.
+000734     ACCEPT RUNSTAMP-TIME FROM TIME.
+000735     MOVE RUNSTAMP-DATE TO RUNSTAMP-HDR-DATE.
+000736     MOVE RUNSTAMP-TIME TO RUNSTAMP-HDR-TIME.
+000737     WRITE SIM-RPT-REC FROM RUNSTAMP-HEADER-LINE.
+000739     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+000741     OPEN EXTEND SIM-HIST-FILE.
+000742     IF SIM-WS-HIST-STATUS NOT = "00"
+000743         OPEN OUTPUT SIM-HIST-FILE
+000744     END-IF.
+000740     READ SIM-LOAN-FILE
+000750         AT END
+000760             MOVE 'Y' TO SIM-WS-EOF-SW
+000770     END-READ.
+000780 1000-EXIT.
+000790     EXIT.
+000800*
+000801*===============================================================
+000802 1050-LOAD-RATE-BASIS.
+000803*===============================================================
+000804*    LOADS THE INTEREST FORMULA'S RATE BASIS FROM SIM-CTL-FILE.
+000805*    A MISSING CONTROL FILE IS NOT AN ERROR - IT MEANS THIS SITE
+000806*    HASN'T CUT OVER TO THE CONTROL FILE YET, SO TODAY'S 100.00
+000807*    DEFAULT (ALREADY LOADED BY SIM-WS-RATE-BASIS'S VALUE CLAUSE)
+000808*    IS LEFT IN PLACE.
+000809     OPEN INPUT SIM-CTL-FILE.
+000811     IF SIM-WS-CTL-STATUS = '35'
+000812         GO TO 1050-EXIT
+000813     END-IF.
+000814     READ SIM-CTL-FILE
+000815         AT END
+000816             GO TO 1050-CLOSE
+000817     END-READ.
+000818     IF CTL-PARM-CODE OF SIM-CTL-REC = 'RATEBASE'
+000819         MOVE CTL-PARM-VALUE OF SIM-CTL-REC TO SIM-WS-RATE-BASIS
+000821     END-IF.
+000822 1050-CLOSE.
+000823     CLOSE SIM-CTL-FILE.
+000824 1050-EXIT.
+000825     EXIT.
+000826*
+000827*===============================================================
+000828 2000-PROCESS-LOAN.
+000829*===============================================================
+000850     PERFORM 2040-CHECK-DUPLICATE THRU 2040-EXIT.
+000851     IF SIM-WS-DUP-FOUND
+000852         PERFORM 2070-WRITE-DUP-REJECT THRU 2070-EXIT
+000853         GO TO 2000-READ-NEXT
+000854     END-IF.
+000830     PERFORM 2050-VALIDATE-LOAN THRU 2050-EXIT.
+000831     IF SIM-WS-INVALID
+000832         PERFORM 2060-WRITE-VALIDATION-REJECT THRU 2060-EXIT
+000833     ELSE
+000834         MOVE 'N' TO SIM-WS-OVERFLOW-SW
+000835         COMPUTE SIM-WS-INTEREST-CALC ROUNDED =
+000836             (SIM-IN-PRINCIPAL * SIM-IN-RATE * SIM-IN-TERM)
+000837                 / SIM-WS-RATE-BASIS
+000838         IF SIM-WS-INTEREST-CALC > 999.99
+000839             MOVE 'Y' TO SIM-WS-OVERFLOW-SW
+000840         END-IF
+000841         IF SIM-WS-OVERFLOW
+000842             PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+000843         ELSE
+000844             MOVE SIM-WS-INTEREST-CALC TO SIM-WS-INTEREST
+000845             PERFORM 2100-WRITE-RPT-LINE THRU 2100-EXIT
+000846             PERFORM 2150-WRITE-GL-LINE THRU 2150-EXIT
+000847         END-IF
+000848     END-IF.
+000869     ADD 1 TO SIM-WS-LOAN-COUNT.
+000875 2000-READ-NEXT.
+000880     READ SIM-LOAN-FILE
+000890         AT END
+000900             MOVE 'Y' TO SIM-WS-EOF-SW
+000910     END-READ.
+000920 2000-EXIT.
+000930     EXIT.
+000940*
+000950*===============================================================
+000960 2100-WRITE-RPT-LINE.
+000970*===============================================================
+000980     MOVE SPACES           TO SIM-WS-RPT-LINE.
+000990     MOVE SIM-IN-LOAN-ID   TO SRL-LOAN-ID.
+001000     MOVE SIM-WS-INTEREST  TO SRL-INTEREST.
+001010     WRITE SIM-RPT-REC FROM SIM-WS-RPT-LINE.
+001020 2100-EXIT.
+001030     EXIT.
+001035*
+001036*===============================================================
+001037 2150-WRITE-GL-LINE.
+001038*===============================================================
+001039     MOVE SPACES              TO SIM-WS-GL-LINE.
+001043     MOVE SIM-IN-LOAN-ID      TO SGL-ACCOUNT-NO.
+001044     MOVE SIM-WS-INTEREST     TO SGL-INTEREST-AMT.
+001045     MOVE RUNSTAMP-DATE       TO SGL-POST-DATE.
+001046     WRITE SIM-GL-REC FROM SIM-WS-GL-LINE.
+001047     PERFORM 2160-WRITE-HIST-LINE THRU 2160-EXIT.
+001048 2150-EXIT.
+001049     EXIT.
+001050*
+001051*===============================================================
+001052 2160-WRITE-HIST-LINE.
+001053*===============================================================
+001054     MOVE SPACES              TO SIM-HIST-REC.
+001055     MOVE SIM-IN-LOAN-ID      TO SHR-LOAN-ID.
+001056     MOVE SIM-IN-PRINCIPAL    TO SHR-PRINCIPAL.
+001057     MOVE SIM-IN-RATE         TO SHR-RATE.
+001058     MOVE SIM-IN-TERM         TO SHR-TERM.
+001059     MOVE SIM-WS-INTEREST     TO SHR-INTEREST.
+001060     MOVE RUNSTAMP-DATE       TO SHR-RUN-DATE.
+001061     WRITE SIM-HIST-REC.
+001062 2160-EXIT.
+001063     EXIT.
+001049*
+001150*===============================================================
+001151 2200-WRITE-EXCEPTION.
+001152*===============================================================
+001153     MOVE SPACES           TO SIM-WS-EXCEPT-LINE.
+001154     MOVE "SIMPINT"        TO SEL-PROGRAM-ID.
+001159     MOVE SIM-IN-LOAN-ID   TO SEL-LOAN-ID.
+001160     MOVE "INTEREST EXCEEDS 999.99 - WOULD TRUNCATE"
+001161         TO SEL-REASON.
+001162     MOVE RUNSTAMP-DATE    TO SEL-REJECT-DATE.
+001155     WRITE SIM-EXCEPT-REC FROM SIM-WS-EXCEPT-LINE.
+001156     ADD 1 TO SIM-WS-EXCEPT-COUNT.
+001157 2200-EXIT.
+001158     EXIT.
+001159*
+001160*===============================================================
+001161 2040-CHECK-DUPLICATE.
+001162*===============================================================
+001163     MOVE 'N' TO SIM-WS-DUP-FOUND-SW.
+001164     PERFORM 2045-SCAN-DUP-TABLE THRU 2045-EXIT
+001165         VARYING SIM-DUP-IDX FROM 1 BY 1
+001166         UNTIL SIM-DUP-IDX > SIM-WS-DUP-COUNT.
+001167     IF NOT SIM-WS-DUP-FOUND AND SIM-WS-DUP-COUNT < 1000
+001168         ADD 1 TO SIM-WS-DUP-COUNT
+001169         SET SIM-DUP-IDX TO SIM-WS-DUP-COUNT
+001170         MOVE SIM-IN-LOAN-ID TO
+001171             SIM-DUP-LOAN-ID (SIM-DUP-IDX)
+001172     END-IF.
+001173 2040-EXIT.
+001174     EXIT.
+001175*
+001176*===============================================================
+001177 2045-SCAN-DUP-TABLE.
+001178*===============================================================
+001179     IF SIM-DUP-LOAN-ID (SIM-DUP-IDX) = SIM-IN-LOAN-ID
+001180         MOVE 'Y' TO SIM-WS-DUP-FOUND-SW
+001181         SET SIM-DUP-IDX TO SIM-WS-DUP-COUNT
+001182     END-IF.
+001183 2045-EXIT.
+001184     EXIT.
+001185*
+001186*===============================================================
+001187 2050-VALIDATE-LOAN.
+001173*===============================================================
+001174     MOVE 'Y' TO SIM-WS-VALID-SW.
+001175     IF SIM-IN-PRINCIPAL NOT NUMERIC OR SIM-IN-RATE NOT NUMERIC
+001176             OR SIM-IN-TERM NOT NUMERIC
+001177         MOVE 'N' TO SIM-WS-VALID-SW
+001178         GO TO 2050-EXIT
+001179     END-IF.
+001180     MOVE 0.01     TO RGC-PARM-MIN.
+001181     MOVE 9999.99  TO RGC-PARM-MAX.
+001182     MOVE SIM-IN-PRINCIPAL TO RGC-PARM-VALUE.
+001183     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001184         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001185     IF RGC-PARM-INVALID
+001186         MOVE 'N' TO SIM-WS-VALID-SW
+001187     END-IF.
+001188     MOVE 0.01     TO RGC-PARM-MIN.
+001189     MOVE 99.99    TO RGC-PARM-MAX.
+001190     MOVE SIM-IN-RATE      TO RGC-PARM-VALUE.
+001191     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001192         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001193     IF RGC-PARM-INVALID
+001194         MOVE 'N' TO SIM-WS-VALID-SW
+001195     END-IF.
+001196     MOVE 0.01     TO RGC-PARM-MIN.
+001197     MOVE 9.99     TO RGC-PARM-MAX.
+001198     MOVE SIM-IN-TERM      TO RGC-PARM-VALUE.
+001199     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001200         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001201     IF RGC-PARM-INVALID
+001202         MOVE 'N' TO SIM-WS-VALID-SW
+001203     END-IF.
+001204 2050-EXIT.
+001205     EXIT.
+001206*
+001207*===============================================================
+001208 2060-WRITE-VALIDATION-REJECT.
+001209*===============================================================
+001210     MOVE SPACES           TO SIM-WS-EXCEPT-LINE.
+001211     MOVE "SIMPINT"        TO SEL-PROGRAM-ID.
+001212     MOVE SIM-IN-LOAN-ID   TO SEL-LOAN-ID.
+001213     MOVE "P/R/T NOT NUMERIC OR OUT OF RANGE" TO SEL-REASON.
+001214     MOVE RUNSTAMP-DATE    TO SEL-REJECT-DATE.
+001215     WRITE SIM-EXCEPT-REC FROM SIM-WS-EXCEPT-LINE.
+001216     ADD 1 TO SIM-WS-EXCEPT-COUNT.
+001217 2060-EXIT.
+001218     EXIT.
+001219*
+001220*===============================================================
+001221 2070-WRITE-DUP-REJECT.
+001222*===============================================================
+001223     MOVE SPACES           TO SIM-WS-EXCEPT-LINE.
+001224     MOVE "SIMPINT"        TO SEL-PROGRAM-ID.
+001225     MOVE SIM-IN-LOAN-ID   TO SEL-LOAN-ID.
+001226     MOVE "DUPLICATE LOAN ID IN INPUT" TO SEL-REASON.
+001227     MOVE RUNSTAMP-DATE    TO SEL-REJECT-DATE.
+001228     WRITE SIM-EXCEPT-REC FROM SIM-WS-EXCEPT-LINE.
+001229     ADD 1 TO SIM-WS-EXCEPT-COUNT.
+001230 2070-EXIT.
+001231     EXIT.
+001232*
+001050*
+001051*===============================================================
+001060 3000-TERMINATE.
+001070*===============================================================
+001080     CLOSE SIM-LOAN-FILE.
+001090     CLOSE SIM-RPT-FILE.
+001091     CLOSE SIM-EXCEPT-FILE.
+001092     CLOSE SIM-GL-FILE.
+001093     CLOSE SIM-HIST-FILE.
+001100     DISPLAY "SIMPLE-INTEREST: LOANS PROCESSED: "
+001110         SIM-WS-LOAN-COUNT.
+001111     DISPLAY "SIMPLE-INTEREST: LOANS REJECTED: "
+001112         SIM-WS-EXCEPT-COUNT.
+001113     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001120 3000-EXIT.
+001130     EXIT.
+001220*
+001230*===============================================================
+001240 1095-WRITE-SECLOG.
+001250*===============================================================
+001260     OPEN EXTEND SIM-SECLOG-FILE.
+001270     IF SIM-WS-SECLOG-STATUS NOT = "00"
+001280         OPEN OUTPUT SIM-SECLOG-FILE
+001290     END-IF.
+001300     MOVE SPACES          TO SIM-SECLOG-REC.
+001310     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+001320     MOVE "SIMPINT"       TO AUD-PROGRAM-ID.
+001330     MOVE RUNSTAMP-DATE   TO AUD-RUN-DATE.
+001340     MOVE RUNSTAMP-TIME   TO AUD-RUN-TIME.
+001350     MOVE "BATCH LOAN INTEREST RUN" TO AUD-KEY-INPUT.
+001360     WRITE SIM-SECLOG-REC.
+001370     CLOSE SIM-SECLOG-FILE.
+001380 1095-EXIT.
+001390     EXIT.
+001391*
+001392*===============================================================
+001393 9000-WRITE-JOBSTAT.
+001394*===============================================================
+001395*    RECORDS THAT SIMPLE-INTEREST (STEP030 IN NITERUN.JCL)
+001396*    FINISHED THIS RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS
+001397*    CLOSED, SO A RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+001398     OPEN EXTEND SIM-JOBSTAT-FILE.
+001399     IF SIM-WS-JOBSTAT-STATUS NOT = "00"
+001400         OPEN OUTPUT SIM-JOBSTAT-FILE
+001401     END-IF.
+001402     MOVE SPACES          TO SIM-JOBSTAT-REC.
+001403     MOVE "SIMPINT"       TO RST-PROGRAM-ID.
+001404     MOVE 03              TO RST-SEQ-NO.
+001405     MOVE RUNSTAMP-DATE   TO RST-RUN-DATE.
+001406     MOVE RUNSTAMP-TIME   TO RST-RUN-TIME.
+001407     MOVE 'S'             TO RST-STATUS.
+001408     WRITE SIM-JOBSTAT-REC.
+001409     CLOSE SIM-JOBSTAT-FILE.
+001410 9000-EXIT.
+001411     EXIT.
