@@ -0,0 +1,132 @@
+//NITERUN  JOB  (ACCTG),'NIGHTLY CALC RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* NITERUN - NIGHTLY BATCH JOB STREAM                             *
+//*           RUNS THE EIGHT CALCULATION PROGRAMS IN SEQUENCE      *
+//*           AGAINST THEIR RESPECTIVE INPUT FILES SO AN OPERATOR  *
+//*           NO LONGER HAS TO SUBMIT EACH ONE BY HAND.            *
+//*                                                                 *
+//*           EACH STEP AFTER THE FIRST CARRIES COND=(0,NE) SO A   *
+//*           NONZERO RETURN CODE FROM ANY EARLIER STEP FLUSHES    *
+//*           THE REST OF THE STREAM INSTEAD OF RUNNING A LATER    *
+//*           PROGRAM AGAINST DATA A FAILED EARLIER STEP NEVER     *
+//*           FINISHED PREPARING.                                  *
+//*                                                                 *
+//* MOD HISTORY                                                    *
+//*   08/09/2026 RK  INITIAL VERSION - CHAINS ALL EIGHT PROGRAMS.   *
+//*   08/09/2026 RK  ADDED DD CARDS FOR THE CONTROL, CHECKPOINT,    *
+//*                  REJECT, KEY, AND SECURITY-LOG FILES EACH       *
+//*                  PROGRAM PICKED UP AFTER THIS STREAM WAS FIRST  *
+//*                  WRITTEN, SO THEY ACTUALLY GET ALLOCATED IN A   *
+//*                  REAL RUN INSTEAD OF FALLING BACK TO THEIR      *
+//*                  MISSING-FILE DEFAULTS EVERY NIGHT.             *
+//*---------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=GRADE-CALC
+//GRAMARKS DD   DSN=PROD.GRADECLC.MARKS,DISP=SHR
+//GRADERPT DD   DSN=PROD.GRADECLC.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//GRASCALE DD   DSN=PROD.GRADECLC.SCALE,DISP=SHR
+//GRAREJCT DD   DSN=PROD.GRADECLC.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRAGPA   DD   DSN=PROD.GRADECLC.GPAFILE,DISP=SHR
+//GRAGPARP DD   DSN=PROD.GRADECLC.GPARPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRAAUDIT DD   DSN=PROD.GRADECLC.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//GRAKEY   DD   DSN=PROD.GRADECLC.KEYFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GRASECLG DD   DSN=PROD.GRADECLC.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLO,COND=(0,NE)
+//CPIPRIN  DD   DSN=PROD.HELLO.PRINFILE,DISP=SHR
+//CPISTMT  DD   DSN=PROD.HELLO.STMT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//CPICOMPR DD   DSN=PROD.HELLO.COMPARE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//CPICTL   DD   DSN=PROD.HELLO.CTLFILE,DISP=SHR
+//CPIREJCT DD   DSN=PROD.HELLO.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CPISECLG DD   DSN=PROD.HELLO.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=SIMPLE-INTEREST,COND=(0,NE)
+//SIMLOAN  DD   DSN=PROD.SIMPINT.LOANFILE,DISP=SHR
+//SIMRPT   DD   DSN=PROD.SIMPINT.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SIMEXCP  DD   DSN=PROD.SIMPINT.EXCEPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SIMGLPST DD   DSN=PROD.SIMPINT.GLPOST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SIMCTL   DD   DSN=PROD.SIMPINT.CTLFILE,DISP=SHR
+//SIMSECLG DD   DSN=PROD.SIMPINT.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SIMHIST  DD   DSN=PROD.SIMPINT.HIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=CONCATSTRING,COND=(0,NE)
+//CATNAME  DD   DSN=PROD.CONCAT.NAMEFILE,DISP=SHR
+//CATMRGE  DD   DSN=PROD.CONCAT.MERGE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CATSECLG DD   DSN=PROD.CONCAT.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=DIVISIBLE,COND=(0,NE)
+//DVLDIVSR DD   DSN=PROD.DIVSBLE.DIVISORS,DISP=SHR
+//DVLRPT   DD   DSN=PROD.DIVSBLE.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//DVLCKPT  DD   DSN=PROD.DIVSBLE.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DVLSECLG DD   DSN=PROD.DIVSBLE.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//DVLCTL   DD   DSN=PROD.DIVSBLE.CTLFILE,DISP=SHR
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=FIBONACCI,COND=(0,NE)
+//FIBCKPT  DD   DSN=PROD.FIBONACC.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//FIBSERES DD   DSN=PROD.FIBONACC.SERIES,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//FIBSECLG DD   DSN=PROD.FIBONACC.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//FIBCTL   DD   DSN=PROD.FIBONACC.CTLFILE,DISP=SHR
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP070  EXEC PGM=LARGEST,COND=(0,NE)
+//LGNNUMS  DD   DSN=PROD.LARGENUM.TRIPLES,DISP=SHR
+//LGNRPT   DD   DSN=PROD.LARGENUM.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//LGNREJCT DD   DSN=PROD.LARGENUM.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LGNKEY   DD   DSN=PROD.LARGENUM.KEYFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//LGNSECLG DD   DSN=PROD.LARGENUM.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP080  EXEC PGM=PRIME-NUMBER,COND=(0,NE)
+//PRMRPT   DD   DSN=PROD.PRIMENUM.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//PRMCHECK DD   DSN=PROD.PRIMENUM.CHECKFIL,DISP=SHR
+//PRMCKRPT DD   DSN=PROD.PRIMENUM.CHKRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//PRMCKPT  DD   DSN=PROD.PRIMENUM.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//PRMSECLG DD   DSN=PROD.PRIMENUM.SECLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//NITESTAT DD   DSN=PROD.NITERUN.JOBSTAT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
