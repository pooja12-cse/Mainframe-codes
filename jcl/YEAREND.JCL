@@ -0,0 +1,46 @@
+//YEAREND  JOB  (ACCTG),'YEAR END ARCHIVE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------*
+//* YEAREND - ANNUAL ARCHIVAL JOB STREAM                           *
+//*           SPLITS GRADE-CALC'S GRA-AUDIT-FILE AND               *
+//*           SIMPLE-INTEREST'S SIM-HIST-FILE INTO AN ARCHIVE      *
+//*           EXTRACT (DATED ON OR BEFORE THE CUTOFF IN ARCCUTOF)  *
+//*           AND A RETAIN EXTRACT, THEN CUTS THE RETAIN EXTRACT   *
+//*           OVER TO BE THE NEW LIVE DATASET SO THE LIVE FILE     *
+//*           DOES NOT GROW FOREVER WHILE STILL MEETING RETENTION  *
+//*           REQUIREMENTS.                                        *
+//*                                                                 *
+//* MOD HISTORY                                                    *
+//*   08/09/2026 RK  INITIAL VERSION.                               *
+//*---------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=YEAR-END-ARCHIVE
+//ARCCUTOF DD   DSN=PROD.YEAREND.CUTOFF,DISP=SHR
+//GRAAUDIT DD   DSN=PROD.GRADECLC.AUDIT,DISP=SHR
+//GRAARCHV DD   DSN=PROD.GRADECLC.AUDIT.ARCH&YR,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(50,25)),UNIT=SYSDA
+//GRAKEEP  DD   DSN=PROD.GRADECLC.AUDIT.NEW,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(50,25)),UNIT=SYSDA
+//SIMHIST  DD   DSN=PROD.SIMPINT.HIST,DISP=SHR
+//SIMARCHV DD   DSN=PROD.SIMPINT.HIST.ARCH&YR,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(50,25)),UNIT=SYSDA
+//SIMKEEP  DD   DSN=PROD.SIMPINT.HIST.NEW,
+//             DISP=(NEW,CATLG,DELETE),SPACE=(TRK,(50,25)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//* CUT THE RETAIN EXTRACTS OVER TO BE THE NEW LIVE DATASETS. THE
+//* OLD LIVE DATASET IS DELETED AND THE ".NEW" EXTRACT IS RENAMED
+//* INTO ITS PLACE - THE SAME WAY ANY LIVE SEQUENTIAL FILE IN THIS
+//* SHOP IS CUT OVER, NOT SOMETHING STEP010 DOES TO ITS OWN OPEN
+//* DATASETS.
+//STEP020  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE PROD.GRADECLC.AUDIT
+    ALTER  PROD.GRADECLC.AUDIT.NEW -
+           NEWNAME(PROD.GRADECLC.AUDIT)
+    DELETE PROD.SIMPINT.HIST
+    ALTER  PROD.SIMPINT.HIST.NEW -
+           NEWNAME(PROD.SIMPINT.HIST)
+/*
+//
