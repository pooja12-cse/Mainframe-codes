@@ -0,0 +1,53 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     RANGE-CHECK.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   CENTRAL DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. SHARED NUMERIC-RANGE
+000130*                    VALIDATION SUBPROGRAM SO EVERY DATA-ENTRY
+000140*                    PROGRAM CHECKS A FIELD AGAINST A MINIMUM
+000150*                    AND MAXIMUM THE SAME WAY INSTEAD OF EACH
+000160*                    CODING ITS OWN IF STATEMENT. NUMERIC-CLASS
+000170*                    TESTING (NOT NUMERIC) STAYS IN THE CALLING
+000180*                    PROGRAM SINCE IT IS RUN ON THE RAW INPUT
+000190*                    FIELD, BEFORE IT IS MOVED INTO THE COMMON
+000200*                    RGC-PARM-VALUE FIELD THIS PROGRAM RECEIVES.
+000210*---------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. IBM-370.
+000250 OBJECT-COMPUTER. IBM-370.
+000260*
+000270 DATA DIVISION.
+000280 WORKING-STORAGE SECTION.
+000290*    (NO WORKING-STORAGE OF ITS OWN - ALL DATA COMES IN VIA THE
+000300*    LINKAGE SECTION BELOW.)
+000310*
+000320 LINKAGE SECTION.
+000330     COPY RGCPARM.
+000340*
+000350 PROCEDURE DIVISION USING RGC-PARM-VALUE RGC-PARM-MIN
+000360         RGC-PARM-MAX RGC-PARM-VALID-SW.
+000370*===============================================================
+000380 0000-MAINLINE.
+000390*===============================================================
+000400     PERFORM 1000-CHECK-RANGE THRU 1000-EXIT.
+000410     GOBACK.
+000420*
+000430*===============================================================
+000440 1000-CHECK-RANGE.
+000450*===============================================================
+000460     IF RGC-PARM-VALUE >= RGC-PARM-MIN AND
+000470             RGC-PARM-VALUE <= RGC-PARM-MAX
+000480         SET RGC-PARM-VALID   TO TRUE
+000490     ELSE
+000500         SET RGC-PARM-INVALID TO TRUE
+000510     END-IF.
+000520 1000-EXIT.
+000530     EXIT.
