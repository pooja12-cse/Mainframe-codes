@@ -0,0 +1,301 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     EXCEPTION-RPT.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   CENTRAL DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. READS GRADE-CALC'S AND
+000130*                    SIMPLE-INTEREST'S REJECT/EXCEPTION FILES,
+000140*                    BOTH LAID OUT WITH THE SHARED REJCOMM
+000150*                    COPYBOOK, AND CONSOLIDATES THEM ONTO ONE
+000160*                    END-OF-DAY EXCEPTIONS REPORT. EITHER INPUT
+000170*                    FILE MAY BE MISSING ON A GIVEN NIGHT (A
+000180*                    PROGRAM THAT HAD NO REJECTS MAY NOT EVEN
+000190*                    HAVE BEEN RUN) WITHOUT STOPPING THE REPORT.
+000195*   08/09/2026 RK    ADDED HELLO'S AND LARGEST'S REJCOMM-LAYOUT
+000196*                    REJECT FILES TO THE CONSOLIDATION SO THE
+000197*                    END-OF-DAY REPORT COVERS EVERY PROGRAM THAT
+000198*                    CAN WRITE A REJCOMM RECORD, NOT JUST THE
+000199*                    ORIGINAL TWO.
+000200*---------------------------------------------------------------
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER. IBM-370.
+000240 OBJECT-COMPUTER. IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT EXC-GRADE-REJ-FILE ASSIGN TO GRAREJCT
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS EXC-WS-GRADE-STATUS.
+000300     SELECT EXC-SIMP-REJ-FILE  ASSIGN TO SIMEXCP
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS EXC-WS-SIMP-STATUS.
+000321     SELECT EXC-CPI-REJ-FILE   ASSIGN TO CPIREJCT
+000322         ORGANIZATION IS LINE SEQUENTIAL
+000323         FILE STATUS IS EXC-WS-CPI-STATUS.
+000324     SELECT EXC-LGN-REJ-FILE   ASSIGN TO LGNREJCT
+000325         ORGANIZATION IS LINE SEQUENTIAL
+000326         FILE STATUS IS EXC-WS-LGN-STATUS.
+000330     SELECT EXC-RPT-FILE       ASSIGN TO EXCPRPT
+000340         ORGANIZATION IS LINE SEQUENTIAL.
+000350*
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  EXC-GRADE-REJ-FILE
+000390     RECORD CONTAINS 80 CHARACTERS.
+000400     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000410         BY ==EXC-GRADE-REJ-REC==.
+000420*
+000430 FD  EXC-SIMP-REJ-FILE
+000440     RECORD CONTAINS 80 CHARACTERS.
+000450     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000460         BY ==EXC-SIMP-REJ-REC==.
+000461*
+000462 FD  EXC-CPI-REJ-FILE
+000463     RECORD CONTAINS 80 CHARACTERS.
+000464     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000465         BY ==EXC-CPI-REJ-REC==.
+000466*
+000467 FD  EXC-LGN-REJ-FILE
+000468     RECORD CONTAINS 80 CHARACTERS.
+000469     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000470         BY ==EXC-LGN-REJ-REC==.
+000471*
+000480 FD  EXC-RPT-FILE
+000490     RECORD CONTAINS 80 CHARACTERS.
+000500 01  EXC-RPT-REC                 PIC X(80).
+000510*
+000520 WORKING-STORAGE SECTION.
+000530 77  EXC-WS-GRADE-STATUS         PIC X(02) VALUE '00'.
+000540 77  EXC-WS-GRADE-EOF-SW         PIC X(01) VALUE 'N'.
+000550     88  EXC-WS-GRADE-EOF        VALUE 'Y'.
+000560 77  EXC-WS-SIMP-STATUS          PIC X(02) VALUE '00'.
+000570 77  EXC-WS-SIMP-EOF-SW          PIC X(01) VALUE 'N'.
+000580     88  EXC-WS-SIMP-EOF         VALUE 'Y'.
+000581 77  EXC-WS-CPI-STATUS           PIC X(02) VALUE '00'.
+000582 77  EXC-WS-CPI-EOF-SW           PIC X(01) VALUE 'N'.
+000583     88  EXC-WS-CPI-EOF          VALUE 'Y'.
+000584 77  EXC-WS-LGN-STATUS           PIC X(02) VALUE '00'.
+000585 77  EXC-WS-LGN-EOF-SW           PIC X(01) VALUE 'N'.
+000586     88  EXC-WS-LGN-EOF          VALUE 'Y'.
+000590 77  EXC-WS-GRADE-COUNT          PIC 9(05) COMP VALUE ZERO.
+000600 77  EXC-WS-SIMP-COUNT           PIC 9(05) COMP VALUE ZERO.
+000601 77  EXC-WS-CPI-COUNT            PIC 9(05) COMP VALUE ZERO.
+000602 77  EXC-WS-LGN-COUNT            PIC 9(05) COMP VALUE ZERO.
+000610 77  EXC-WS-TOTAL-COUNT          PIC 9(05) COMP VALUE ZERO.
+000620*
+000630 01  EXC-WS-HDR-LINE.
+000640     05  FILLER                  PIC X(80) VALUE
+000650         "PROGRAM   KEY-ID     REASON                 DATE".
+000660*
+000670 01  EXC-WS-DETAIL-LINE.
+000680     05  EXL-PROGRAM-ID          PIC X(08).
+000690     05  FILLER                  PIC X(02).
+000700     05  EXL-KEY-ID              PIC X(10).
+000710     05  FILLER                  PIC X(02).
+000720     05  EXL-REASON              PIC X(40).
+000730     05  FILLER                  PIC X(02).
+000740     05  EXL-REJECT-DATE         PIC 9(08).
+000750     05  FILLER                  PIC X(08).
+000760*
+000770 01  EXC-WS-TOTAL-LINE.
+000780     05  FILLER                  PIC X(30) VALUE
+000790         "TOTAL EXCEPTIONS CONSOLIDATED:".
+000800     05  ETL-COUNT               PIC Z(4)9.
+000810     05  FILLER                  PIC X(45).
+000820*
+000830 PROCEDURE DIVISION.
+000840*===============================================================
+000850 0000-MAINLINE.
+000860*===============================================================
+000870     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000880     PERFORM 2000-PROCESS-GRADE-REJECTS THRU 2000-EXIT
+000890         UNTIL EXC-WS-GRADE-EOF.
+000900     PERFORM 2100-PROCESS-SIMP-REJECTS THRU 2100-EXIT
+000910         UNTIL EXC-WS-SIMP-EOF.
+000911     PERFORM 2200-PROCESS-CPI-REJECTS THRU 2200-EXIT
+000912         UNTIL EXC-WS-CPI-EOF.
+000913     PERFORM 2300-PROCESS-LGN-REJECTS THRU 2300-EXIT
+000914         UNTIL EXC-WS-LGN-EOF.
+000920     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000930     STOP RUN.
+000940*
+000950*===============================================================
+000960 1000-INITIALIZE.
+000970*===============================================================
+000980     OPEN OUTPUT EXC-RPT-FILE.
+000990     WRITE EXC-RPT-REC FROM EXC-WS-HDR-LINE.
+001000     PERFORM 1100-OPEN-GRADE-FILE THRU 1100-EXIT.
+001010     PERFORM 1200-OPEN-SIMP-FILE THRU 1200-EXIT.
+001011     PERFORM 1300-OPEN-CPI-FILE THRU 1300-EXIT.
+001012     PERFORM 1400-OPEN-LGN-FILE THRU 1400-EXIT.
+001020 1000-EXIT.
+001030     EXIT.
+001040*
+001050*===============================================================
+001060 1100-OPEN-GRADE-FILE.
+001070*===============================================================
+001080     OPEN INPUT EXC-GRADE-REJ-FILE.
+001090     IF EXC-WS-GRADE-STATUS = '35'
+001100         MOVE 'Y' TO EXC-WS-GRADE-EOF-SW
+001110         GO TO 1100-EXIT
+001120     END-IF.
+001130     READ EXC-GRADE-REJ-FILE
+001140         AT END
+001150             MOVE 'Y' TO EXC-WS-GRADE-EOF-SW
+001160     END-READ.
+001170 1100-EXIT.
+001180     EXIT.
+001190*
+001200*===============================================================
+001210 1200-OPEN-SIMP-FILE.
+001220*===============================================================
+001230     OPEN INPUT EXC-SIMP-REJ-FILE.
+001240     IF EXC-WS-SIMP-STATUS = '35'
+001250         MOVE 'Y' TO EXC-WS-SIMP-EOF-SW
+001260         GO TO 1200-EXIT
+001270     END-IF.
+001280     READ EXC-SIMP-REJ-FILE
+001290         AT END
+001300             MOVE 'Y' TO EXC-WS-SIMP-EOF-SW
+001310     END-READ.
+001320 1200-EXIT.
+001330     EXIT.
+001331*
+001332*===============================================================
+001333 1300-OPEN-CPI-FILE.
+001334*===============================================================
+001335     OPEN INPUT EXC-CPI-REJ-FILE.
+001336     IF EXC-WS-CPI-STATUS = '35'
+001337         MOVE 'Y' TO EXC-WS-CPI-EOF-SW
+001338         GO TO 1300-EXIT
+001339     END-IF.
+001340     READ EXC-CPI-REJ-FILE
+001341         AT END
+001342             MOVE 'Y' TO EXC-WS-CPI-EOF-SW
+001343     END-READ.
+001344 1300-EXIT.
+001345     EXIT.
+001346*
+001347*===============================================================
+001348 1400-OPEN-LGN-FILE.
+001349*===============================================================
+001350     OPEN INPUT EXC-LGN-REJ-FILE.
+001351     IF EXC-WS-LGN-STATUS = '35'
+001352         MOVE 'Y' TO EXC-WS-LGN-EOF-SW
+001353         GO TO 1400-EXIT
+001354     END-IF.
+001355     READ EXC-LGN-REJ-FILE
+001356         AT END
+001357             MOVE 'Y' TO EXC-WS-LGN-EOF-SW
+001358     END-READ.
+001359 1400-EXIT.
+001360     EXIT.
+001361*
+001362*===============================================================
+001363 2000-PROCESS-GRADE-REJECTS.
+001370*===============================================================
+001380     MOVE SPACES               TO EXC-WS-DETAIL-LINE.
+001390     MOVE REJ-PROGRAM-ID  OF EXC-GRADE-REJ-REC TO EXL-PROGRAM-ID.
+001400     MOVE REJ-KEY-ID      OF EXC-GRADE-REJ-REC TO EXL-KEY-ID.
+001410     MOVE REJ-REASON      OF EXC-GRADE-REJ-REC TO EXL-REASON.
+001420     MOVE REJ-REJECT-DATE OF EXC-GRADE-REJ-REC TO EXL-REJECT-DATE.
+001430     WRITE EXC-RPT-REC FROM EXC-WS-DETAIL-LINE.
+001440     ADD 1 TO EXC-WS-GRADE-COUNT.
+001450     ADD 1 TO EXC-WS-TOTAL-COUNT.
+001460     READ EXC-GRADE-REJ-FILE
+001470         AT END
+001480             MOVE 'Y' TO EXC-WS-GRADE-EOF-SW
+001490     END-READ.
+001500 2000-EXIT.
+001510     EXIT.
+001520*
+001530*===============================================================
+001540 2100-PROCESS-SIMP-REJECTS.
+001550*===============================================================
+001560     MOVE SPACES               TO EXC-WS-DETAIL-LINE.
+001570     MOVE REJ-PROGRAM-ID  OF EXC-SIMP-REJ-REC TO EXL-PROGRAM-ID.
+001580     MOVE REJ-KEY-ID      OF EXC-SIMP-REJ-REC TO EXL-KEY-ID.
+001590     MOVE REJ-REASON      OF EXC-SIMP-REJ-REC TO EXL-REASON.
+001600     MOVE REJ-REJECT-DATE OF EXC-SIMP-REJ-REC TO EXL-REJECT-DATE.
+001610     WRITE EXC-RPT-REC FROM EXC-WS-DETAIL-LINE.
+001620     ADD 1 TO EXC-WS-SIMP-COUNT.
+001630     ADD 1 TO EXC-WS-TOTAL-COUNT.
+001640     READ EXC-SIMP-REJ-FILE
+001650         AT END
+001660             MOVE 'Y' TO EXC-WS-SIMP-EOF-SW
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+001691*
+001692*===============================================================
+001693 2200-PROCESS-CPI-REJECTS.
+001694*===============================================================
+001695     MOVE SPACES               TO EXC-WS-DETAIL-LINE.
+001696     MOVE REJ-PROGRAM-ID  OF EXC-CPI-REJ-REC TO EXL-PROGRAM-ID.
+001697     MOVE REJ-KEY-ID      OF EXC-CPI-REJ-REC TO EXL-KEY-ID.
+001698     MOVE REJ-REASON      OF EXC-CPI-REJ-REC TO EXL-REASON.
+001699     MOVE REJ-REJECT-DATE OF EXC-CPI-REJ-REC TO EXL-REJECT-DATE.
+001701     WRITE EXC-RPT-REC FROM EXC-WS-DETAIL-LINE.
+001702     ADD 1 TO EXC-WS-CPI-COUNT.
+001703     ADD 1 TO EXC-WS-TOTAL-COUNT.
+001704     READ EXC-CPI-REJ-FILE
+001705         AT END
+001706             MOVE 'Y' TO EXC-WS-CPI-EOF-SW
+001707     END-READ.
+001708 2200-EXIT.
+001709     EXIT.
+001711*
+001712*===============================================================
+001713 2300-PROCESS-LGN-REJECTS.
+001714*===============================================================
+001715     MOVE SPACES               TO EXC-WS-DETAIL-LINE.
+001716     MOVE REJ-PROGRAM-ID  OF EXC-LGN-REJ-REC TO EXL-PROGRAM-ID.
+001717     MOVE REJ-KEY-ID      OF EXC-LGN-REJ-REC TO EXL-KEY-ID.
+001718     MOVE REJ-REASON      OF EXC-LGN-REJ-REC TO EXL-REASON.
+001719     MOVE REJ-REJECT-DATE OF EXC-LGN-REJ-REC TO EXL-REJECT-DATE.
+001721     WRITE EXC-RPT-REC FROM EXC-WS-DETAIL-LINE.
+001722     ADD 1 TO EXC-WS-LGN-COUNT.
+001723     ADD 1 TO EXC-WS-TOTAL-COUNT.
+001724     READ EXC-LGN-REJ-FILE
+001725         AT END
+001726             MOVE 'Y' TO EXC-WS-LGN-EOF-SW
+001727     END-READ.
+001728 2300-EXIT.
+001729     EXIT.
+001731*
+001733*===============================================================
+001735 3000-TERMINATE.
+001736*===============================================================
+001740     MOVE EXC-WS-TOTAL-COUNT TO ETL-COUNT.
+001750     WRITE EXC-RPT-REC FROM EXC-WS-TOTAL-LINE.
+001760     IF EXC-WS-GRADE-STATUS NOT = '35'
+001770         CLOSE EXC-GRADE-REJ-FILE
+001780     END-IF.
+001790     IF EXC-WS-SIMP-STATUS NOT = '35'
+001800         CLOSE EXC-SIMP-REJ-FILE
+001810     END-IF.
+001811     IF EXC-WS-CPI-STATUS NOT = '35'
+001812         CLOSE EXC-CPI-REJ-FILE
+001813     END-IF.
+001814     IF EXC-WS-LGN-STATUS NOT = '35'
+001815         CLOSE EXC-LGN-REJ-FILE
+001816     END-IF.
+001820     CLOSE EXC-RPT-FILE.
+001830     DISPLAY "EXCEPTION-RPT: GRADE-CALC EXCEPTIONS: "
+001840         EXC-WS-GRADE-COUNT.
+001850     DISPLAY "EXCEPTION-RPT: SIMPLE-INTEREST EXCEPTIONS: "
+001860         EXC-WS-SIMP-COUNT.
+001861     DISPLAY "EXCEPTION-RPT: HELLO EXCEPTIONS:           "
+001862         EXC-WS-CPI-COUNT.
+001863     DISPLAY "EXCEPTION-RPT: LARGEST EXCEPTIONS:         "
+001864         EXC-WS-LGN-COUNT.
+001870     DISPLAY "EXCEPTION-RPT: TOTAL EXCEPTIONS CONSOLIDATED: "
+001880         EXC-WS-TOTAL-COUNT.
+001890 3000-EXIT.
+001900     EXIT.
