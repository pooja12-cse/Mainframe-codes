@@ -0,0 +1,319 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     GRADE-SITE-MERGE.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   CENTRAL DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. SORTS GRADE-CALC'S AND
+000130*                    LARGEST'S NEW KEY-EXTRACT FILES BY KEY-ID
+000140*                    AND MATCH-MERGES THEM ONTO ONE COMBINED
+000150*                    REPORT SO DEPARTMENT HEADS CAN SEE GRADE
+000160*                    PERFORMANCE AND METER-READING COMPARISON
+000170*                    SIDE BY SIDE FOR EACH STUDENT/SITE KEY
+000180*                    INSTEAD OF PULLING TWO SEPARATE REPORTS.
+000190*                    A KEY PRESENT IN ONLY ONE SOURCE FILE IS
+000200*                    STILL LISTED, MARKED GRADE-ONLY OR
+000210*                    SITE-ONLY RATHER THAN DROPPED.
+000220*---------------------------------------------------------------
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER. IBM-370.
+000260 OBJECT-COMPUTER. IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT GSM-GRADE-KEY-FILE  ASSIGN TO GRAKEY
+000300         ORGANIZATION IS LINE SEQUENTIAL.
+000310     SELECT GSM-SITE-KEY-FILE   ASSIGN TO LGNKEY
+000320         ORGANIZATION IS LINE SEQUENTIAL.
+000330     SELECT GSM-GRADE-SORT-FILE ASSIGN TO GSMGWK.
+000340     SELECT GSM-SITE-SORT-FILE  ASSIGN TO GSMSWK.
+000350     SELECT GSM-GRADE-SRTD-FILE ASSIGN TO GSMGSTD
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS GSM-WS-GRADE-STATUS.
+000380     SELECT GSM-SITE-SRTD-FILE  ASSIGN TO GSMSSTD
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS GSM-WS-SITE-STATUS.
+000410     SELECT GSM-MERGE-RPT-FILE  ASSIGN TO GSMRPT
+000420         ORGANIZATION IS LINE SEQUENTIAL.
+000430*
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  GSM-GRADE-KEY-FILE
+000470     RECORD CONTAINS 20 CHARACTERS.
+000480 01  GSM-GRADE-KEY-REC.
+000490     05  GAK-KEY-ID              PIC X(09).
+000500     05  GAK-MARK                PIC 9(03).
+000510     05  GAK-GRADE               PIC X(01).
+000520     05  FILLER                  PIC X(07).
+000530*
+000540 FD  GSM-SITE-KEY-FILE
+000550     RECORD CONTAINS 20 CHARACTERS.
+000560 01  GSM-SITE-KEY-REC.
+000570     05  LKY-KEY-ID              PIC X(09).
+000580     05  LKY-A                   PIC 9(02).
+000590     05  LKY-B                   PIC 9(02).
+000600     05  LKY-C                   PIC 9(02).
+000610     05  FILLER                  PIC X(05).
+000620*
+000630 SD  GSM-GRADE-SORT-FILE.
+000640 01  GSM-GRADE-SORT-REC.
+000650     05  GSW-KEY-ID              PIC X(09).
+000660     05  GSW-MARK                PIC 9(03).
+000670     05  GSW-GRADE               PIC X(01).
+000680     05  FILLER                  PIC X(07).
+000690*
+000700 SD  GSM-SITE-SORT-FILE.
+000710 01  GSM-SITE-SORT-REC.
+000720     05  SSW-KEY-ID              PIC X(09).
+000730     05  SSW-A                   PIC 9(02).
+000740     05  SSW-B                   PIC 9(02).
+000750     05  SSW-C                   PIC 9(02).
+000760     05  FILLER                  PIC X(05).
+000770*
+000780 FD  GSM-GRADE-SRTD-FILE
+000790     RECORD CONTAINS 20 CHARACTERS.
+000800 01  GSM-GRADE-SRTD-REC.
+000810     05  GSG-KEY-ID              PIC X(09).
+000820     05  GSG-MARK                PIC 9(03).
+000830     05  GSG-GRADE               PIC X(01).
+000840     05  FILLER                  PIC X(07).
+000850*
+000860 FD  GSM-SITE-SRTD-FILE
+000870     RECORD CONTAINS 20 CHARACTERS.
+000880 01  GSM-SITE-SRTD-REC.
+000890     05  GSS-KEY-ID              PIC X(09).
+000900     05  GSS-A                   PIC 9(02).
+000910     05  GSS-B                   PIC 9(02).
+000920     05  GSS-C                   PIC 9(02).
+000930     05  FILLER                  PIC X(05).
+000940*
+000950 FD  GSM-MERGE-RPT-FILE
+000960     RECORD CONTAINS 80 CHARACTERS.
+000970 01  GSM-MERGE-RPT-REC           PIC X(80).
+000980*
+000990 WORKING-STORAGE SECTION.
+001000 77  GSM-WS-GRADE-STATUS         PIC X(02) VALUE '00'.
+001010 77  GSM-WS-GRADE-EOF-SW         PIC X(01) VALUE 'N'.
+001020     88  GSM-WS-GRADE-EOF        VALUE 'Y'.
+001030 77  GSM-WS-SITE-STATUS          PIC X(02) VALUE '00'.
+001040 77  GSM-WS-SITE-EOF-SW          PIC X(01) VALUE 'N'.
+001050     88  GSM-WS-SITE-EOF         VALUE 'Y'.
+001060 77  GSM-WS-MATCHED-COUNT        PIC 9(05) COMP VALUE ZERO.
+001070 77  GSM-WS-GRADE-ONLY-COUNT     PIC 9(05) COMP VALUE ZERO.
+001080 77  GSM-WS-SITE-ONLY-COUNT      PIC 9(05) COMP VALUE ZERO.
+001090 77  GSM-WS-TOTAL-COUNT          PIC 9(05) COMP VALUE ZERO.
+001100*
+001110 01  GSM-WS-HDR-LINE.
+001120     05  FILLER                  PIC X(42) VALUE
+001130         "KEY-ID    TYPE       MARK GRADE  A  B  C".
+001140     05  FILLER                  PIC X(38).
+001150*
+001160 01  GSM-WS-DETAIL-LINE.
+001170     05  GDL-KEY-ID              PIC X(09).
+001180     05  FILLER                  PIC X(02).
+001190     05  GDL-TYPE                PIC X(10).
+001200     05  FILLER                  PIC X(02).
+001210     05  GDL-MARK                PIC Z(2)9.
+001220     05  FILLER                  PIC X(02).
+001230     05  GDL-GRADE               PIC X(01).
+001240     05  FILLER                  PIC X(05).
+001250     05  GDL-A                   PIC Z9.
+001260     05  FILLER                  PIC X(02).
+001270     05  GDL-B                   PIC Z9.
+001280     05  FILLER                  PIC X(02).
+001290     05  GDL-C                   PIC Z9.
+001300     05  FILLER                  PIC X(36).
+001310*
+001320 01  GSM-WS-STATS-LINE.
+001330     05  GSL-LABEL               PIC X(30).
+001340     05  GSL-COUNT               PIC Z(4)9.
+001350     05  FILLER                  PIC X(45).
+001360*
+001370 PROCEDURE DIVISION.
+001380*===============================================================
+001390 0000-MAINLINE.
+001400*===============================================================
+001410     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001420     PERFORM 2000-MERGE-LOOP THRU 2000-EXIT
+001430         UNTIL GSM-WS-GRADE-EOF AND GSM-WS-SITE-EOF.
+001440     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001450     STOP RUN.
+001460*
+001470*===============================================================
+001480 1000-INITIALIZE.
+001490*===============================================================
+001500     SORT GSM-GRADE-SORT-FILE ON ASCENDING KEY GSW-KEY-ID
+001510         USING GSM-GRADE-KEY-FILE
+001520         GIVING GSM-GRADE-SRTD-FILE.
+001530     SORT GSM-SITE-SORT-FILE ON ASCENDING KEY SSW-KEY-ID
+001540         USING GSM-SITE-KEY-FILE
+001550         GIVING GSM-SITE-SRTD-FILE.
+001560     OPEN OUTPUT GSM-MERGE-RPT-FILE.
+001570     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-HDR-LINE.
+001580     PERFORM 1100-OPEN-GRADE-SRTD THRU 1100-EXIT.
+001590     PERFORM 1200-OPEN-SITE-SRTD THRU 1200-EXIT.
+001600 1000-EXIT.
+001610     EXIT.
+001620*
+001630*===============================================================
+001640 1100-OPEN-GRADE-SRTD.
+001650*===============================================================
+001660     OPEN INPUT GSM-GRADE-SRTD-FILE.
+001670     IF GSM-WS-GRADE-STATUS = '35'
+001680         MOVE 'Y' TO GSM-WS-GRADE-EOF-SW
+001690         GO TO 1100-EXIT
+001700     END-IF.
+001710     READ GSM-GRADE-SRTD-FILE
+001720         AT END
+001730             MOVE 'Y' TO GSM-WS-GRADE-EOF-SW
+001740     END-READ.
+001750 1100-EXIT.
+001760     EXIT.
+001770*
+001780*===============================================================
+001790 1200-OPEN-SITE-SRTD.
+001800*===============================================================
+001810     OPEN INPUT GSM-SITE-SRTD-FILE.
+001820     IF GSM-WS-SITE-STATUS = '35'
+001830         MOVE 'Y' TO GSM-WS-SITE-EOF-SW
+001840         GO TO 1200-EXIT
+001850     END-IF.
+001860     READ GSM-SITE-SRTD-FILE
+001870         AT END
+001880             MOVE 'Y' TO GSM-WS-SITE-EOF-SW
+001890     END-READ.
+001900 1200-EXIT.
+001910     EXIT.
+001920*
+001930*===============================================================
+001940 1300-READ-GRADE-SRTD.
+001950*===============================================================
+001960     READ GSM-GRADE-SRTD-FILE
+001970         AT END
+001980             MOVE 'Y' TO GSM-WS-GRADE-EOF-SW
+001990     END-READ.
+002000 1300-EXIT.
+002010     EXIT.
+002020*
+002030*===============================================================
+002040 1400-READ-SITE-SRTD.
+002050*===============================================================
+002060     READ GSM-SITE-SRTD-FILE
+002070         AT END
+002080             MOVE 'Y' TO GSM-WS-SITE-EOF-SW
+002090     END-READ.
+002100 1400-EXIT.
+002110     EXIT.
+002120*
+002130*===============================================================
+002140 2000-MERGE-LOOP.
+002150*===============================================================
+002160*    WHICHEVER SOURCE IS EXHAUSTED IS TREATED AS HAVING A KEY
+002170*    HIGHER THAN ANY REMAINING KEY ON THE OTHER SIDE, SO THE
+002180*    REMAINING SIDE DRAINS OUT AS UNMATCHED RECORDS.
+002190     IF GSM-WS-GRADE-EOF
+002200         PERFORM 2300-WRITE-SITE-ONLY THRU 2300-EXIT
+002210         PERFORM 1400-READ-SITE-SRTD THRU 1400-EXIT
+002220     ELSE
+002230         IF GSM-WS-SITE-EOF
+002240             PERFORM 2200-WRITE-GRADE-ONLY THRU 2200-EXIT
+002250             PERFORM 1300-READ-GRADE-SRTD THRU 1300-EXIT
+002260         ELSE
+002270             IF GSG-KEY-ID = GSS-KEY-ID
+002280                 PERFORM 2100-WRITE-MATCHED THRU 2100-EXIT
+002290                 PERFORM 1300-READ-GRADE-SRTD THRU 1300-EXIT
+002300                 PERFORM 1400-READ-SITE-SRTD THRU 1400-EXIT
+002310             ELSE
+002320                 IF GSG-KEY-ID < GSS-KEY-ID
+002330                     PERFORM 2200-WRITE-GRADE-ONLY THRU 2200-EXIT
+002340                     PERFORM 1300-READ-GRADE-SRTD THRU 1300-EXIT
+002350                 ELSE
+002360                     PERFORM 2300-WRITE-SITE-ONLY THRU 2300-EXIT
+002370                     PERFORM 1400-READ-SITE-SRTD THRU 1400-EXIT
+002380                 END-IF
+002390             END-IF
+002400         END-IF
+002410     END-IF.
+002420 2000-EXIT.
+002430     EXIT.
+002440*
+002450*===============================================================
+002460 2100-WRITE-MATCHED.
+002470*===============================================================
+002480     MOVE SPACES      TO GSM-WS-DETAIL-LINE.
+002490     MOVE GSG-KEY-ID  TO GDL-KEY-ID.
+002500     MOVE "MATCHED"   TO GDL-TYPE.
+002510     MOVE GSG-MARK    TO GDL-MARK.
+002520     MOVE GSG-GRADE   TO GDL-GRADE.
+002530     MOVE GSS-A       TO GDL-A.
+002540     MOVE GSS-B       TO GDL-B.
+002550     MOVE GSS-C       TO GDL-C.
+002560     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-DETAIL-LINE.
+002570     ADD 1 TO GSM-WS-MATCHED-COUNT.
+002580     ADD 1 TO GSM-WS-TOTAL-COUNT.
+002590 2100-EXIT.
+002600     EXIT.
+002610*
+002620*===============================================================
+002630 2200-WRITE-GRADE-ONLY.
+002640*===============================================================
+002650     MOVE SPACES       TO GSM-WS-DETAIL-LINE.
+002660     MOVE GSG-KEY-ID   TO GDL-KEY-ID.
+002670     MOVE "GRADE-ONLY" TO GDL-TYPE.
+002680     MOVE GSG-MARK     TO GDL-MARK.
+002690     MOVE GSG-GRADE    TO GDL-GRADE.
+002700     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-DETAIL-LINE.
+002710     ADD 1 TO GSM-WS-GRADE-ONLY-COUNT.
+002720     ADD 1 TO GSM-WS-TOTAL-COUNT.
+002730 2200-EXIT.
+002740     EXIT.
+002750*
+002760*===============================================================
+002770 2300-WRITE-SITE-ONLY.
+002780*===============================================================
+002790     MOVE SPACES      TO GSM-WS-DETAIL-LINE.
+002800     MOVE GSS-KEY-ID  TO GDL-KEY-ID.
+002810     MOVE "SITE-ONLY" TO GDL-TYPE.
+002820     MOVE GSS-A       TO GDL-A.
+002830     MOVE GSS-B       TO GDL-B.
+002840     MOVE GSS-C       TO GDL-C.
+002850     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-DETAIL-LINE.
+002860     ADD 1 TO GSM-WS-SITE-ONLY-COUNT.
+002870     ADD 1 TO GSM-WS-TOTAL-COUNT.
+002880 2300-EXIT.
+002890     EXIT.
+002900*
+002910*===============================================================
+002920 3000-TERMINATE.
+002930*===============================================================
+002940     MOVE "MATCHED STUDENT/SITE KEYS:   " TO GSL-LABEL.
+002950     MOVE GSM-WS-MATCHED-COUNT           TO GSL-COUNT.
+002960     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-STATS-LINE.
+002970     MOVE "GRADE-CALC ONLY KEYS:        " TO GSL-LABEL.
+002980     MOVE GSM-WS-GRADE-ONLY-COUNT        TO GSL-COUNT.
+002990     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-STATS-LINE.
+003000     MOVE "LARGEST ONLY KEYS:           " TO GSL-LABEL.
+003010     MOVE GSM-WS-SITE-ONLY-COUNT         TO GSL-COUNT.
+003020     WRITE GSM-MERGE-RPT-REC FROM GSM-WS-STATS-LINE.
+003030     IF GSM-WS-GRADE-STATUS NOT = '35'
+003040         CLOSE GSM-GRADE-SRTD-FILE
+003050     END-IF.
+003060     IF GSM-WS-SITE-STATUS NOT = '35'
+003070         CLOSE GSM-SITE-SRTD-FILE
+003080     END-IF.
+003090     CLOSE GSM-MERGE-RPT-FILE.
+003100     DISPLAY "GRADE-SITE-MERGE: MATCHED KEYS: "
+003110         GSM-WS-MATCHED-COUNT.
+003120     DISPLAY "GRADE-SITE-MERGE: GRADE-ONLY KEYS: "
+003130         GSM-WS-GRADE-ONLY-COUNT.
+003140     DISPLAY "GRADE-SITE-MERGE: SITE-ONLY KEYS: "
+003150         GSM-WS-SITE-ONLY-COUNT.
+003160     DISPLAY "GRADE-SITE-MERGE: TOTAL KEYS ON REPORT: "
+003170         GSM-WS-TOTAL-COUNT.
+003180 3000-EXIT.
+003190     EXIT.
