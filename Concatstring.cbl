@@ -1,24 +1,205 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONCATSTRING.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STR1      PIC A(20).
-       01 STR2      PIC A(20).
-       01 RESULT    PIC A(41).  
-       01 LEN-ST  PIC 9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Enter first string: ".
-           ACCEPT STR1.
-           DISPLAY "Enter second string: ".
-           ACCEPT STR2.
-           STRING STR1 DELIMITED BY SPACE
-                  ' ' DELIMITED BY SIZE
-                  STR2 DELIMITED BY SPACE
-                  INTO RESULT
-           END-STRING.
-           INSPECT RESULT TALLYING RES-LEN FOR CHARACTERS.
-           DISPLAY "Concatenated String: " RESULT.
-           DISPLAY "LENGTH OF STRING:"LEN-ST.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     CONCATSTRING.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   LABEL PRINTING DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - CONCATENATED ONLY
+000130*                    STR1 AND STR2 VIA ACCEPT.
+000140*   08/09/2026 RK    REPLACED THE TWO FIXED FIELDS WITH AN
+000150*                    OCCURS TABLE OF ADDRESS LINES (STREET,
+000160*                    CITY, STATE, ZIP) SO THE PROGRAM CAN
+000170*                    BUILD A FULL MAILING LABEL, NOT JUST
+000180*                    CONCATENATE TWO WORDS.
+000190*   08/09/2026 RK    CONVERTED TO A MAIL-MERGE BATCH RUN.
+000200*                    READS CAT-NAME-FILE (NAME-FIRST/NAME-LAST
+000210*                    PER RECORD), LOADS EACH PAIR INTO THE SAME
+000220*                    ADDRESS-LINE TABLE AND STRING LOGIC ADDED
+000230*                    ABOVE, AND WRITES THE MERGED FULL NAMES
+000240*                    PLUS A TRAILING RECORD COUNT TO
+000250*                    CAT-MERGE-FILE INSTEAD OF ACCEPTING ONE
+000260*                    ADDRESS INTERACTIVELY PER RUN.
+000261*   08/09/2026 RK    ADDED CAT-SECLOG-FILE, ONE AUDITLOG RECORD
+000262*                    WRITTEN AT STARTUP SHOWING WHO RAN THE JOB.
+000270*---------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. IBM-370.
+000310 OBJECT-COMPUTER. IBM-370.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CAT-NAME-FILE     ASSIGN TO CATNAME
+000350         ORGANIZATION IS LINE SEQUENTIAL.
+000360     SELECT CAT-MERGE-FILE    ASSIGN TO CATMRGE
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000371     SELECT CAT-SECLOG-FILE   ASSIGN TO CATSECLG
+000372         ORGANIZATION IS LINE SEQUENTIAL
+000373         FILE STATUS IS CAT-WS-SECLOG-STATUS.
+000374     SELECT CAT-JOBSTAT-FILE  ASSIGN TO NITESTAT
+000375         ORGANIZATION IS LINE SEQUENTIAL
+000376         FILE STATUS IS CAT-WS-JOBSTAT-STATUS.
+000380*
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CAT-NAME-FILE
+000420     RECORD CONTAINS 30 CHARACTERS.
+000430 01  CAT-NAME-REC.
+000440     05  CAT-IN-FIRST            PIC X(15).
+000450     05  CAT-IN-LAST             PIC X(15).
+000460*
+000470 FD  CAT-MERGE-FILE
+000480     RECORD CONTAINS 80 CHARACTERS.
+000490 01  CAT-MERGE-REC               PIC X(80).
+000500*
+000501 FD  CAT-SECLOG-FILE
+000502     RECORD CONTAINS 80 CHARACTERS.
+000503     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000504         BY ==CAT-SECLOG-REC==.
+000505*
+000506 FD  CAT-JOBSTAT-FILE
+000507     RECORD CONTAINS 80 CHARACTERS.
+000508     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000509         BY ==CAT-JOBSTAT-REC==.
+000510*
+000511 WORKING-STORAGE SECTION.
+000520 77  CAT-WS-EOF-SW               PIC X(01) VALUE 'N'.
+000530     88  CAT-WS-EOF              VALUE 'Y'.
+000531 77  CAT-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000532 77  CAT-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000540 77  CAT-WS-NAME-COUNT           PIC 9(05) COMP VALUE ZERO.
+000550 77  CAT-WS-ADDR-COUNT           PIC 9(02) COMP VALUE 2.
+000560 77  CAT-WS-LABEL-PTR            PIC 9(03) COMP VALUE 1.
+000570*
+000580 01  CAT-ADDR-TABLE.
+000590     05  CAT-ADDR-ENTRY  OCCURS 4 TIMES
+000600                         INDEXED BY CAT-ADDR-IDX.
+000610         10  CAT-ADDR-LINE       PIC X(30).
+000620*
+000630 01  CAT-WS-LABEL                PIC X(130).
+000640*
+000650 01  CAT-WS-COUNT-LINE.
+000660     05  FILLER                  PIC X(18) VALUE
+000670         "NAMES MERGED:   ".
+000680     05  CCL-NAME-COUNT          PIC Z(4)9.
+000690     05  FILLER                  PIC X(57).
+000700*
+000710 PROCEDURE DIVISION.
+000720*===============================================================
+000730 0000-MAINLINE.
+000740*===============================================================
+000750     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000760     PERFORM 2000-PROCESS-NAME THRU 2000-EXIT
+000770         UNTIL CAT-WS-EOF.
+000780     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000790     STOP RUN.
+000800*
+000810*===============================================================
+000820 1000-INITIALIZE.
+000830*===============================================================
+000840     OPEN INPUT  CAT-NAME-FILE.
+000850     OPEN OUTPUT CAT-MERGE-FILE.
+000855     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+000860     READ CAT-NAME-FILE
+000870         AT END
+000880             MOVE 'Y' TO CAT-WS-EOF-SW
+000890     END-READ.
+000900 1000-EXIT.
+000910     EXIT.
+000920*
+000930*===============================================================
+000940 2000-PROCESS-NAME.
+000950*===============================================================
+000960     MOVE CAT-IN-FIRST TO CAT-ADDR-LINE (1).
+000970     MOVE CAT-IN-LAST  TO CAT-ADDR-LINE (2).
+000980     MOVE SPACES       TO CAT-WS-LABEL.
+000990     MOVE 1            TO CAT-WS-LABEL-PTR.
+001000     PERFORM 2100-BUILD-LABEL THRU 2100-EXIT
+001010         VARYING CAT-ADDR-IDX FROM 1 BY 1
+001020         UNTIL CAT-ADDR-IDX > CAT-WS-ADDR-COUNT.
+001030     PERFORM 2200-WRITE-MERGE-LINE THRU 2200-EXIT.
+001040     ADD 1 TO CAT-WS-NAME-COUNT.
+001050     READ CAT-NAME-FILE
+001060         AT END
+001070             MOVE 'Y' TO CAT-WS-EOF-SW
+001080     END-READ.
+001090 2000-EXIT.
+001100     EXIT.
+001110*
+001120*===============================================================
+001130 2100-BUILD-LABEL.
+001140*===============================================================
+001150*    APPENDS EACH NON-BLANK TABLE ENTRY TO THE LABEL, ONE
+001160*    SPACE APART, TRIMMING TRAILING BLANKS ON EACH ENTRY SO
+001170*    THE RESULT DOES NOT FILL WITH GAPS. GENERAL ENOUGH TO
+001180*    BUILD A FULL NAME FROM TWO ENTRIES OR A MAILING LABEL
+001190*    FROM FOUR, DEPENDING ON CAT-WS-ADDR-COUNT.
+001200     STRING CAT-ADDR-LINE (CAT-ADDR-IDX) DELIMITED BY SPACE
+001210            ' ' DELIMITED BY SIZE
+001220            INTO CAT-WS-LABEL
+001230            WITH POINTER CAT-WS-LABEL-PTR
+001240     END-STRING.
+001250 2100-EXIT.
+001260     EXIT.
+001270*
+001280*===============================================================
+001290 2200-WRITE-MERGE-LINE.
+001300*===============================================================
+001310     WRITE CAT-MERGE-REC FROM CAT-WS-LABEL.
+001320 2200-EXIT.
+001330     EXIT.
+001340*
+001350*===============================================================
+001360 3000-TERMINATE.
+001370*===============================================================
+001380     MOVE CAT-WS-NAME-COUNT TO CCL-NAME-COUNT.
+001390     WRITE CAT-MERGE-REC FROM CAT-WS-COUNT-LINE.
+001400     CLOSE CAT-NAME-FILE.
+001410     CLOSE CAT-MERGE-FILE.
+001420     DISPLAY "CONCATSTRING: NAMES MERGED: " CAT-WS-NAME-COUNT.
+001425     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001430 3000-EXIT.
+001440     EXIT.
+001450*
+001460*===============================================================
+001470 1095-WRITE-SECLOG.
+001480*===============================================================
+001490     OPEN EXTEND CAT-SECLOG-FILE.
+001500     IF CAT-WS-SECLOG-STATUS NOT = "00"
+001510         OPEN OUTPUT CAT-SECLOG-FILE
+001520     END-IF.
+001530     MOVE SPACES          TO CAT-SECLOG-REC.
+001540     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+001550     MOVE "CONCAT"        TO AUD-PROGRAM-ID.
+001560     ACCEPT AUD-RUN-DATE  FROM DATE YYYYMMDD.
+001570     ACCEPT AUD-RUN-TIME  FROM TIME.
+001580     MOVE "BATCH MAIL-MERGE LABEL RUN" TO AUD-KEY-INPUT.
+001590     WRITE CAT-SECLOG-REC.
+001600     CLOSE CAT-SECLOG-FILE.
+001610 1095-EXIT.
+001620     EXIT.
+001630*
+001640*===============================================================
+001650 9000-WRITE-JOBSTAT.
+001660*===============================================================
+001670*    RECORDS THAT CONCATSTRING (STEP040 IN NITERUN.JCL) FINISHED
+001680*    THIS RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO
+001690*    A RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+001700     OPEN EXTEND CAT-JOBSTAT-FILE.
+001710     IF CAT-WS-JOBSTAT-STATUS NOT = "00"
+001720         OPEN OUTPUT CAT-JOBSTAT-FILE
+001730     END-IF.
+001740     MOVE SPACES          TO CAT-JOBSTAT-REC.
+001750     MOVE "CONCAT"        TO RST-PROGRAM-ID.
+001760     MOVE 04              TO RST-SEQ-NO.
+001770     ACCEPT RST-RUN-DATE  FROM DATE YYYYMMDD.
+001780     ACCEPT RST-RUN-TIME  FROM TIME.
+001790     MOVE 'S'             TO RST-STATUS.
+001800     WRITE CAT-JOBSTAT-REC.
+001810     CLOSE CAT-JOBSTAT-FILE.
+001820 9000-EXIT.
+001830     EXIT.
