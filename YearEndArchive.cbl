@@ -0,0 +1,225 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     YEAR-END-ARCHIVE.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   CENTRAL DATA PROCESSING.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   08/09/2026 RK    ORIGINAL VERSION. SPLITS GRADE-CALC'S
+000130*                    GRA-AUDIT-FILE AND SIMPLE-INTEREST'S
+000140*                    SIM-HIST-FILE INTO AN ARCHIVE EXTRACT (EVERY
+000150*                    RECORD DATED ON OR BEFORE ARC-CUTOFF-DATE)
+000160*                    AND A RETAIN EXTRACT (EVERYTHING NEWER),
+000170*                    SO THE REQUIRED RETENTION HISTORY MOVES TO
+000180*                    A YEARLY ARCHIVE DATASET INSTEAD OF LETTING
+000190*                    THE LIVE AUDIT/HISTORY FILE GROW FOREVER.
+000200*                    THE ACTUAL "PURGE" OF THE LIVE FILE IS A
+000210*                    JCL DATASET SWAP (DELETE THE OLD LIVE
+000220*                    DATASET, RENAME THE RETAIN EXTRACT INTO ITS
+000230*                    PLACE) - THE SAME WAY A LIVE VSAM/GDG FILE
+000240*                    IS CUT OVER IN THIS SHOP - NOT SOMETHING A
+000250*                    COBOL PROGRAM DOES TO ITS OWN OPEN DATASET.
+000260*---------------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. IBM-370.
+000300 OBJECT-COMPUTER. IBM-370.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT GRA-AUDIT-FILE    ASSIGN TO GRAAUDIT
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS ARC-WS-GRA-STATUS.
+000360     SELECT GRA-ARCHIVE-FILE  ASSIGN TO GRAARCHV
+000370         ORGANIZATION IS LINE SEQUENTIAL.
+000380     SELECT GRA-KEEP-FILE     ASSIGN TO GRAKEEP
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT SIM-HIST-FILE     ASSIGN TO SIMHIST
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS ARC-WS-SIM-STATUS.
+000430     SELECT SIM-ARCHIVE-FILE  ASSIGN TO SIMARCHV
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+000450     SELECT SIM-KEEP-FILE     ASSIGN TO SIMKEEP
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470     SELECT ARC-CUTOFF-FILE   ASSIGN TO ARCCUTOF
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000485         FILE STATUS IS ARC-WS-CUTOFF-STATUS.
+000490*
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  GRA-AUDIT-FILE
+000530     RECORD CONTAINS 80 CHARACTERS.
+000540 01  GRA-AUDIT-REC.
+000550     05  GRA-AU-STUDENT-ID       PIC X(09).
+000560     05  GRA-AU-OLD-GRADE        PIC X(01).
+000570     05  GRA-AU-NEW-GRADE        PIC X(01).
+000580     05  GRA-AU-RUN-DATE         PIC 9(08).
+000590     05  GRA-AU-RUN-TIME         PIC 9(08).
+000600     05  FILLER                  PIC X(53).
+000610*
+000620 FD  GRA-ARCHIVE-FILE
+000630     RECORD CONTAINS 80 CHARACTERS.
+000640 01  GRA-ARCHIVE-REC             PIC X(80).
+000650*
+000660 FD  GRA-KEEP-FILE
+000670     RECORD CONTAINS 80 CHARACTERS.
+000680 01  GRA-KEEP-REC                PIC X(80).
+000690*
+000700 FD  SIM-HIST-FILE
+000710     RECORD CONTAINS 40 CHARACTERS.
+000720 01  SIM-HIST-REC.
+000730     05  SHR-LOAN-ID             PIC X(10).
+000740     05  SHR-PRINCIPAL           PIC 9(04)V99.
+000750     05  SHR-RATE                PIC 9(02)V99.
+000760     05  SHR-TERM                PIC 9(01)V99.
+000770     05  SHR-INTEREST            PIC 9(03)V99.
+000780     05  SHR-RUN-DATE            PIC 9(08).
+000790     05  FILLER                  PIC X(10).
+000800*
+000810 FD  SIM-ARCHIVE-FILE
+000820     RECORD CONTAINS 40 CHARACTERS.
+000830 01  SIM-ARCHIVE-REC             PIC X(40).
+000840*
+000850 FD  SIM-KEEP-FILE
+000860     RECORD CONTAINS 40 CHARACTERS.
+000870 01  SIM-KEEP-REC                PIC X(40).
+000880*
+000890 FD  ARC-CUTOFF-FILE
+000900     RECORD CONTAINS 08 CHARACTERS.
+000910 01  ARC-CUTOFF-REC              PIC 9(08).
+000920*
+000930 WORKING-STORAGE SECTION.
+000940 77  ARC-WS-GRA-EOF-SW           PIC X(01) VALUE 'N'.
+000950     88  ARC-WS-GRA-EOF          VALUE 'Y'.
+000960 77  ARC-WS-SIM-EOF-SW           PIC X(01) VALUE 'N'.
+000970     88  ARC-WS-SIM-EOF          VALUE 'Y'.
+000980 77  ARC-WS-GRA-STATUS           PIC X(02) VALUE '00'.
+000990 77  ARC-WS-SIM-STATUS           PIC X(02) VALUE '00'.
+000995 77  ARC-WS-CUTOFF-STATUS        PIC X(02) VALUE '00'.
+001000 77  ARC-WS-GRA-ARCH-COUNT       PIC 9(05) COMP VALUE ZERO.
+001010 77  ARC-WS-GRA-KEEP-COUNT       PIC 9(05) COMP VALUE ZERO.
+001020 77  ARC-WS-SIM-ARCH-COUNT       PIC 9(05) COMP VALUE ZERO.
+001030 77  ARC-WS-SIM-KEEP-COUNT       PIC 9(05) COMP VALUE ZERO.
+001040 77  ARC-CUTOFF-DATE             PIC 9(08) VALUE ZERO.
+001050*
+001060 PROCEDURE DIVISION.
+001070*===============================================================
+001080 0000-MAINLINE.
+001090*===============================================================
+001100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001110     PERFORM 2000-SPLIT-GRA-AUDIT THRU 2000-EXIT
+001120         UNTIL ARC-WS-GRA-EOF.
+001130     PERFORM 3000-SPLIT-SIM-HIST THRU 3000-EXIT
+001140         UNTIL ARC-WS-SIM-EOF.
+001150     PERFORM 4000-TERMINATE THRU 4000-EXIT.
+001160     STOP RUN.
+001170*
+001180*===============================================================
+001190 1000-INITIALIZE.
+001200*===============================================================
+001210*    THE CUTOFF DATE COMES FROM ARC-CUTOFF-FILE - A ONE-RECORD
+001220*    CONTROL FILE THE OPERATOR OR JCL POINTS AT A YYYYMMDD VALUE
+001230*    (TYPICALLY THE LAST DAY OF THE FISCAL YEAR BEING CLOSED) -
+001240*    RATHER THAN BEING ACCEPTED AT A TERMINAL, SINCE THIS RUNS
+001250*    AS AN UNATTENDED YEAR-END BATCH JOB.
+001260     OPEN INPUT ARC-CUTOFF-FILE.
+001262     IF ARC-WS-CUTOFF-STATUS = '35'
+001264         DISPLAY "YEAR-END-ARCHIVE: NO CUTOFF DATE - "
+001266             "ABORTING RUN"
+001268         MOVE 16 TO RETURN-CODE
+001269         STOP RUN
+001270     END-IF.
+001271     READ ARC-CUTOFF-FILE
+001280         AT END
+001290             DISPLAY "YEAR-END-ARCHIVE: NO CUTOFF DATE - "
+001300                 "ABORTING RUN"
+001310             MOVE 16 TO RETURN-CODE
+001320             STOP RUN
+001330     END-READ.
+001340     MOVE ARC-CUTOFF-REC TO ARC-CUTOFF-DATE.
+001350     CLOSE ARC-CUTOFF-FILE.
+001360     OPEN INPUT  GRA-AUDIT-FILE.
+001370     OPEN OUTPUT GRA-ARCHIVE-FILE.
+001380     OPEN OUTPUT GRA-KEEP-FILE.
+001390     OPEN INPUT  SIM-HIST-FILE.
+001400     OPEN OUTPUT SIM-ARCHIVE-FILE.
+001410     OPEN OUTPUT SIM-KEEP-FILE.
+001412     IF ARC-WS-GRA-STATUS = '35'
+001414         MOVE 'Y' TO ARC-WS-GRA-EOF-SW
+001416     END-IF.
+001418     IF ARC-WS-SIM-STATUS = '35'
+001419         MOVE 'Y' TO ARC-WS-SIM-EOF-SW
+001420     END-IF.
+001422     IF NOT ARC-WS-GRA-EOF
+001424         READ GRA-AUDIT-FILE
+001430             AT END
+001440                 MOVE 'Y' TO ARC-WS-GRA-EOF-SW
+001450         END-READ
+001452     END-IF.
+001460     IF NOT ARC-WS-SIM-EOF
+001462         READ SIM-HIST-FILE
+001470             AT END
+001480                 MOVE 'Y' TO ARC-WS-SIM-EOF-SW
+001490         END-READ
+001492     END-IF.
+001500 1000-EXIT.
+001510     EXIT.
+001520*
+001530*===============================================================
+001540 2000-SPLIT-GRA-AUDIT.
+001550*===============================================================
+001560     IF GRA-AU-RUN-DATE <= ARC-CUTOFF-DATE
+001570         WRITE GRA-ARCHIVE-REC FROM GRA-AUDIT-REC
+001580         ADD 1 TO ARC-WS-GRA-ARCH-COUNT
+001590     ELSE
+001600         WRITE GRA-KEEP-REC FROM GRA-AUDIT-REC
+001610         ADD 1 TO ARC-WS-GRA-KEEP-COUNT
+001620     END-IF.
+001630     READ GRA-AUDIT-FILE
+001640         AT END
+001650             MOVE 'Y' TO ARC-WS-GRA-EOF-SW
+001660     END-READ.
+001670 2000-EXIT.
+001680     EXIT.
+001690*
+001700*===============================================================
+001710 3000-SPLIT-SIM-HIST.
+001720*===============================================================
+001730     IF SHR-RUN-DATE <= ARC-CUTOFF-DATE
+001740         WRITE SIM-ARCHIVE-REC FROM SIM-HIST-REC
+001750         ADD 1 TO ARC-WS-SIM-ARCH-COUNT
+001760     ELSE
+001770         WRITE SIM-KEEP-REC FROM SIM-HIST-REC
+001780         ADD 1 TO ARC-WS-SIM-KEEP-COUNT
+001790     END-IF.
+001800     READ SIM-HIST-FILE
+001810         AT END
+001820             MOVE 'Y' TO ARC-WS-SIM-EOF-SW
+001830     END-READ.
+001840 3000-EXIT.
+001850     EXIT.
+001860*
+001870*===============================================================
+001880 4000-TERMINATE.
+001890*===============================================================
+001900     CLOSE GRA-AUDIT-FILE.
+001910     CLOSE GRA-ARCHIVE-FILE.
+001920     CLOSE GRA-KEEP-FILE.
+001930     CLOSE SIM-HIST-FILE.
+001940     CLOSE SIM-ARCHIVE-FILE.
+001950     CLOSE SIM-KEEP-FILE.
+001960     DISPLAY "YEAR-END-ARCHIVE: CUTOFF DATE:       "
+001970         ARC-CUTOFF-DATE.
+001980     DISPLAY "YEAR-END-ARCHIVE: GRADE AUDIT ARCHIVED: "
+001990         ARC-WS-GRA-ARCH-COUNT.
+002000     DISPLAY "YEAR-END-ARCHIVE: GRADE AUDIT RETAINED: "
+002010         ARC-WS-GRA-KEEP-COUNT.
+002020     DISPLAY "YEAR-END-ARCHIVE: LOAN HISTORY ARCHIVED: "
+002030         ARC-WS-SIM-ARCH-COUNT.
+002040     DISPLAY "YEAR-END-ARCHIVE: LOAN HISTORY RETAINED: "
+002050         ARC-WS-SIM-KEEP-COUNT.
+002060 4000-EXIT.
+002070     EXIT.
