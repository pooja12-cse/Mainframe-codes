@@ -1,35 +1,423 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIME-NUMBER.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-         01 NUM        PIC 9(3).
-         01 DIVISOR    PIC 9(3).
-         01 IS-PRIME   PIC X.
-         01 REM        PIC 9(3).
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "ENTER A NUMBER:".
-           ACCEPT NUM.
-           MOVE 'Y' TO IS-PRIME.
-           IF NUM <= 1
-               MOVE 'N' TO IS-PRIME
-           ELSE
-               PERFORM VARYING DIVISOR FROM 2 BY 1
-                   UNTIL DIVISOR > NUM / 2
-                   COMPUTE REM = NUM - (NUM / DIVISOR * DIVISOR)
-                   IF REM = 0
-                       MOVE 'N' TO IS-PRIME
-                       EXIT PERFORM
-                   END-IF
-               END-PERFORM
-           END-IF.
-
-           IF IS-PRIME = 'Y'
-               DISPLAY NUM " IS A PRIME NUMBER"
-           ELSE
-               DISPLAY NUM " IS NOT PRIME"
-           END-IF.
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     PRIME-NUMBER.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   SHIPPING OPERATIONS DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - SINGLE NUMBER VIA ACCEPT,
+000130*                    TRIAL DIVISION UP TO NUM / 2.
+000140*   08/09/2026 RK    REPLACED THE PER-NUMBER TRIAL DIVISION WITH
+000150*                    A SIEVE OF ERATOSTHENES BUILT ONCE OVER
+000160*                    1-999 (THE FULL RANGE OF NUM'S PIC 9(3)).
+000170*                    OPERATIONS NOW ENTERS A FROM/TO RANGE AND
+000180*                    GETS A REPORT OF EVERY PRIME IN THAT RANGE
+000190*                    INSTEAD OF A YES/NO ANSWER FOR ONE NUMBER.
+000200*   08/09/2026 RK    ADDED PRM-CHECK-FILE/PRM-CHKRPT-FILE SO A
+000210*                    BATCH OF NUMBERS CAN BE PRIMALITY-CHECKED
+000220*                    IN ONE RUN. EACH LOOKUP USES THE SAME SIEVE
+000230*                    TABLE BUILT FOR THE RANGE REPORT RATHER THAN
+000240*                    REPEATING TRIAL DIVISION PER RECORD.
+000241*   08/09/2026 RK    PRM-RPT-FILE NOW CARRIES PAGE HEADERS VIA THE
+000242*                    SHARED RPTPAGE LAYOUT (ALSO USED BY DIVISIBLE
+000243*                    AND FIBONACCI) INSTEAD OF ONE UNBROKEN STREAM
+000244*                    OF PRIME LINES.
+000245*   08/09/2026 RK    ADDED PRM-CHKPT-FILE, BUILT FROM THE SAME
+000246*                    SHARED CHKPOINT LAYOUT FIBONACCI AND
+000247*                    DIVISIBLE USE, SO A LARGE RANGE REPORT
+000248*                    THAT GETS CANCELLED CAN BE RESTARTED FROM
+000249*                    THE LAST NUMBER SCANNED.
+000251*   08/09/2026 RK    ADDED PRM-SECLOG-FILE, ONE AUDITLOG RECORD
+000252*                    WRITTEN AT STARTUP SHOWING WHO RAN THE SCAN.
+000253*   08/09/2026 RK    ADDED PRM-JOBSTAT-FILE, ONE COMPLETION RECORD
+000254*                    APPENDED TO THE SHARED NITE-STATUS DATASET AT
+000255*                    THE END OF THE RUN.
+000256*   08/09/2026 RK    THE NEW SHARED NUM-UTIL SUBPROGRAM IS NOT USED
+000257*                    HERE - THE SIEVE ABOVE DELIBERATELY MARKS
+000258*                    MULTIPLES OFF THE TABLE INSTEAD OF TESTING ONE
+000259*                    NUMBER AT A TIME SO A RANGE REPORT DOES NOT
+000261*                    PAY FOR A DIVIDE PER CANDIDATE, AND A CALL PER
+000262*                    CANDIDATE WOULD UNDO THAT.
+000250*---------------------------------------------------------------
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. IBM-370.
+000290 OBJECT-COMPUTER. IBM-370.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT PRM-RPT-FILE      ASSIGN TO PRMRPT
+000330         ORGANIZATION IS LINE SEQUENTIAL.
+000340     SELECT PRM-CHECK-FILE    ASSIGN TO PRMCHECK
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS PRM-WS-CHECK-STATUS.
+000370     SELECT PRM-CHKRPT-FILE   ASSIGN TO PRMCKRPT
+000380         ORGANIZATION IS LINE SEQUENTIAL.
+000385     SELECT PRM-CHKPT-FILE    ASSIGN TO PRMCKPT
+000386         ORGANIZATION IS LINE SEQUENTIAL
+000387         FILE STATUS IS PRM-WS-CKPT-STATUS.
+000388     SELECT PRM-SECLOG-FILE   ASSIGN TO PRMSECLG
+000389         ORGANIZATION IS LINE SEQUENTIAL
+000391         FILE STATUS IS PRM-WS-SECLOG-STATUS.
+000392     SELECT PRM-JOBSTAT-FILE  ASSIGN TO NITESTAT
+000393         ORGANIZATION IS LINE SEQUENTIAL
+000394         FILE STATUS IS PRM-WS-JOBSTAT-STATUS.
+000390*
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  PRM-RPT-FILE
+000430     RECORD CONTAINS 80 CHARACTERS.
+000440 01  PRM-RPT-REC                 PIC X(80).
+000450*
+000460 FD  PRM-CHECK-FILE
+000470     RECORD CONTAINS 3 CHARACTERS.
+000480 01  PRM-CHECK-REC               PIC 9(03).
+000490*
+000500 FD  PRM-CHKRPT-FILE
+000510     RECORD CONTAINS 80 CHARACTERS.
+000520 01  PRM-CHKRPT-REC              PIC X(80).
+000530*
+000532 FD  PRM-CHKPT-FILE
+000533     RECORD CONTAINS 30 CHARACTERS.
+000534     COPY CHKPOINT REPLACING ==CHKPOINT-RECORD== BY
+000535         ==PRM-CHKPT-REC==.
+000536 01  PRM-CHKPT-STATE REDEFINES PRM-CHKPT-REC.
+000537     05  PRM-CKP-DONE-SW          PIC X(01).
+000538     05  PRM-CKP-NUM              PIC 9(03).
+000539     05  PRM-CKP-PRIME-COUNT      PIC 9(05).
+000541     05  FILLER                  PIC X(21).
+000542*
+000543 FD  PRM-SECLOG-FILE
+000544     RECORD CONTAINS 80 CHARACTERS.
+000545     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD== BY
+000546         ==PRM-SECLOG-REC==.
+000547*
+000548 FD  PRM-JOBSTAT-FILE
+000551     RECORD CONTAINS 80 CHARACTERS.
+000552     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD== BY
+000553         ==PRM-JOBSTAT-REC==.
+000540 WORKING-STORAGE SECTION.
+000550 01  NUM                         PIC 9(3).
+000560*
+000570 01  PRM-SIEVE-TABLE.
+000580     05  PRM-SIEVE-ENTRY OCCURS 999 TIMES PIC X(01).
+000590*
+000600 77  PRM-WS-FROM                 PIC 9(03).
+000610 77  PRM-WS-TO                   PIC 9(03).
+000620 77  PRM-WS-I                    PIC 9(03) COMP VALUE ZERO.
+000630 77  PRM-WS-J                    PIC 9(03) COMP VALUE ZERO.
+000640 77  PRM-WS-I-SQ                 PIC 9(06) COMP VALUE ZERO.
+000650 77  PRM-WS-PRIME-COUNT          PIC 9(05) COMP VALUE ZERO.
+000660 77  PRM-WS-CHECK-STATUS         PIC X(02) VALUE '00'.
+000670 77  PRM-WS-CHECK-EOF-SW         PIC X(01) VALUE 'N'.
+000680     88  PRM-WS-CHECK-EOF        VALUE 'Y'.
+000690 77  PRM-WS-CHECK-COUNT          PIC 9(05) COMP VALUE ZERO.
+000691 77  PRM-WS-CKPT-STATUS          PIC X(02) VALUE '00'.
+000692 77  PRM-WS-CKPT-INTVL           PIC 9(03) COMP VALUE 50.
+000693 77  PRM-WS-CKPT-REM             PIC 9(03) COMP VALUE ZERO.
+000696 77  PRM-WS-CKPT-QUOT            PIC 9(05) COMP VALUE ZERO.
+000694 77  PRM-WS-RESUME-SW            PIC X(01) VALUE 'N'.
+000697 77  PRM-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000698 77  PRM-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000699 77  PRM-WS-OVERFLOW-SW          PIC X(01) VALUE 'N'.
+000699     88  PRM-WS-OVERFLOW         VALUE 'Y'.
+000698 01  PRM-WS-SECLOG-FROM          PIC ZZ9.
+000699 01  PRM-WS-SECLOG-TO            PIC ZZ9.
+000695     COPY RPTPAGE.
+000700*
+000710 01  PRM-WS-RANGE-LINE.
+000720     05  FILLER                  PIC X(08) VALUE
+000730         "PRIME: ".
+000740     05  PRL-NUM                 PIC ZZ9.
+000750     05  FILLER                  PIC X(69).
+000760*
+000830 01  PRM-WS-CHK-LINE.
+000840     05  PCL-NUM                 PIC ZZ9.
+000850     05  FILLER                  PIC X(03).
+000860     05  PCL-RESULT              PIC X(20).
+000870     05  FILLER                  PIC X(54).
+000880*
+000890 PROCEDURE DIVISION.
+000900*===============================================================
+000910 0000-MAINLINE.
+000920*===============================================================
+000930     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000940     PERFORM 2000-BUILD-SIEVE THRU 2000-EXIT.
+000950     PERFORM 3000-RANGE-REPORT THRU 3000-EXIT.
+000960     PERFORM 4000-CHECK-FILE THRU 4000-EXIT.
+000970     PERFORM 5000-TERMINATE THRU 5000-EXIT.
+000980     STOP RUN.
+000990*
+001000*===============================================================
+001010 1000-INITIALIZE.
+001020*===============================================================
+001030     DISPLAY "ENTER THE STARTING NUMBER (FROM):".
+001040     ACCEPT PRM-WS-FROM.
+001050     DISPLAY "ENTER THE ENDING NUMBER (TO):".
+001060     ACCEPT PRM-WS-TO.
+001062     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+001063     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+001066     PERFORM 1150-OPEN-RPT-FILE THRU 1150-EXIT.
+001080     OPEN OUTPUT PRM-CHKRPT-FILE.
+001085     MOVE "SHIPPING OPERATIONS" TO RPT-HDR-TITLE1.
+001086     MOVE "PRIME NUMBER REPORT" TO RPT-HDR-TITLE2.
+001090 1000-EXIT.
+001100     EXIT.
+001110*
+001120*===============================================================
+001130 2000-BUILD-SIEVE.
+001140*===============================================================
+001150*    MARKS EVERY ENTRY PRIME (Y), THEN CROSSES OFF 1 AND EVERY
+001160*    MULTIPLE OF EACH PRIME FOUND, THE WAY ERATOSTHENES' SIEVE
+001170*    WORKS. THE TABLE COVERS 1-999, THE FULL RANGE OF A PIC
+001180*    9(3) NUMBER, SO IT ONLY HAS TO BE BUILT ONCE PER RUN.
+001190     PERFORM 2010-INIT-ENTRY THRU 2010-EXIT
+001200         VARYING PRM-WS-I FROM 1 BY 1 UNTIL PRM-WS-I > 999.
+001210     MOVE 'N' TO PRM-SIEVE-ENTRY (1).
+001220     PERFORM 2100-SIEVE-PASS THRU 2100-EXIT
+001230         VARYING PRM-WS-I FROM 2 BY 1 UNTIL PRM-WS-I > 999.
+001240 2000-EXIT.
+001250     EXIT.
+001260*
+001270*===============================================================
+001280 2010-INIT-ENTRY.
+001290*===============================================================
+001300     MOVE 'Y' TO PRM-SIEVE-ENTRY (PRM-WS-I).
+001310 2010-EXIT.
+001320     EXIT.
+001330*
+001340*===============================================================
+001350 2100-SIEVE-PASS.
+001360*===============================================================
+001370     COMPUTE PRM-WS-I-SQ = PRM-WS-I * PRM-WS-I.
+001380     IF PRM-SIEVE-ENTRY (PRM-WS-I) = 'Y' AND PRM-WS-I-SQ <= 999
+001390         PERFORM 2110-MARK-MULTIPLES THRU 2110-EXIT
+001400             VARYING PRM-WS-J FROM PRM-WS-I-SQ BY PRM-WS-I
+001410             UNTIL PRM-WS-J > 999
+001420     END-IF.
+001430 2100-EXIT.
+001440     EXIT.
+001450*
+001460*===============================================================
+001470 2110-MARK-MULTIPLES.
+001480*===============================================================
+001490     MOVE 'N' TO PRM-SIEVE-ENTRY (PRM-WS-J).
+001500 2110-EXIT.
+001510     EXIT.
+001520*
+001530*===============================================================
+001540 3000-RANGE-REPORT.
+001550*===============================================================
+001560     PERFORM 3100-CHECK-RANGE-NUM THRU 3100-EXIT
+001570         VARYING NUM FROM PRM-WS-FROM BY 1
+001575         UNTIL NUM > PRM-WS-TO OR PRM-WS-OVERFLOW.
+001575     MOVE "TOTAL PRIMES FOUND:" TO RPT-FTR-LABEL.
+001585     MOVE PRM-WS-PRIME-COUNT    TO RPT-FTR-COUNT.
+001590     WRITE PRM-RPT-REC FROM RPT-PAGE-FTR-LINE.
+001600 3000-EXIT.
+001610     EXIT.
+001620*
+001630*===============================================================
+001640 3100-CHECK-RANGE-NUM.
+001650*===============================================================
+001660     IF NUM NOT = ZERO
+001670         IF PRM-SIEVE-ENTRY (NUM) = 'Y'
+001675             IF RPT-LINE-CNT >= RPT-LINES-PER-PAGE
+001676                 PERFORM 3150-WRITE-HEADER THRU 3150-EXIT
+001677             END-IF
+001680             MOVE NUM TO PRL-NUM
+001690             WRITE PRM-RPT-REC FROM PRM-WS-RANGE-LINE
+001695             ADD 1 TO RPT-LINE-CNT
+001700             ADD 1 TO PRM-WS-PRIME-COUNT
+001710         END-IF
+001720     END-IF.
+001705     DIVIDE NUM BY PRM-WS-CKPT-INTVL GIVING PRM-WS-CKPT-QUOT
+001706         REMAINDER PRM-WS-CKPT-REM.
+001707     IF PRM-WS-CKPT-REM = ZERO
+001708         PERFORM 3200-SAVE-CHECKPOINT THRU 3200-EXIT
+001709     END-IF.
+001711 3100-EXIT.
+001712     EXIT.
+001713*
+001714*===============================================================
+001715 3150-WRITE-HEADER.
+001716*===============================================================
+001717     ADD 1 TO RPT-PAGE-NO.
+001718     MOVE RPT-PAGE-NO TO RPT-HDR-PAGE-NO.
+001719     WRITE PRM-RPT-REC FROM RPT-PAGE-HDR-LINE.
+001721     MOVE ZERO TO RPT-LINE-CNT.
+001722 3150-EXIT.
+001723     EXIT.
+001730*
+001740*===============================================================
+001750 4000-CHECK-FILE.
+001760*===============================================================
+001770*    READS PRM-CHECK-FILE, IF IT EXISTS, AND REPORTS EACH
+001780*    NUMBER'S PRIMALITY FROM THE SIEVE TABLE BUILT ABOVE. A
+001790*    MISSING CHECK FILE IS NOT AN ERROR - THE RANGE REPORT CAN
+001800*    STAND ON ITS OWN.
+001810     OPEN INPUT PRM-CHECK-FILE.
+001820     IF PRM-WS-CHECK-STATUS = '35'
+001830         GO TO 4000-EXIT
+001840     END-IF.
+001850     READ PRM-CHECK-FILE
+001860         AT END
+001870             MOVE 'Y' TO PRM-WS-CHECK-EOF-SW
+001880     END-READ.
+001890     PERFORM 4100-CHECK-ONE-NUM THRU 4100-EXIT
+001900         UNTIL PRM-WS-CHECK-EOF.
+001910     CLOSE PRM-CHECK-FILE.
+001920 4000-EXIT.
+001930     EXIT.
+001940*
+001950*===============================================================
+001960 4100-CHECK-ONE-NUM.
+001970*===============================================================
+001980     MOVE SPACES          TO PRM-WS-CHK-LINE.
+001990     MOVE PRM-CHECK-REC   TO PCL-NUM.
+002000     IF PRM-CHECK-REC NOT = ZERO
+002010         IF PRM-SIEVE-ENTRY (PRM-CHECK-REC) = 'Y'
+002020             MOVE "IS A PRIME NUMBER"  TO PCL-RESULT
+002030         ELSE
+002040             MOVE "IS NOT PRIME"       TO PCL-RESULT
+002050         END-IF
+002060     ELSE
+002070         MOVE "IS NOT PRIME"           TO PCL-RESULT
+002090     END-IF.
+002100     WRITE PRM-CHKRPT-REC FROM PRM-WS-CHK-LINE.
+002110     ADD 1 TO PRM-WS-CHECK-COUNT.
+002120     READ PRM-CHECK-FILE
+002130         AT END
+002140             MOVE 'Y' TO PRM-WS-CHECK-EOF-SW
+002150     END-READ.
+002160 4100-EXIT.
+002170     EXIT.
+002180*
+002190*===============================================================
+002200 5000-TERMINATE.
+002210*===============================================================
+002220     CLOSE PRM-RPT-FILE.
+002230     CLOSE PRM-CHKRPT-FILE.
+002235     PERFORM 5100-WRITE-DONE-CHECKPOINT THRU 5100-EXIT.
+002240     DISPLAY "PRIME-NUMBER: PRIMES FOUND IN RANGE: "
+002250         PRM-WS-PRIME-COUNT.
+002260     DISPLAY "PRIME-NUMBER: NUMBERS CHECKED FROM FILE: "
+002270         PRM-WS-CHECK-COUNT.
+002275     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+002280 5000-EXIT.
+002290     EXIT.
+002300*
+002310*===============================================================
+002320 1100-CHECK-RESTART.
+002330*===============================================================
+002340     OPEN INPUT PRM-CHKPT-FILE.
+002350     IF PRM-WS-CKPT-STATUS = '35'
+002360         MOVE 'N' TO PRM-WS-RESUME-SW
+002370         GO TO 1100-EXIT
+002380     END-IF.
+002390     READ PRM-CHKPT-FILE
+002400         AT END
+002410             MOVE 'N' TO PRM-WS-RESUME-SW
+002420             GO TO 1100-CLOSE
+002430     END-READ.
+002440     CLOSE PRM-CHKPT-FILE.
+002450     IF PRM-CKP-DONE-SW = 'N'
+002460         MOVE 'Y' TO PRM-WS-RESUME-SW
+002470         COMPUTE PRM-WS-FROM = PRM-CKP-NUM + 1
+002471             ON SIZE ERROR
+002472                 DISPLAY "PRIME-NUMBER: CHECKPOINT AT MAXIMUM "
+002473                     "VALUE - SCAN COMPLETE"
+002474                 MOVE PRM-CKP-NUM TO PRM-WS-FROM
+002475                 MOVE 'Y' TO PRM-WS-OVERFLOW-SW
+002476         END-COMPUTE
+002480         MOVE PRM-CKP-PRIME-COUNT TO PRM-WS-PRIME-COUNT
+002490         DISPLAY "PRIME-NUMBER: RESUMING SCAN AT " PRM-WS-FROM
+002500     ELSE
+002510         MOVE 'N' TO PRM-WS-RESUME-SW
+002520     END-IF.
+002530     GO TO 1100-EXIT.
+002540 1100-CLOSE.
+002550     CLOSE PRM-CHKPT-FILE.
+002560 1100-EXIT.
+002570     EXIT.
+002580*
+002590*===============================================================
+002600 1150-OPEN-RPT-FILE.
+002610*===============================================================
+002620     IF PRM-WS-RESUME-SW = 'Y'
+002630         OPEN EXTEND PRM-RPT-FILE
+002640     ELSE
+002650         OPEN OUTPUT PRM-RPT-FILE
+002660     END-IF.
+002670 1150-EXIT.
+002680     EXIT.
+002690*
+002700*===============================================================
+002710 3200-SAVE-CHECKPOINT.
+002720*===============================================================
+002730     OPEN OUTPUT PRM-CHKPT-FILE.
+002740     MOVE 'N' TO PRM-CKP-DONE-SW.
+002750     MOVE NUM TO PRM-CKP-NUM.
+002760     MOVE PRM-WS-PRIME-COUNT TO PRM-CKP-PRIME-COUNT.
+002770     WRITE PRM-CHKPT-REC.
+002780     CLOSE PRM-CHKPT-FILE.
+002790 3200-EXIT.
+002800     EXIT.
+002810*
+002820*===============================================================
+002830 5100-WRITE-DONE-CHECKPOINT.
+002840*===============================================================
+002850     OPEN OUTPUT PRM-CHKPT-FILE.
+002860     MOVE 'Y' TO PRM-CKP-DONE-SW.
+002870     MOVE PRM-WS-TO TO PRM-CKP-NUM.
+002880     MOVE PRM-WS-PRIME-COUNT TO PRM-CKP-PRIME-COUNT.
+002890     WRITE PRM-CHKPT-REC.
+002900     CLOSE PRM-CHKPT-FILE.
+002910 5100-EXIT.
+002920     EXIT.
+002930*
+002940*===============================================================
+002950 1095-WRITE-SECLOG.
+002960*===============================================================
+002970     OPEN EXTEND PRM-SECLOG-FILE.
+002980     IF PRM-WS-SECLOG-STATUS NOT = "00"
+002990         OPEN OUTPUT PRM-SECLOG-FILE
+003000     END-IF.
+003010     MOVE SPACES          TO PRM-SECLOG-REC.
+003020     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+003030     MOVE "PRIMENUM"      TO AUD-PROGRAM-ID.
+003040     ACCEPT AUD-RUN-DATE  FROM DATE YYYYMMDD.
+003050     ACCEPT AUD-RUN-TIME  FROM TIME.
+003060     MOVE PRM-WS-FROM     TO PRM-WS-SECLOG-FROM.
+003070     MOVE PRM-WS-TO       TO PRM-WS-SECLOG-TO.
+003080     STRING "RANGE FROM " PRM-WS-SECLOG-FROM DELIMITED BY SIZE
+003090         " TO "           PRM-WS-SECLOG-TO   DELIMITED BY SIZE
+003100         INTO AUD-KEY-INPUT.
+003110     WRITE PRM-SECLOG-REC.
+003120     CLOSE PRM-SECLOG-FILE.
+003130 1095-EXIT.
+003140     EXIT.
+003150*
+003160*===============================================================
+003170 9000-WRITE-JOBSTAT.
+003180*===============================================================
+003190*    RECORDS THAT PRIME-NUMBER (STEP080 IN NITERUN.JCL) FINISHED
+003200*    THIS RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO
+003210*    A RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+003220     OPEN EXTEND PRM-JOBSTAT-FILE.
+003230     IF PRM-WS-JOBSTAT-STATUS NOT = "00"
+003240         OPEN OUTPUT PRM-JOBSTAT-FILE
+003250     END-IF.
+003260     MOVE SPACES          TO PRM-JOBSTAT-REC.
+003270     MOVE "PRIMENUM"      TO RST-PROGRAM-ID.
+003280     MOVE 08              TO RST-SEQ-NO.
+003290     ACCEPT RST-RUN-DATE  FROM DATE YYYYMMDD.
+003300     ACCEPT RST-RUN-TIME  FROM TIME.
+003310     MOVE 'S'             TO RST-STATUS.
+003320     WRITE PRM-JOBSTAT-REC.
+003330     CLOSE PRM-JOBSTAT-FILE.
+003340 9000-EXIT.
+003350     EXIT.
