@@ -1,27 +1,490 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 P           PIC 9(5)V99 VALUE 0.
-       01 R           PIC 9(2)V99 VALUE 0.
-       01 T           PIC 9(2)    VALUE 0.
-       01 AMT         PIC 9(10)V99 VALUE 0.
-       01 CI          PIC 9(10)V99 VALUE 0.
-       01 AMT-DISP    PIC Z(5)9.99.
-       01 CI-DISP     PIC Z(5)9.99.
-
-       PROCEDURE DIVISION.
-           DISPLAY "ENTER THE PRINCIPAL:".
-           ACCEPT P.
-           DISPLAY "ENTER THE RATE:".
-           ACCEPT R.
-           DISPLAY "ENTER THE TIME:".
-           ACCEPT T.
-           COMPUTE AMT = P * ( (1 + R / 100) ** T ).
-           SUBTRACT P FROM AMT GIVING CI.
-           MOVE AMT TO AMT-DISP.
-           MOVE CI  TO CI-DISP.
-           DISPLAY "COMPOUND INTEREST: " CI-DISP.
-           DISPLAY "TOTAL AMOUNT: " AMT-DISP.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     HELLO.
+000030 AUTHOR.         R KHANNA.
+000040 INSTALLATION.   SAVINGS PRODUCTS DATA PROCESSING.
+000050 DATE-WRITTEN.   06/02/2012.
+000060 DATE-COMPILED.  08/09/2026.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*---------------------------------------------------------------
+000100*   DATE       INIT  DESCRIPTION
+000110*   --------   ----  ----------------------------------------
+000120*   06/02/2012 RK    ORIGINAL VERSION - SINGLE P/R/T VIA ACCEPT.
+000130*   08/09/2026 RK    CONVERTED TO BATCH PORTFOLIO RUN. READS
+000140*                    CPI-PRIN-FILE (ONE ACCOUNT PER RECORD) AND
+000150*                    WRITES A PORTFOLIO STATEMENT LINE PER
+000160*                    ACCOUNT INSTEAD OF ONE ACCEPT PER RUN.
+000165*   08/09/2026 RK    ADDED CPI-IN-FREQ-CODE SO EACH ACCOUNT CAN
+000166*                    COMPOUND ANNUALLY, SEMI-ANNUALLY,
+000167*                    QUARTERLY, OR MONTHLY INSTEAD OF ALWAYS
+000168*                    ONCE PER YEAR.
+000169*   08/09/2026 RK    REPLACED THE SINGLE END-OF-TERM FIGURE
+000171*                    WITH A YEAR-BY-YEAR SCHEDULE (OPENING,
+000172*                    INTEREST EARNED, CLOSING) ON THE STATEMENT.
+000173*   08/09/2026 RK    ADDED CPI-COMPARE-FILE SHOWING THE SAME
+000174*                    P/R/T RUN THROUGH SIMPLE INTEREST SO THE
+000175*                    DISCLOSURE STATEMENT CAN SHOW BOTH FIGURES.
+000176*   08/09/2026 RK    CPI-STMT-FILE AND CPI-COMPARE-FILE NOW OPEN
+000177*                    WITH A STANDARD RUN-DATE/RUN-TIME HEADER
+000178*                    LINE FROM THE SHARED RUNSTAMP COPYBOOK.
+000179*   08/09/2026 RK    COMPOUNDING-FREQUENCY-CODE-TO-PERIODS-PER-
+000181*                    YEAR MAPPING NOW LOADS FROM CPI-CTL-FILE
+000182*                    (SHARED CTLPARM LAYOUT) INSTEAD OF BEING
+000183*                    HARDCODED IN AN EVALUATE. A MISSING CONTROL
+000184*                    FILE FALLS BACK TO TODAY'S A/S/Q/M DEFAULTS.
+000194*   08/09/2026 RK    PRINCIPAL/RATE/TERM ARE NOW VALIDATED BEFORE
+000195*                    THE SCHEDULE IS BUILT. NOT NUMERIC OR OUT OF
+000196*                    RANGE SENDS THE ACCOUNT TO THE NEW
+000197*                    CPI-REJECTS-FILE (SHARED REJCOMM LAYOUT)
+000198*                    INSTEAD OF INTO THE COMPOUNDING LOGIC. THE
+000199*                    RANGE TEST CALLS THE SHARED RANGE-CHECK
+000201*                    SUBPROGRAM RATHER THAN CODING ITS OWN IF.
+000202*   08/09/2026 RK    ADDED CPI-SECLOG-FILE, ONE AUDITLOG RECORD
+000203*                    WRITTEN AT STARTUP SHOWING WHO RAN THE JOB.
+000204*   08/09/2026 RK    STATEMENT AND COMPARISON AMOUNTS NOW PRINT
+000205*                    WITH A $ SIGN AND COMMA-EDITED PICTURES
+000206*                    INSTEAD OF PLAIN ZERO-SUPPRESSED DIGITS, SO
+000207*                    CUSTOMER STATEMENTS LOOK LIKE MONEY. NO CR/DB
+000208*                    SIGN CONTROL IS NEEDED - COMPOUND/SIMPLE
+000209*                    INTEREST AND BALANCES NEVER GO NEGATIVE.
+000170*---------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. IBM-370.
+000210 OBJECT-COMPUTER. IBM-370.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CPI-PRIN-FILE     ASSIGN TO CPIPRIN
+000250         ORGANIZATION IS LINE SEQUENTIAL.
+000260     SELECT CPI-STMT-FILE     ASSIGN TO CPISTMT
+000270         ORGANIZATION IS LINE SEQUENTIAL.
+000275     SELECT CPI-COMPARE-FILE  ASSIGN TO CPICOMPR
+000276         ORGANIZATION IS LINE SEQUENTIAL.
+000277     SELECT CPI-CTL-FILE      ASSIGN TO CPICTL
+000278         ORGANIZATION IS LINE SEQUENTIAL
+000279         FILE STATUS IS CPI-WS-CTL-STATUS.
+000283     SELECT CPI-REJECTS-FILE  ASSIGN TO CPIREJCT
+000284         ORGANIZATION IS LINE SEQUENTIAL.
+000285     SELECT CPI-SECLOG-FILE   ASSIGN TO CPISECLG
+000286         ORGANIZATION IS LINE SEQUENTIAL
+000287         FILE STATUS IS CPI-WS-SECLOG-STATUS.
+000288     SELECT CPI-JOBSTAT-FILE  ASSIGN TO NITESTAT
+000289         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS CPI-WS-JOBSTAT-STATUS.
+000280*
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  CPI-PRIN-FILE
+000320     RECORD CONTAINS 30 CHARACTERS.
+000330 01  CPI-PRIN-REC.
+000340     05  CPI-IN-ACCOUNT-ID       PIC X(10).
+000350     05  CPI-IN-PRINCIPAL        PIC 9(07)V99.
+000360     05  CPI-IN-RATE             PIC 9(02)V99.
+000370     05  CPI-IN-TERM             PIC 9(02).
+000375     05  CPI-IN-FREQ-CODE        PIC X(01).
+000380     05  FILLER                  PIC X(04).
+000390*
+000400 FD  CPI-STMT-FILE
+000410     RECORD CONTAINS 80 CHARACTERS.
+000420 01  CPI-STMT-REC                PIC X(80).
+000421*
+000422 FD  CPI-COMPARE-FILE
+000423     RECORD CONTAINS 80 CHARACTERS.
+000424 01  CPI-COMPARE-REC             PIC X(80).
+000425*
+000426 FD  CPI-CTL-FILE
+000427     RECORD CONTAINS 20 CHARACTERS.
+000428     COPY CTLPARM REPLACING ==CTLPARM-RECORD==
+000429         BY ==CPI-CTL-REC==.
+000430*
+000431 FD  CPI-REJECTS-FILE
+000432     RECORD CONTAINS 80 CHARACTERS.
+000433     COPY REJCOMM REPLACING ==REJCOMM-RECORD==
+000434         BY ==CPI-REJECTS-REC==.
+000435*
+000436 FD  CPI-SECLOG-FILE
+000437     RECORD CONTAINS 80 CHARACTERS.
+000438     COPY AUDITLOG REPLACING ==AUDITLOG-RECORD==
+000439         BY ==CPI-SECLOG-REC==.
+000441*
+000442 FD  CPI-JOBSTAT-FILE
+000443     RECORD CONTAINS 80 CHARACTERS.
+000444     COPY RUNSTAT REPLACING ==RUNSTAT-RECORD==
+000445         BY ==CPI-JOBSTAT-REC==.
+000446*
+000440 WORKING-STORAGE SECTION.
+000450 77  CPI-WS-EOF-SW               PIC X(01) VALUE 'N'.
+000460     88  CPI-WS-EOF              VALUE 'Y'.
+000470 77  CPI-WS-ACCOUNT-COUNT        PIC 9(05) COMP VALUE ZERO.
+000471 77  CPI-WS-CTL-STATUS           PIC X(02) VALUE '00'.
+000472 77  CPI-WS-CTL-EOF-SW           PIC X(01) VALUE 'N'.
+000473     88  CPI-WS-CTL-EOF          VALUE 'Y'.
+000474 77  CPI-WS-FREQ-COUNT           PIC 9(02) COMP VALUE ZERO.
+000475 77  CPI-WS-VALID-SW             PIC X(01).
+000476     88  CPI-WS-VALID            VALUE 'Y'.
+000477     88  CPI-WS-INVALID          VALUE 'N'.
+000478 77  CPI-WS-REJECT-COUNT         PIC 9(05) COMP VALUE ZERO.
+000442 77  CPI-WS-SECLOG-STATUS        PIC X(02) VALUE '00'.
+000443 77  CPI-WS-JOBSTAT-STATUS       PIC X(02) VALUE '00'.
+000479     COPY RGCPARM.
+000480*
+000481     COPY RUNSTAMP.
+000482*
+000483 01  CPI-WS-FREQ-TABLE.
+000491     05  CPI-FT-ENTRY OCCURS 4 TIMES
+000492                     INDEXED BY CPI-FT-IDX.
+000493         10  CPI-FT-CODE         PIC X(08).
+000494         10  CPI-FT-PERIODS      PIC 9(02).
+000495*
+000485 01  CPI-WS-PERIODS-PER-YEAR     PIC 9(02).
+000486 01  CPI-WS-YEAR                 PIC 9(02).
+000487 01  CPI-WS-OPEN-BAL             PIC 9(09)V99.
+000488 01  CPI-WS-CLOSE-BAL            PIC 9(09)V99.
+000489 01  CPI-WS-YEAR-INTEREST        PIC 9(09)V99.
+000490 01  CPI-WS-AMT                  PIC 9(09)V99.
+000500 01  CPI-WS-CI                   PIC 9(09)V99.
+000501 01  CPI-WS-SIMPLE-INT           PIC 9(09)V99.
+000510*
+000511 01  CPI-WS-STMT-HDR.
+000512     05  FILLER                  PIC X(80) VALUE
+000513         "ACCOUNT     YR  OPENING BAL   INTEREST   CLOSING BAL".
+000514*
+000515 01  CPI-WS-YEAR-LINE.
+000516     05  CYL-ACCOUNT-ID          PIC X(10).
+000517     05  FILLER                  PIC X(02).
+000518     05  CYL-YEAR                PIC Z9.
+000519     05  FILLER                  PIC X(04).
+000520     05  CYL-OPEN-BAL            PIC $ZZZ,ZZZ,ZZ9.99.
+000521     05  FILLER                  PIC X(03).
+000522     05  CYL-INTEREST            PIC $ZZZ,ZZZ,ZZ9.99.
+000523     05  FILLER                  PIC X(03).
+000524     05  CYL-CLOSE-BAL           PIC $ZZZ,ZZZ,ZZ9.99.
+000525     05  FILLER                  PIC X(11).
+000526*
+000527 01  CPI-WS-STMT-LINE.
+000530     05  CSL-ACCOUNT-ID          PIC X(10).
+000540     05  FILLER                  PIC X(03).
+000550     05  CSL-LABEL1              PIC X(12) VALUE "FINAL AMT: ".
+000560     05  CSL-AMT                 PIC $ZZZ,ZZZ,ZZ9.99.
+000570     05  FILLER                  PIC X(03).
+000580     05  CSL-LABEL2              PIC X(12) VALUE "COMP INT: ".
+000590     05  CSL-CI                  PIC $ZZZ,ZZZ,ZZ9.99.
+000600     05  FILLER                  PIC X(10).
+000610*
+000611 01  CPI-WS-COMPR-HDR.
+000612     05  FILLER                  PIC X(80) VALUE
+000613         "ACCOUNT     SIMPLE INTEREST   COMPOUND INTEREST".
+000614*
+000615 01  CPI-WS-COMPARE-LINE.
+000616     05  CCL-ACCOUNT-ID          PIC X(10).
+000617     05  FILLER                  PIC X(03).
+000618     05  CCL-LABEL1              PIC X(08) VALUE "SIMPLE: ".
+000619     05  CCL-SIMPLE-INT          PIC $ZZZ,ZZZ,ZZ9.99.
+000620     05  FILLER                  PIC X(03).
+000621     05  CCL-LABEL2              PIC X(10) VALUE "COMPOUND: ".
+000622     05  CCL-COMPOUND-INT        PIC $ZZZ,ZZZ,ZZ9.99.
+000623     05  FILLER                  PIC X(16).
+000624*
+000625 01  CPI-WS-REJECT-LINE.
+000626     05  CRL-PROGRAM-ID          PIC X(08).
+000627     05  CRL-KEY-ID              PIC X(10).
+000628     05  CRL-REASON              PIC X(40).
+000629     05  CRL-REJECT-DATE         PIC 9(08).
+000632     05  FILLER                  PIC X(14).
+000633*
+000620 PROCEDURE DIVISION.
+000630*===============================================================
+000640 0000-MAINLINE.
+000650*===============================================================
+000660     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000670     PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+000680         UNTIL CPI-WS-EOF.
+000690     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+000700     STOP RUN.
+000710*
+000720*===============================================================
+000730 1000-INITIALIZE.
+000740*===============================================================
+000750     OPEN INPUT  CPI-PRIN-FILE.
+000760     OPEN OUTPUT CPI-STMT-FILE.
+000761     OPEN OUTPUT CPI-COMPARE-FILE.
+000753     OPEN OUTPUT CPI-REJECTS-FILE.
+000754     PERFORM 1050-LOAD-FREQ-TABLE THRU 1050-EXIT.
+000762     ACCEPT RUNSTAMP-DATE FROM DATE YYYYMMDD.
+000763     ACCEPT RUNSTAMP-TIME FROM TIME.
+000764     MOVE RUNSTAMP-DATE TO RUNSTAMP-HDR-DATE.
+000765     MOVE RUNSTAMP-TIME TO RUNSTAMP-HDR-TIME.
+000766     WRITE CPI-STMT-REC FROM RUNSTAMP-HEADER-LINE.
+000767     WRITE CPI-COMPARE-REC FROM RUNSTAMP-HEADER-LINE.
+000768     WRITE CPI-STMT-REC FROM CPI-WS-STMT-HDR.
+000769     WRITE CPI-COMPARE-REC FROM CPI-WS-COMPR-HDR.
+000771     PERFORM 1095-WRITE-SECLOG THRU 1095-EXIT.
+000770     READ CPI-PRIN-FILE
+000780         AT END
+000790             MOVE 'Y' TO CPI-WS-EOF-SW
+000800     END-READ.
+000810 1000-EXIT.
+000820     EXIT.
+000830*
+000883*===============================================================
+000884 1050-LOAD-FREQ-TABLE.
+000885*===============================================================
+000886*    LOADS THE FREQUENCY-CODE-TO-PERIODS-PER-YEAR TABLE FROM
+000887*    CPI-CTL-FILE. A MISSING CONTROL FILE IS NOT AN ERROR - IT
+000888*    MEANS THIS SITE HASN'T CUT OVER TO THE CONTROL FILE YET, SO
+000889*    THE ORIGINAL A/S/Q/M-ANNUAL-DEFAULT ASSUMPTIONS ARE LOADED
+000890*    INTO THE SAME TABLE INSTEAD.
+000891     OPEN INPUT CPI-CTL-FILE.
+000892     IF CPI-WS-CTL-STATUS = '35'
+000893         PERFORM 1060-LOAD-DEFAULT-FREQS THRU 1060-EXIT
+000894         GO TO 1050-EXIT
+000895     END-IF.
+000896     READ CPI-CTL-FILE
+000897         AT END
+000898             MOVE 'Y' TO CPI-WS-CTL-EOF-SW
+000899     END-READ.
+000946     PERFORM 1055-LOAD-ONE-FREQ THRU 1055-EXIT
+000947         UNTIL CPI-WS-CTL-EOF.
+000948     CLOSE CPI-CTL-FILE.
+000903 1050-EXIT.
+000904     EXIT.
+000905*
+000906*===============================================================
+000907 1055-LOAD-ONE-FREQ.
+000908*===============================================================
+000909     ADD 1 TO CPI-WS-FREQ-COUNT.
+000949     SET CPI-FT-IDX TO CPI-WS-FREQ-COUNT.
+000911     MOVE CTL-PARM-CODE OF CPI-CTL-REC
+000912         TO CPI-FT-CODE (CPI-FT-IDX).
+000913     MOVE CTL-PARM-VALUE OF CPI-CTL-REC
+000914         TO CPI-FT-PERIODS (CPI-FT-IDX).
+000915     READ CPI-CTL-FILE
+000916         AT END
+000917             MOVE 'Y' TO CPI-WS-CTL-EOF-SW
+000918     END-READ.
+000919 1055-EXIT.
+000945     EXIT.
+000944*
+000922*===============================================================
+000923 1060-LOAD-DEFAULT-FREQS.
+000924*===============================================================
+000925     MOVE 4 TO CPI-WS-FREQ-COUNT.
+000926     MOVE 'A'       TO CPI-FT-CODE (1).
+000927     MOVE 1         TO CPI-FT-PERIODS (1).
+000928     MOVE 'S'       TO CPI-FT-CODE (2).
+000929     MOVE 2         TO CPI-FT-PERIODS (2).
+000931     MOVE 'Q'       TO CPI-FT-CODE (3).
+000932     MOVE 4         TO CPI-FT-PERIODS (3).
+000933     MOVE 'M'       TO CPI-FT-CODE (4).
+000934     MOVE 12        TO CPI-FT-PERIODS (4).
+000935 1060-EXIT.
+000936     EXIT.
+000937*
+000840*===============================================================
+000850 2000-PROCESS-ACCOUNT.
+000860*===============================================================
+000861     PERFORM 2040-VALIDATE-ACCOUNT THRU 2040-EXIT.
+000862     IF CPI-WS-INVALID
+000863         PERFORM 2045-WRITE-REJECT THRU 2045-EXIT
+000864     ELSE
+000865         PERFORM 2050-SET-FREQUENCY THRU 2050-EXIT
+000866         MOVE CPI-IN-PRINCIPAL TO CPI-WS-OPEN-BAL
+000867         PERFORM 2200-BUILD-SCHEDULE THRU 2200-EXIT
+000868             VARYING CPI-WS-YEAR FROM 1 BY 1
+000869             UNTIL CPI-WS-YEAR > CPI-IN-TERM
+000870         MOVE CPI-WS-CLOSE-BAL TO CPI-WS-AMT
+000900         SUBTRACT CPI-IN-PRINCIPAL FROM CPI-WS-AMT
+000910             GIVING CPI-WS-CI
+000920         PERFORM 2100-WRITE-STMT-LINE THRU 2100-EXIT
+000921         PERFORM 2300-WRITE-COMPARE-LINE THRU 2300-EXIT
+000876     END-IF.
+000930     ADD 1 TO CPI-WS-ACCOUNT-COUNT.
+000940     READ CPI-PRIN-FILE
+000950         AT END
+000960             MOVE 'Y' TO CPI-WS-EOF-SW
+000970     END-READ.
+000980 2000-EXIT.
+000990     EXIT.
+000995*
+000996*===============================================================
+000997 2050-SET-FREQUENCY.
+000998*===============================================================
+000999*    LOOKS CPI-IN-FREQ-CODE UP IN CPI-WS-FREQ-TABLE (LOADED AT
+001000*    1050-LOAD-FREQ-TABLE FROM CPI-CTL-FILE, OR FROM THE A/S/Q/M
+001001*    DEFAULTS IF THAT FILE ISN'T PRESENT). ANY CODE NOT FOUND IN
+001002*    THE TABLE DEFAULTS TO ANNUAL SO OLDER PRINCIPAL-FILE EXTRACTS
+001003*    WITHOUT A FREQUENCY FIELD STILL RUN.
+001004     MOVE 1 TO CPI-WS-PERIODS-PER-YEAR.
+001061     PERFORM 2055-SCAN-FREQ-TABLE THRU 2055-EXIT
+001062         VARYING CPI-FT-IDX FROM 1 BY 1
+001063         UNTIL CPI-FT-IDX > CPI-WS-FREQ-COUNT.
+001008 2050-EXIT.
+001009     EXIT.
+001010*
+001064*===============================================================
+001065 2055-SCAN-FREQ-TABLE.
+001066*===============================================================
+001067     IF CPI-IN-FREQ-CODE = CPI-FT-CODE (CPI-FT-IDX)
+001068         MOVE CPI-FT-PERIODS (CPI-FT-IDX)
+001069             TO CPI-WS-PERIODS-PER-YEAR
+001079         SET CPI-FT-IDX TO CPI-WS-FREQ-COUNT
+001071     END-IF.
+001072 2055-EXIT.
+001073     EXIT.
+001074*
+001017*===============================================================
+001018 2200-BUILD-SCHEDULE.
+001019*===============================================================
+001075*    COMPOUNDS ONE YEAR'S WORTH OF PERIODS STARTING FROM THE
+001076*    CURRENT OPENING BALANCE, THEN CARRIES THE CLOSING BALANCE
+001021*    FORWARD AS NEXT YEAR'S OPENING BALANCE.
+001100     COMPUTE CPI-WS-CLOSE-BAL ROUNDED =
+001101         CPI-WS-OPEN-BAL *
+001102             ( (1 + (CPI-IN-RATE / CPI-WS-PERIODS-PER-YEAR) / 100)
+001103                 ** CPI-WS-PERIODS-PER-YEAR ).
+001104     SUBTRACT CPI-WS-OPEN-BAL FROM CPI-WS-CLOSE-BAL
+001105         GIVING CPI-WS-YEAR-INTEREST.
+001106     PERFORM 2210-WRITE-YEAR-LINE THRU 2210-EXIT.
+001107     MOVE CPI-WS-CLOSE-BAL TO CPI-WS-OPEN-BAL.
+001022 2200-EXIT.
+001023     EXIT.
+001024*
+001025*===============================================================
+001026 2210-WRITE-YEAR-LINE.
+001027*===============================================================
+001028     MOVE SPACES            TO CPI-WS-YEAR-LINE.
+001029     MOVE CPI-IN-ACCOUNT-ID TO CYL-ACCOUNT-ID.
+001030     MOVE CPI-WS-YEAR       TO CYL-YEAR.
+001031     MOVE CPI-WS-OPEN-BAL   TO CYL-OPEN-BAL.
+001032     MOVE CPI-WS-YEAR-INTEREST TO CYL-INTEREST.
+001033     MOVE CPI-WS-CLOSE-BAL  TO CYL-CLOSE-BAL.
+001034     WRITE CPI-STMT-REC FROM CPI-WS-YEAR-LINE.
+001035 2210-EXIT.
+001036     EXIT.
+001037*
+001038*===============================================================
+001020 2100-WRITE-STMT-LINE.
+001030*===============================================================
+001040     MOVE SPACES            TO CPI-WS-STMT-LINE.
+001050     MOVE CPI-IN-ACCOUNT-ID TO CSL-ACCOUNT-ID.
+001060     MOVE CPI-WS-AMT        TO CSL-AMT.
+001070     MOVE CPI-WS-CI         TO CSL-CI.
+001080     WRITE CPI-STMT-REC FROM CPI-WS-STMT-LINE.
+001090 2100-EXIT.
+001100     EXIT.
+001110*
+001111*===============================================================
+001112 2300-WRITE-COMPARE-LINE.
+001113*===============================================================
+001114*    SAME P/R/T, RUN THROUGH SIMPLE-INTEREST'S FORMULA SO THE
+001115*    DISCLOSURE STATEMENT CAN SHOW BOTH FIGURES TOGETHER.
+001116     COMPUTE CPI-WS-SIMPLE-INT ROUNDED =
+001117         (CPI-IN-PRINCIPAL * CPI-IN-RATE * CPI-IN-TERM) / 100.
+001118     MOVE SPACES               TO CPI-WS-COMPARE-LINE.
+001119     MOVE CPI-IN-ACCOUNT-ID    TO CCL-ACCOUNT-ID.
+001220     MOVE CPI-WS-SIMPLE-INT    TO CCL-SIMPLE-INT.
+001221     MOVE CPI-WS-CI            TO CCL-COMPOUND-INT.
+001222     WRITE CPI-COMPARE-REC FROM CPI-WS-COMPARE-LINE.
+001121 2300-EXIT.
+001122     EXIT.
+001123*
+001300*===============================================================
+001301 2040-VALIDATE-ACCOUNT.
+001302*===============================================================
+001303     MOVE 'Y' TO CPI-WS-VALID-SW.
+001304     IF CPI-IN-PRINCIPAL NOT NUMERIC OR CPI-IN-RATE NOT NUMERIC
+001305             OR CPI-IN-TERM NOT NUMERIC
+001306         MOVE 'N' TO CPI-WS-VALID-SW
+001307         GO TO 2040-EXIT
+001308     END-IF.
+001309     MOVE 0.01        TO RGC-PARM-MIN.
+001310     MOVE 9999999.99  TO RGC-PARM-MAX.
+001311     MOVE CPI-IN-PRINCIPAL TO RGC-PARM-VALUE.
+001312     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001313         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001314     IF RGC-PARM-INVALID
+001315         MOVE 'N' TO CPI-WS-VALID-SW
+001316     END-IF.
+001317     MOVE 0.01     TO RGC-PARM-MIN.
+001318     MOVE 99.99    TO RGC-PARM-MAX.
+001319     MOVE CPI-IN-RATE      TO RGC-PARM-VALUE.
+001320     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001321         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001322     IF RGC-PARM-INVALID
+001323         MOVE 'N' TO CPI-WS-VALID-SW
+001324     END-IF.
+001325     MOVE 1        TO RGC-PARM-MIN.
+001326     MOVE 99        TO RGC-PARM-MAX.
+001327     MOVE CPI-IN-TERM      TO RGC-PARM-VALUE.
+001328     CALL 'RANGE-CHECK' USING RGC-PARM-VALUE RGC-PARM-MIN
+001329         RGC-PARM-MAX RGC-PARM-VALID-SW.
+001330     IF RGC-PARM-INVALID
+001331         MOVE 'N' TO CPI-WS-VALID-SW
+001332     END-IF.
+001333 2040-EXIT.
+001334     EXIT.
+001335*
+001336*===============================================================
+001337 2045-WRITE-REJECT.
+001338*===============================================================
+001339     MOVE SPACES              TO CPI-WS-REJECT-LINE.
+001340     MOVE "HELLO   "          TO CRL-PROGRAM-ID.
+001341     MOVE CPI-IN-ACCOUNT-ID   TO CRL-KEY-ID.
+001342     MOVE "P/R/T NOT NUMERIC OR OUT OF RANGE" TO CRL-REASON.
+001343     MOVE RUNSTAMP-DATE       TO CRL-REJECT-DATE.
+001344     WRITE CPI-REJECTS-REC FROM CPI-WS-REJECT-LINE.
+001345     ADD 1 TO CPI-WS-REJECT-COUNT.
+001346 2045-EXIT.
+001347     EXIT.
+001348*
+001124*===============================================================
+001130 3000-TERMINATE.
+001140*===============================================================
+001150     CLOSE CPI-PRIN-FILE.
+001160     CLOSE CPI-STMT-FILE.
+001161     CLOSE CPI-COMPARE-FILE.
+001162     CLOSE CPI-REJECTS-FILE.
+001170     DISPLAY "HELLO: ACCOUNTS PROCESSED: " CPI-WS-ACCOUNT-COUNT.
+001171     DISPLAY "HELLO: ACCOUNTS REJECTED: " CPI-WS-REJECT-COUNT.
+001172     PERFORM 9000-WRITE-JOBSTAT THRU 9000-EXIT.
+001180 3000-EXIT.
+001190     EXIT.
+001350*
+001360*===============================================================
+001370 1095-WRITE-SECLOG.
+001380*===============================================================
+001390     OPEN EXTEND CPI-SECLOG-FILE.
+001400     IF CPI-WS-SECLOG-STATUS NOT = "00"
+001410         OPEN OUTPUT CPI-SECLOG-FILE
+001420     END-IF.
+001430     MOVE SPACES          TO CPI-SECLOG-REC.
+001440     ACCEPT AUD-USERID    FROM ENVIRONMENT "USER".
+001450     MOVE "HELLO"         TO AUD-PROGRAM-ID.
+001460     MOVE RUNSTAMP-DATE   TO AUD-RUN-DATE.
+001470     MOVE RUNSTAMP-TIME   TO AUD-RUN-TIME.
+001480     MOVE "BATCH PORTFOLIO RUN" TO AUD-KEY-INPUT.
+001490     WRITE CPI-SECLOG-REC.
+001500     CLOSE CPI-SECLOG-FILE.
+001510 1095-EXIT.
+001520     EXIT.
+001521*
+001522*===============================================================
+001523 9000-WRITE-JOBSTAT.
+001524*===============================================================
+001525*    RECORDS THAT HELLO (STEP020 IN NITERUN.JCL) FINISHED THIS
+001526*    RUN. WRITTEN LAST, AFTER EVERY OTHER FILE IS CLOSED, SO A
+001527*    RUN THAT ABENDS EARLIER NEVER POSTS THIS RECORD.
+001528     OPEN EXTEND CPI-JOBSTAT-FILE.
+001529     IF CPI-WS-JOBSTAT-STATUS NOT = "00"
+001530         OPEN OUTPUT CPI-JOBSTAT-FILE
+001531     END-IF.
+001532     MOVE SPACES          TO CPI-JOBSTAT-REC.
+001533     MOVE "HELLO"         TO RST-PROGRAM-ID.
+001534     MOVE 02              TO RST-SEQ-NO.
+001535     MOVE RUNSTAMP-DATE   TO RST-RUN-DATE.
+001536     MOVE RUNSTAMP-TIME   TO RST-RUN-TIME.
+001537     MOVE 'S'             TO RST-STATUS.
+001538     WRITE CPI-JOBSTAT-REC.
+001539     CLOSE CPI-JOBSTAT-FILE.
+001540 9000-EXIT.
+001541     EXIT.
